@@ -0,0 +1,265 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MRGCLI.
+      **********************************
+      *OBJ: FUSAO DE CADASTROS DUPLICADOS QUE FORAM GRAVADOS SOB
+      *CHAVES (TELEFONES) DIFERENTES PARA O MESMO CLIENTE
+      *ROTINA BATCH, SEM INTERACAO COM O OPERADOR
+      *LE PARES ORIGEM/DESTINO DE UM ARQUIVO DE INSTRUCOES; PARA
+      *CADA PAR, OS CAMPOS EM BRANCO/ZERADOS DO REGISTRO DESTINO
+      *SAO PREENCHIDOS COM OS DADOS DO REGISTRO ORIGEM (O DESTINO
+      *PREVALECE QUANDO OS DOIS TEM O CAMPO PREENCHIDO) E O
+      *REGISTRO ORIGEM E INATIVADO (NAO E EXCLUIDO, SO DEIXA DE
+      *SER O CADASTRO "VALIDO" DESTE CLIENTE)
+      **********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO 'CLIENTE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLIENTES-CHAVE
+               ALTERNATE RECORD KEY IS CLIENTES-NOME WITH DUPLICATES
+               FILE STATUS IS CLIENTES-STATUS.
+      *ARQUIVO TEXTO COM OS PARES TELEFONE-ORIGEM/TELEFONE-DESTINO
+      *A SEREM FUNDIDOS NESTE LOTE
+           SELECT FUSAO-INSTRUCOES ASSIGN TO 'MRGCLI.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FUSAO-STATUS.
+      *RELATORIO DO QUE FOI FUNDIDO OU REJEITADO NESTE LOTE
+           SELECT FUSAO-REPORT ASSIGN TO 'MRGCLI.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+      *LAYOUT COMPLETO E ATUAL DO CADASTRO
+       FD CLIENTES.
+       01 CLIENTES-REG.
+           05 CLIENTES-CHAVE.
+               10 CLIENTES-FONE PIC 9(09).
+           05 CLIENTES-NOME PIC X(30).
+           05 CLIENTES-EMAIL PIC X(40).
+           05 CLIENTES-FONE-CEL PIC 9(11).
+           05 CLIENTES-DATA-NASC PIC 9(08).
+           05 CLIENTES-PREF-CONTATO PIC X(01).
+           05 CLIENTES-ENDERECO.
+               10 CLIENTES-END-LOGRADOURO PIC X(40).
+               10 CLIENTES-END-NUMERO PIC X(06).
+               10 CLIENTES-END-BAIRRO PIC X(20).
+               10 CLIENTES-END-CIDADE PIC X(25).
+               10 CLIENTES-END-UF PIC X(02).
+               10 CLIENTES-END-CEP PIC 9(08).
+           05 CLIENTES-DOC.
+               10 CLIENTES-DOC-TIPO PIC X(01).
+                   88 CLI-DOC-CPF VALUE 'F'.
+                   88 CLI-DOC-CNPJ VALUE 'J'.
+               10 CLIENTES-DOC-NUM PIC 9(14).
+           05 CLIENTES-STATUS-REG PIC X(01) VALUE 'A'.
+               88 CLI-ATIVO VALUE 'A'.
+               88 CLI-INATIVO VALUE 'I'.
+      *ANOTACOES LIVRES SOBRE O CLIENTE, ATE 5 LINHAS; LINHA EM
+      *BRANCO SO QUER DIZER QUE AQUELA LINHA NAO FOI USADA
+           05 CLIENTES-OBSERVACOES PIC X(60)
+                       OCCURS 5 TIMES VALUE SPACES.
+           05 CLIENTES-ULT-ALTERACAO.
+               10 CLIENTES-ULT-OPERADOR PIC X(09).
+               10 CLIENTES-ULT-DATA PIC 9(08).
+               10 CLIENTES-ULT-HORA PIC 9(08).
+           05 CLIENTES-DATA-INCLUSAO PIC 9(08).
+
+      *CADA LINHA E UM PAR DE TELEFONES A FUNDIR
+       FD FUSAO-INSTRUCOES.
+       01 FUSAO-INSTRUCAO.
+           05 FUSAO-FONE-ORIGEM PIC 9(09).
+           05 FUSAO-FONE-DESTINO PIC 9(09).
+
+       FD FUSAO-REPORT.
+       01 REPORT-LINHA PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77 CLIENTES-STATUS PIC 9(02) VALUE ZEROS.
+       77 FUSAO-STATUS PIC 9(02) VALUE ZEROS.
+       77 REPORT-STATUS PIC 9(02) VALUE ZEROS.
+      *TOTAIS DE CONTROLE DO LOTE
+       77 WRK-TOTAL-LIDOS PIC 9(06) VALUE ZEROS.
+       77 WRK-TOTAL-FUNDIDOS PIC 9(06) VALUE ZEROS.
+       77 WRK-TOTAL-REJEITADOS PIC 9(06) VALUE ZEROS.
+
+      *MENSAGEM DA REJEICAO EM ANDAMENTO, PARA O RELATORIO
+       77 WRK-MSG-REJEICAO PIC X(40) VALUE SPACES.
+
+      *COPIA DO REGISTRO ORIGEM, GUARDADA ENQUANTO O BUFFER DE
+      *CLIENTES-REG E REUTILIZADO PARA LER O REGISTRO DESTINO;
+      *MESMA ORDEM E LARGURA DE CAMPOS DA CLIENTES-REG PARA QUE O
+      *REGISTRO INTEIRO POSSA SER COPIADO DE UMA VEZ
+       01 WRK-ORIGEM-REG.
+           05 WRK-OR-FONE PIC 9(09).
+           05 WRK-OR-NOME PIC X(30).
+           05 WRK-OR-EMAIL PIC X(40).
+           05 WRK-OR-FONE-CEL PIC 9(11).
+           05 WRK-OR-DATA-NASC PIC 9(08).
+           05 WRK-OR-PREF-CONTATO PIC X(01).
+           05 WRK-OR-END-LOGRADOURO PIC X(40).
+           05 WRK-OR-END-NUMERO PIC X(06).
+           05 WRK-OR-END-BAIRRO PIC X(20).
+           05 WRK-OR-END-CIDADE PIC X(25).
+           05 WRK-OR-END-UF PIC X(02).
+           05 WRK-OR-END-CEP PIC 9(08).
+           05 WRK-OR-DOC-TIPO PIC X(01).
+           05 WRK-OR-DOC-NUM PIC 9(14).
+           05 WRK-OR-STATUS-REG PIC X(01).
+           05 WRK-OR-OBSERVACOES PIC X(60) OCCURS 5 TIMES.
+           05 WRK-OR-ULT-OPERADOR PIC X(09).
+           05 WRK-OR-ULT-DATA PIC 9(08).
+           05 WRK-OR-ULT-HORA PIC 9(08).
+           05 WRK-OR-DATA-INCLUSAO PIC 9(08).
+
+       PROCEDURE DIVISION.
+
+       0000-PRINCIPAL SECTION.
+           PERFORM 1000-ABRIR-ARQUIVOS.
+           PERFORM 2000-PROCESSAR UNTIL FUSAO-STATUS = 10.
+           PERFORM 3000-FINALIZAR.
+           STOP RUN.
+
+       1000-ABRIR-ARQUIVOS.
+           OPEN INPUT FUSAO-INSTRUCOES.
+           OPEN I-O CLIENTES.
+           OPEN OUTPUT FUSAO-REPORT.
+           MOVE 'FUSAO DE CADASTROS DUPLICADOS' TO REPORT-LINHA.
+           WRITE REPORT-LINHA.
+           MOVE ALL '-' TO REPORT-LINHA.
+           WRITE REPORT-LINHA.
+           READ FUSAO-INSTRUCOES
+               AT END
+                   MOVE 10 TO FUSAO-STATUS
+           END-READ.
+
+       2000-PROCESSAR.
+           ADD 1 TO WRK-TOTAL-LIDOS.
+           MOVE FUSAO-FONE-ORIGEM TO CLIENTES-FONE.
+           READ CLIENTES
+               INVALID KEY
+                   MOVE 'ORIGEM NAO ENCONTRADA' TO WRK-MSG-REJEICAO
+                   PERFORM 2800-REJEITAR
+               NOT INVALID KEY
+                   PERFORM 2100-LER-DESTINO
+           END-READ.
+           READ FUSAO-INSTRUCOES
+               AT END
+                   MOVE 10 TO FUSAO-STATUS
+           END-READ.
+
+      *GUARDA O REGISTRO ORIGEM E LE O REGISTRO DESTINO NO MESMO
+      *BUFFER, JA QUE OS DOIS SAO LIDOS DO MESMO ARQUIVO/FD
+       2100-LER-DESTINO.
+           MOVE CLIENTES-REG TO WRK-ORIGEM-REG.
+           MOVE FUSAO-FONE-DESTINO TO CLIENTES-FONE.
+           READ CLIENTES
+               INVALID KEY
+                   MOVE 'DESTINO NAO ENCONTRADO' TO WRK-MSG-REJEICAO
+                   PERFORM 2800-REJEITAR
+               NOT INVALID KEY
+                   PERFORM 2200-APLICAR-FUSAO
+           END-READ.
+
+      *COMPLETA NO DESTINO QUALQUER CAMPO QUE ESTEJA EM BRANCO OU
+      *ZERADO COM O VALOR CORRESPONDENTE DO ORIGEM; ONDE O DESTINO
+      *JA TEM VALOR, O DESTINO PREVALECE
+       2200-APLICAR-FUSAO.
+           IF CLIENTES-NOME = SPACES
+               MOVE WRK-OR-NOME TO CLIENTES-NOME
+           END-IF.
+           IF CLIENTES-EMAIL = SPACES
+               MOVE WRK-OR-EMAIL TO CLIENTES-EMAIL
+           END-IF.
+           IF CLIENTES-FONE-CEL = ZEROS
+               MOVE WRK-OR-FONE-CEL TO CLIENTES-FONE-CEL
+           END-IF.
+           IF CLIENTES-DATA-NASC = ZEROS
+               MOVE WRK-OR-DATA-NASC TO CLIENTES-DATA-NASC
+           END-IF.
+           IF CLIENTES-PREF-CONTATO = SPACES
+               MOVE WRK-OR-PREF-CONTATO TO CLIENTES-PREF-CONTATO
+           END-IF.
+           IF CLIENTES-END-LOGRADOURO = SPACES
+               MOVE WRK-OR-END-LOGRADOURO TO CLIENTES-END-LOGRADOURO
+               MOVE WRK-OR-END-NUMERO TO CLIENTES-END-NUMERO
+               MOVE WRK-OR-END-BAIRRO TO CLIENTES-END-BAIRRO
+               MOVE WRK-OR-END-CIDADE TO CLIENTES-END-CIDADE
+               MOVE WRK-OR-END-UF TO CLIENTES-END-UF
+               MOVE WRK-OR-END-CEP TO CLIENTES-END-CEP
+           END-IF.
+           IF CLIENTES-DOC-NUM = ZEROS
+               MOVE WRK-OR-DOC-TIPO TO CLIENTES-DOC-TIPO
+               MOVE WRK-OR-DOC-NUM TO CLIENTES-DOC-NUM
+           END-IF.
+           IF CLIENTES-OBSERVACOES (1) = SPACES
+                   AND CLIENTES-OBSERVACOES (2) = SPACES
+                   AND CLIENTES-OBSERVACOES (3) = SPACES
+                   AND CLIENTES-OBSERVACOES (4) = SPACES
+                   AND CLIENTES-OBSERVACOES (5) = SPACES
+               MOVE WRK-OR-OBSERVACOES (1) TO CLIENTES-OBSERVACOES (1)
+               MOVE WRK-OR-OBSERVACOES (2) TO CLIENTES-OBSERVACOES (2)
+               MOVE WRK-OR-OBSERVACOES (3) TO CLIENTES-OBSERVACOES (3)
+               MOVE WRK-OR-OBSERVACOES (4) TO CLIENTES-OBSERVACOES (4)
+               MOVE WRK-OR-OBSERVACOES (5) TO CLIENTES-OBSERVACOES (5)
+           END-IF.
+           REWRITE CLIENTES-REG
+               INVALID KEY
+                   MOVE 'FALHA AO ATUALIZAR O DESTINO' TO
+                                   WRK-MSG-REJEICAO
+                   PERFORM 2800-REJEITAR
+               NOT INVALID KEY
+                   PERFORM 2300-INATIVAR-ORIGEM
+           END-REWRITE.
+
+      *RESTAURA O REGISTRO ORIGEM NO BUFFER (A CHAVE NAO MUDA) E
+      *MARCA COMO INATIVO; OS DADOS DELE JA FORAM COPIADOS PARA O
+      *DESTINO ONDE FAZIA FALTA, ENTAO O ORIGEM SO FICA DE FORA
+      *DO CADASTRO ATIVO DAQUI PARA FRENTE
+       2300-INATIVAR-ORIGEM.
+           MOVE WRK-ORIGEM-REG TO CLIENTES-REG.
+           SET CLI-INATIVO TO TRUE.
+           REWRITE CLIENTES-REG
+               INVALID KEY
+                   MOVE 'FALHA AO INATIVAR O ORIGEM' TO
+                                   WRK-MSG-REJEICAO
+                   PERFORM 2800-REJEITAR
+               NOT INVALID KEY
+                   PERFORM 2400-REGISTRAR-FUSAO
+           END-REWRITE.
+
+       2400-REGISTRAR-FUSAO.
+           ADD 1 TO WRK-TOTAL-FUNDIDOS.
+           STRING 'FUNDIDO: ORIGEM ' WRK-OR-FONE ' -> DESTINO '
+                   FUSAO-FONE-DESTINO
+               DELIMITED BY SIZE INTO REPORT-LINHA.
+           WRITE REPORT-LINHA.
+
+       2800-REJEITAR.
+           ADD 1 TO WRK-TOTAL-REJEITADOS.
+           STRING 'REJEITADO: ORIGEM ' FUSAO-FONE-ORIGEM
+                   ' DESTINO ' FUSAO-FONE-DESTINO ' - '
+                   WRK-MSG-REJEICAO
+               DELIMITED BY SIZE INTO REPORT-LINHA.
+           WRITE REPORT-LINHA.
+
+       3000-FINALIZAR.
+           MOVE ALL '-' TO REPORT-LINHA.
+           WRITE REPORT-LINHA.
+           STRING 'PARES LIDOS....: ' WRK-TOTAL-LIDOS
+               DELIMITED BY SIZE INTO REPORT-LINHA.
+           WRITE REPORT-LINHA.
+           STRING 'FUNDIDOS.......: ' WRK-TOTAL-FUNDIDOS
+               DELIMITED BY SIZE INTO REPORT-LINHA.
+           WRITE REPORT-LINHA.
+           STRING 'REJEITADOS.....: ' WRK-TOTAL-REJEITADOS
+               DELIMITED BY SIZE INTO REPORT-LINHA.
+           WRITE REPORT-LINHA.
+           CLOSE FUSAO-INSTRUCOES.
+           CLOSE CLIENTES.
+           CLOSE FUSAO-REPORT.
+
+       END PROGRAM MRGCLI.
