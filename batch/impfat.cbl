@@ -0,0 +1,203 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IMPFAT.
+      **********************************
+      *OBJ: IMPORTA DE VOLTA AS ATUALIZACOES QUE O SISTEMA DE
+      *FATURAMENTO FEZ NOS DADOS DO CLIENTE (PRINCIPALMENTE A
+      *SITUACAO, QUANDO O FATURAMENTO SUSPENDE OU CANCELA UM
+      *CLIENTE POR INADIMPLENCIA, MAS TAMBEM EMAIL E ENDERECO
+      *QUANDO O CLIENTE ATUALIZA ESSES DADOS DIRETO COM O
+      *FATURAMENTO) - ROTINA BATCH, SEM INTERACAO COM O OPERADOR
+      *MESMO LAYOUT DE CAMPOS DO ARQUIVO GERADO PELO FATCLI, PARA
+      *QUE O FATURAMENTO DEVOLVA O REGISTRO COMPLETO COM OS
+      *CAMPOS ALTERADOS; A CHAVE (TELEFONE) E O NOME/DOCUMENTO
+      *SAO SO PARA LOCALIZAR E CONFERIR O CLIENTE, NUNCA GRAVADOS
+      *DE VOLTA NO CADASTRO - QUEM MANDA NO NOME E NO DOCUMENTO E
+      *O CADASTRO, NAO O FATURAMENTO
+      **********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO 'CLIENTE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLIENTES-CHAVE
+               ALTERNATE RECORD KEY IS CLIENTES-NOME WITH DUPLICATES
+               FILE STATUS IS CLIENTES-STATUS.
+      *ARQUIVO DE INTERFACE DE LARGURA FIXA DEVOLVIDO PELO
+      *FATURAMENTO COM AS ATUALIZACOES
+           SELECT IMPFAT-CLIENTES ASSIGN TO 'IMPFAT.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS IMPFAT-STATUS.
+      *RELATORIO DO QUE FOI ATUALIZADO OU REJEITADO NESTE LOTE
+           SELECT IMPFAT-REPORT ASSIGN TO 'IMPFAT.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+      *LAYOUT COMPLETO E ATUAL DO CADASTRO
+       FD CLIENTES.
+       01 CLIENTES-REG.
+           05 CLIENTES-CHAVE.
+               10 CLIENTES-FONE PIC 9(09).
+           05 CLIENTES-NOME PIC X(30).
+           05 CLIENTES-EMAIL PIC X(40).
+           05 CLIENTES-FONE-CEL PIC 9(11).
+           05 CLIENTES-DATA-NASC PIC 9(08).
+           05 CLIENTES-PREF-CONTATO PIC X(01).
+           05 CLIENTES-ENDERECO.
+               10 CLIENTES-END-LOGRADOURO PIC X(40).
+               10 CLIENTES-END-NUMERO PIC X(06).
+               10 CLIENTES-END-BAIRRO PIC X(20).
+               10 CLIENTES-END-CIDADE PIC X(25).
+               10 CLIENTES-END-UF PIC X(02).
+               10 CLIENTES-END-CEP PIC 9(08).
+           05 CLIENTES-DOC.
+               10 CLIENTES-DOC-TIPO PIC X(01).
+                   88 CLI-DOC-CPF VALUE 'F'.
+                   88 CLI-DOC-CNPJ VALUE 'J'.
+               10 CLIENTES-DOC-NUM PIC 9(14).
+           05 CLIENTES-STATUS-REG PIC X(01) VALUE 'A'.
+               88 CLI-ATIVO VALUE 'A'.
+               88 CLI-SUSPENSO VALUE 'S'.
+               88 CLI-CANCELADO VALUE 'C'.
+               88 CLI-INATIVO VALUE 'I'.
+      *ANOTACOES LIVRES SOBRE O CLIENTE, ATE 5 LINHAS; LINHA EM
+      *BRANCO SO QUER DIZER QUE AQUELA LINHA NAO FOI USADA
+           05 CLIENTES-OBSERVACOES PIC X(60)
+                       OCCURS 5 TIMES VALUE SPACES.
+           05 CLIENTES-ULT-ALTERACAO.
+               10 CLIENTES-ULT-OPERADOR PIC X(09).
+               10 CLIENTES-ULT-DATA PIC 9(08).
+               10 CLIENTES-ULT-HORA PIC 9(08).
+           05 CLIENTES-DATA-INCLUSAO PIC 9(08).
+
+      *MESMO LAYOUT DE LARGURA FIXA GRAVADO PELO FATCLI
+       FD IMPFAT-CLIENTES.
+       01 IMPFAT-REG.
+           05 IMPFAT-FONE PIC 9(09).
+           05 IMPFAT-NOME PIC X(30).
+           05 IMPFAT-DOC-TIPO PIC X(01).
+           05 IMPFAT-DOC-NUM PIC 9(14).
+           05 IMPFAT-EMAIL PIC X(40).
+           05 IMPFAT-LOGRADOURO PIC X(40).
+           05 IMPFAT-NUMERO PIC X(06).
+           05 IMPFAT-BAIRRO PIC X(20).
+           05 IMPFAT-CIDADE PIC X(25).
+           05 IMPFAT-UF PIC X(02).
+           05 IMPFAT-CEP PIC 9(08).
+           05 IMPFAT-SITUACAO PIC X(01).
+
+       FD IMPFAT-REPORT.
+       01 REPORT-LINHA PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77 CLIENTES-STATUS PIC 9(02) VALUE ZEROS.
+       77 IMPFAT-STATUS PIC 9(02) VALUE ZEROS.
+       77 REPORT-STATUS PIC 9(02) VALUE ZEROS.
+      *TOTAIS DE CONTROLE DO LOTE
+       77 WRK-TOTAL-LIDOS PIC 9(06) VALUE ZEROS.
+       77 WRK-TOTAL-ATUALIZADOS PIC 9(06) VALUE ZEROS.
+       77 WRK-TOTAL-REJEITADOS PIC 9(06) VALUE ZEROS.
+
+      *MENSAGEM DA REJEICAO EM ANDAMENTO, PARA O RELATORIO
+       77 WRK-MSG-REJEICAO PIC X(40) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-PRINCIPAL SECTION.
+           PERFORM 1000-ABRIR-ARQUIVOS.
+           PERFORM 2000-PROCESSAR UNTIL IMPFAT-STATUS = 10.
+           PERFORM 3000-FINALIZAR.
+           STOP RUN.
+
+       1000-ABRIR-ARQUIVOS.
+           OPEN INPUT IMPFAT-CLIENTES.
+           OPEN I-O CLIENTES.
+           OPEN OUTPUT IMPFAT-REPORT.
+           MOVE 'IMPORTACAO DE ATUALIZACOES DO FATURAMENTO' TO
+                               REPORT-LINHA.
+           WRITE REPORT-LINHA.
+           MOVE ALL '-' TO REPORT-LINHA.
+           WRITE REPORT-LINHA.
+           READ IMPFAT-CLIENTES
+               AT END
+                   MOVE 10 TO IMPFAT-STATUS
+           END-READ.
+
+       2000-PROCESSAR.
+           ADD 1 TO WRK-TOTAL-LIDOS.
+           IF IMPFAT-SITUACAO NOT = 'A' AND NOT = 'S'
+                   AND NOT = 'C' AND NOT = 'I'
+               MOVE 'SITUACAO INVALIDA (A/S/C/I)' TO
+                               WRK-MSG-REJEICAO
+               PERFORM 2800-REJEITAR
+           ELSE
+               MOVE IMPFAT-FONE TO CLIENTES-FONE
+               READ CLIENTES
+                   INVALID KEY
+                       MOVE 'CLIENTE NAO ENCONTRADO' TO
+                                       WRK-MSG-REJEICAO
+                       PERFORM 2800-REJEITAR
+                   NOT INVALID KEY
+                       PERFORM 2100-APLICAR-ATUALIZACAO
+               END-READ
+           END-IF.
+           READ IMPFAT-CLIENTES
+               AT END
+                   MOVE 10 TO IMPFAT-STATUS
+           END-READ.
+
+      *SO OS CAMPOS QUE O FATURAMENTO TEM MOTIVO PARA MUDAR SAO
+      *ATUALIZADOS - EMAIL, ENDERECO E SITUACAO; NOME E DOCUMENTO
+      *FICAM COMO ESTAO NO CADASTRO, MESMO QUE VENHAM DIFERENTES
+      *NO ARQUIVO DE ENTRADA
+       2100-APLICAR-ATUALIZACAO.
+           MOVE IMPFAT-EMAIL TO CLIENTES-EMAIL.
+           MOVE IMPFAT-LOGRADOURO TO CLIENTES-END-LOGRADOURO.
+           MOVE IMPFAT-NUMERO TO CLIENTES-END-NUMERO.
+           MOVE IMPFAT-BAIRRO TO CLIENTES-END-BAIRRO.
+           MOVE IMPFAT-CIDADE TO CLIENTES-END-CIDADE.
+           MOVE IMPFAT-UF TO CLIENTES-END-UF.
+           MOVE IMPFAT-CEP TO CLIENTES-END-CEP.
+           MOVE IMPFAT-SITUACAO TO CLIENTES-STATUS-REG.
+           REWRITE CLIENTES-REG
+               INVALID KEY
+                   MOVE 'FALHA AO ATUALIZAR O CADASTRO' TO
+                                   WRK-MSG-REJEICAO
+                   PERFORM 2800-REJEITAR
+               NOT INVALID KEY
+                   PERFORM 2200-REGISTRAR-ATUALIZACAO
+           END-REWRITE.
+
+       2200-REGISTRAR-ATUALIZACAO.
+           ADD 1 TO WRK-TOTAL-ATUALIZADOS.
+           STRING 'ATUALIZADO: ' IMPFAT-FONE ' ' IMPFAT-NOME
+               DELIMITED BY SIZE INTO REPORT-LINHA.
+           WRITE REPORT-LINHA.
+
+       2800-REJEITAR.
+           ADD 1 TO WRK-TOTAL-REJEITADOS.
+           STRING 'REJEITADO: ' IMPFAT-FONE ' ' IMPFAT-NOME
+                   ' - ' WRK-MSG-REJEICAO
+               DELIMITED BY SIZE INTO REPORT-LINHA.
+           WRITE REPORT-LINHA.
+
+       3000-FINALIZAR.
+           MOVE ALL '-' TO REPORT-LINHA.
+           WRITE REPORT-LINHA.
+           STRING 'LIDOS..........: ' WRK-TOTAL-LIDOS
+               DELIMITED BY SIZE INTO REPORT-LINHA.
+           WRITE REPORT-LINHA.
+           STRING 'ATUALIZADOS....: ' WRK-TOTAL-ATUALIZADOS
+               DELIMITED BY SIZE INTO REPORT-LINHA.
+           WRITE REPORT-LINHA.
+           STRING 'REJEITADOS.....: ' WRK-TOTAL-REJEITADOS
+               DELIMITED BY SIZE INTO REPORT-LINHA.
+           WRITE REPORT-LINHA.
+           CLOSE IMPFAT-CLIENTES.
+           CLOSE CLIENTES.
+           CLOSE IMPFAT-REPORT.
+
+       END PROGRAM IMPFAT.
