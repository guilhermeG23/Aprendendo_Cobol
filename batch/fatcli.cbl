@@ -0,0 +1,144 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FATCLI.
+      **********************************
+      *OBJ: EXPORTA O CADASTRO DE CLIENTES PARA O ARQUIVO DE
+      *INTERFACE DE LARGURA FIXA DO SISTEMA DE FATURAMENTO
+      *ROTINA BATCH, SEM INTERACAO COM O OPERADOR
+      *CLIENTES INATIVOS (CLI-INATIVO, EXCLUIDOS/FUNDIDOS) NAO SAO
+      *EXPORTADOS, POIS NUNCA DEVEM SER FATURADOS; ATIVOS, SUSPENSOS
+      *E CANCELADOS SAO EXPORTADOS COM O STATUS PARA QUE O PROPRIO
+      *FATURAMENTO DECIDA O QUE FAZER COM CADA SITUACAO
+      **********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO 'CLIENTE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CLIENTES-CHAVE
+               ALTERNATE RECORD KEY IS CLIENTES-NOME WITH DUPLICATES
+               FILE STATUS IS CLIENTES-STATUS.
+      *ARQUIVO DE INTERFACE DE LARGURA FIXA PARA O FATURAMENTO
+           SELECT FATURA-CLIENTES ASSIGN TO 'FATCLI.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FATURA-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CLIENTES.
+       01 CLIENTES-REG.
+           05 CLIENTES-CHAVE.
+               10 CLIENTES-FONE PIC 9(09).
+           05 CLIENTES-NOME PIC X(30).
+           05 CLIENTES-EMAIL PIC X(40).
+           05 CLIENTES-FONE-CEL PIC 9(11).
+           05 CLIENTES-DATA-NASC PIC 9(08).
+           05 CLIENTES-PREF-CONTATO PIC X(01).
+           05 CLIENTES-ENDERECO.
+               10 CLIENTES-END-LOGRADOURO PIC X(40).
+               10 CLIENTES-END-NUMERO PIC X(06).
+               10 CLIENTES-END-BAIRRO PIC X(20).
+               10 CLIENTES-END-CIDADE PIC X(25).
+               10 CLIENTES-END-UF PIC X(02).
+               10 CLIENTES-END-CEP PIC 9(08).
+           05 CLIENTES-DOC.
+               10 CLIENTES-DOC-TIPO PIC X(01).
+                   88 CLI-DOC-CPF VALUE 'F'.
+                   88 CLI-DOC-CNPJ VALUE 'J'.
+               10 CLIENTES-DOC-NUM PIC 9(14).
+           05 CLIENTES-STATUS-REG PIC X(01) VALUE 'A'.
+               88 CLI-ATIVO VALUE 'A'.
+               88 CLI-SUSPENSO VALUE 'S'.
+               88 CLI-CANCELADO VALUE 'C'.
+               88 CLI-INATIVO VALUE 'I'.
+      *ANOTACOES LIVRES SOBRE O CLIENTE, ATE 5 LINHAS; LINHA EM
+      *BRANCO SO QUER DIZER QUE AQUELA LINHA NAO FOI USADA
+           05 CLIENTES-OBSERVACOES PIC X(60)
+                       OCCURS 5 TIMES VALUE SPACES.
+           05 CLIENTES-ULT-ALTERACAO.
+               10 CLIENTES-ULT-OPERADOR PIC X(09).
+               10 CLIENTES-ULT-DATA PIC 9(08).
+               10 CLIENTES-ULT-HORA PIC 9(08).
+           05 CLIENTES-DATA-INCLUSAO PIC 9(08).
+
+      *LARGURA FIXA, SEM DELIMITADORES, CADA CAMPO NA SUA COLUNA
+      *COMBINADA COM O SISTEMA DE FATURAMENTO
+       FD FATURA-CLIENTES.
+       01 FATURA-REG.
+           05 FATURA-FONE PIC 9(09).
+           05 FATURA-NOME PIC X(30).
+           05 FATURA-DOC-TIPO PIC X(01).
+           05 FATURA-DOC-NUM PIC 9(14).
+           05 FATURA-EMAIL PIC X(40).
+           05 FATURA-LOGRADOURO PIC X(40).
+           05 FATURA-NUMERO PIC X(06).
+           05 FATURA-BAIRRO PIC X(20).
+           05 FATURA-CIDADE PIC X(25).
+           05 FATURA-UF PIC X(02).
+           05 FATURA-CEP PIC 9(08).
+           05 FATURA-SITUACAO PIC X(01).
+
+       WORKING-STORAGE SECTION.
+       77 CLIENTES-STATUS PIC 9(02) VALUE ZEROS.
+       77 FATURA-STATUS PIC 9(02) VALUE ZEROS.
+      *TOTAIS DE CONTROLE DO LOTE
+       77 WRK-TOTAL-LIDOS PIC 9(06) VALUE ZEROS.
+       77 WRK-TOTAL-EXPORTADOS PIC 9(06) VALUE ZEROS.
+       77 WRK-TOTAL-INATIVOS PIC 9(06) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+       0000-PRINCIPAL SECTION.
+           PERFORM 1000-ABRIR-ARQUIVOS.
+           PERFORM 2000-PROCESSAR UNTIL CLIENTES-STATUS = 10.
+           PERFORM 3000-FINALIZAR.
+           STOP RUN.
+
+       1000-ABRIR-ARQUIVOS.
+           OPEN INPUT CLIENTES.
+           OPEN OUTPUT FATURA-CLIENTES.
+           READ CLIENTES NEXT
+               AT END
+                   MOVE 10 TO CLIENTES-STATUS
+           END-READ.
+
+       2000-PROCESSAR.
+           ADD 1 TO WRK-TOTAL-LIDOS.
+           IF CLI-INATIVO
+               ADD 1 TO WRK-TOTAL-INATIVOS
+           ELSE
+               PERFORM 2100-EXPORTAR-CLIENTE
+           END-IF.
+           READ CLIENTES NEXT
+               AT END
+                   MOVE 10 TO CLIENTES-STATUS
+           END-READ.
+
+       2100-EXPORTAR-CLIENTE.
+           MOVE CLIENTES-FONE TO FATURA-FONE.
+           MOVE CLIENTES-NOME TO FATURA-NOME.
+           MOVE CLIENTES-DOC-TIPO TO FATURA-DOC-TIPO.
+           MOVE CLIENTES-DOC-NUM TO FATURA-DOC-NUM.
+           MOVE CLIENTES-EMAIL TO FATURA-EMAIL.
+           MOVE CLIENTES-END-LOGRADOURO TO FATURA-LOGRADOURO.
+           MOVE CLIENTES-END-NUMERO TO FATURA-NUMERO.
+           MOVE CLIENTES-END-BAIRRO TO FATURA-BAIRRO.
+           MOVE CLIENTES-END-CIDADE TO FATURA-CIDADE.
+           MOVE CLIENTES-END-UF TO FATURA-UF.
+           MOVE CLIENTES-END-CEP TO FATURA-CEP.
+           MOVE CLIENTES-STATUS-REG TO FATURA-SITUACAO.
+           WRITE FATURA-REG.
+           ADD 1 TO WRK-TOTAL-EXPORTADOS.
+
+       3000-FINALIZAR.
+           DISPLAY '---------------------------------------'.
+           DISPLAY 'EXPORTACAO PARA O FATURAMENTO - TOTAIS'.
+           DISPLAY 'LIDOS......: ' WRK-TOTAL-LIDOS.
+           DISPLAY 'EXPORTADOS.: ' WRK-TOTAL-EXPORTADOS.
+           DISPLAY 'INATIVOS...: ' WRK-TOTAL-INATIVOS.
+           DISPLAY '---------------------------------------'.
+           CLOSE CLIENTES.
+           CLOSE FATURA-CLIENTES.
+
+       END PROGRAM FATCLI.
