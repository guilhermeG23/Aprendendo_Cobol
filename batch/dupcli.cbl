@@ -0,0 +1,172 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DUPCLI.
+      **********************************
+      *OBJ: DETECTA CLIENTES CADASTRADOS COM O MESMO E-MAIL
+      *ROTINA BATCH, SEM INTERACAO COM O OPERADOR
+      *ORDENA OS CLIENTES PELO E-MAIL E COMPARA CADA REGISTRO COM
+      *O ANTERIOR DA SEQUENCIA, LISTANDO OS E-MAILS REPETIDOS
+      **********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO 'CLIENTE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CLIENTES-CHAVE
+               ALTERNATE RECORD KEY IS CLIENTES-NOME WITH DUPLICATES
+               FILE STATUS IS CLIENTES-STATUS.
+      *ARQUIVO DE TRABALHO DA ORDENACAO POR E-MAIL
+           SELECT ORDENA-EMAIL ASSIGN TO 'ORDEMAIL.TMP'.
+      *RELATORIO DE SAIDA COM OS E-MAILS DUPLICADOS ENCONTRADOS
+           SELECT DUP-REPORT ASSIGN TO 'DUPCLI.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DUP-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CLIENTES.
+       01 CLIENTES-REG.
+           05 CLIENTES-CHAVE.
+               10 CLIENTES-FONE PIC 9(09).
+           05 CLIENTES-NOME PIC X(30).
+           05 CLIENTES-EMAIL PIC X(40).
+           05 CLIENTES-FONE-CEL PIC 9(11).
+           05 CLIENTES-DATA-NASC PIC 9(08).
+           05 CLIENTES-PREF-CONTATO PIC X(01).
+           05 CLIENTES-ENDERECO.
+               10 CLIENTES-END-LOGRADOURO PIC X(40).
+               10 CLIENTES-END-NUMERO PIC X(06).
+               10 CLIENTES-END-BAIRRO PIC X(20).
+               10 CLIENTES-END-CIDADE PIC X(25).
+               10 CLIENTES-END-UF PIC X(02).
+               10 CLIENTES-END-CEP PIC 9(08).
+           05 CLIENTES-DOC.
+               10 CLIENTES-DOC-TIPO PIC X(01).
+                   88 CLI-DOC-CPF VALUE 'F'.
+                   88 CLI-DOC-CNPJ VALUE 'J'.
+               10 CLIENTES-DOC-NUM PIC 9(14).
+           05 CLIENTES-STATUS-REG PIC X(01) VALUE 'A'.
+               88 CLI-ATIVO VALUE 'A'.
+               88 CLI-SUSPENSO VALUE 'S'.
+               88 CLI-CANCELADO VALUE 'C'.
+               88 CLI-INATIVO VALUE 'I'.
+      *ANOTACOES LIVRES SOBRE O CLIENTE, ATE 5 LINHAS; LINHA EM
+      *BRANCO SO QUER DIZER QUE AQUELA LINHA NAO FOI USADA
+           05 CLIENTES-OBSERVACOES PIC X(60)
+                       OCCURS 5 TIMES VALUE SPACES.
+           05 CLIENTES-ULT-ALTERACAO.
+               10 CLIENTES-ULT-OPERADOR PIC X(09).
+               10 CLIENTES-ULT-DATA PIC 9(08).
+               10 CLIENTES-ULT-HORA PIC 9(08).
+           05 CLIENTES-DATA-INCLUSAO PIC 9(08).
+
+      *REGISTRO DE ORDENACAO, SO OS CAMPOS NECESSARIOS PARA O
+      *CONFRONTO DE E-MAILS
+       SD ORDENA-EMAIL.
+       01 ORD-REG.
+           05 ORD-EMAIL PIC X(40).
+           05 ORD-FONE PIC 9(09).
+           05 ORD-NOME PIC X(30).
+
+       FD DUP-REPORT.
+       01 DUP-LINHA PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77 CLIENTES-STATUS PIC 9(02) VALUE ZEROS.
+       77 DUP-STATUS PIC 9(02) VALUE ZEROS.
+      *TOTAIS DE CONTROLE DO LOTE
+       77 WRK-TOTAL-LIDOS PIC 9(06) VALUE ZEROS.
+       77 WRK-TOTAL-COM-EMAIL PIC 9(06) VALUE ZEROS.
+       77 WRK-TOTAL-DUPLICADOS PIC 9(06) VALUE ZEROS.
+       77 WRK-EMAIL-ANTERIOR PIC X(40) VALUE SPACES.
+       77 WRK-NOME-ANTERIOR PIC X(30) VALUE SPACES.
+       77 WRK-FONE-ANTERIOR PIC 9(09) VALUE ZEROS.
+
+       01 WRK-SORT-SITUACAO PIC X(01) VALUE 'N'.
+           88 SORT-FIM VALUE 'S'.
+           88 SORT-CONTINUA VALUE 'N'.
+
+       PROCEDURE DIVISION.
+
+       0000-PRINCIPAL SECTION.
+           SORT ORDENA-EMAIL
+               ON ASCENDING KEY ORD-EMAIL
+               INPUT PROCEDURE 1000-CARREGAR
+               OUTPUT PROCEDURE 2000-DETECTAR.
+           DISPLAY '---------------------------------------'.
+           DISPLAY 'DETECCAO DE E-MAILS DUPLICADOS'.
+           DISPLAY 'LIDOS..............: ' WRK-TOTAL-LIDOS.
+           DISPLAY 'COM E-MAIL.........: ' WRK-TOTAL-COM-EMAIL.
+           DISPLAY 'DUPLICADOS ENCONTRADOS: ' WRK-TOTAL-DUPLICADOS.
+           DISPLAY '---------------------------------------'.
+           STOP RUN.
+
+      *LE O CADASTRO E LIBERA PARA A ORDENACAO SO QUEM TEM E-MAIL
+       1000-CARREGAR.
+           OPEN INPUT CLIENTES.
+           READ CLIENTES NEXT
+               AT END
+                   MOVE 10 TO CLIENTES-STATUS
+           END-READ.
+           PERFORM 1100-CARREGAR-REG UNTIL CLIENTES-STATUS = 10.
+           CLOSE CLIENTES.
+
+       1100-CARREGAR-REG.
+           ADD 1 TO WRK-TOTAL-LIDOS.
+           IF CLIENTES-EMAIL NOT = SPACES
+               ADD 1 TO WRK-TOTAL-COM-EMAIL
+               MOVE CLIENTES-EMAIL TO ORD-EMAIL
+               MOVE CLIENTES-FONE TO ORD-FONE
+               MOVE CLIENTES-NOME TO ORD-NOME
+               RELEASE ORD-REG
+           END-IF.
+           READ CLIENTES NEXT
+               AT END
+                   MOVE 10 TO CLIENTES-STATUS
+           END-READ.
+
+      *PERCORRE OS REGISTROS JA ORDENADOS POR E-MAIL, COMPARANDO
+      *CADA UM COM O ANTERIOR DA SEQUENCIA
+       2000-DETECTAR.
+           OPEN OUTPUT DUP-REPORT.
+           MOVE 'RELATORIO DE E-MAILS DUPLICADOS' TO DUP-LINHA.
+           WRITE DUP-LINHA.
+           MOVE ALL '-' TO DUP-LINHA.
+           WRITE DUP-LINHA.
+           RETURN ORDENA-EMAIL
+               AT END
+                   SET SORT-FIM TO TRUE
+           END-RETURN.
+           PERFORM 2100-CONFRONTAR UNTIL SORT-FIM.
+           MOVE ALL '-' TO DUP-LINHA.
+           WRITE DUP-LINHA.
+           STRING 'LIDOS..............: ' WRK-TOTAL-LIDOS
+               DELIMITED BY SIZE INTO DUP-LINHA.
+           WRITE DUP-LINHA.
+           STRING 'COM E-MAIL.........: ' WRK-TOTAL-COM-EMAIL
+               DELIMITED BY SIZE INTO DUP-LINHA.
+           WRITE DUP-LINHA.
+           STRING 'DUPLICADOS.........: ' WRK-TOTAL-DUPLICADOS
+               DELIMITED BY SIZE INTO DUP-LINHA.
+           WRITE DUP-LINHA.
+           CLOSE DUP-REPORT.
+
+       2100-CONFRONTAR.
+           IF ORD-EMAIL = WRK-EMAIL-ANTERIOR
+               ADD 1 TO WRK-TOTAL-DUPLICADOS
+               STRING 'DUPLICADO: ' ORD-EMAIL ' -- '
+                       WRK-NOME-ANTERIOR '/' WRK-FONE-ANTERIOR
+                       ' E ' ORD-NOME '/' ORD-FONE
+                   DELIMITED BY SIZE INTO DUP-LINHA
+               WRITE DUP-LINHA
+           END-IF.
+           MOVE ORD-EMAIL TO WRK-EMAIL-ANTERIOR.
+           MOVE ORD-NOME TO WRK-NOME-ANTERIOR.
+           MOVE ORD-FONE TO WRK-FONE-ANTERIOR.
+           RETURN ORDENA-EMAIL
+               AT END
+                   SET SORT-FIM TO TRUE
+           END-RETURN.
+
+       END PROGRAM DUPCLI.
