@@ -0,0 +1,225 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. IMPCLI.
+      **********************************
+      *OBJ: IMPORTACAO EM LOTE DE NOVOS CLIENTES
+      *ROTINA BATCH, SEM INTERACAO COM O OPERADOR
+      *LE UM ARQUIVO TEXTO DE LARGURA FIXA E GRAVA NO CADASTRO
+      **********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO 'CLIENTE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CLIENTES-CHAVE
+               ALTERNATE RECORD KEY IS CLIENTES-NOME WITH DUPLICATES
+               FILE STATUS IS CLIENTES-STATUS.
+      *ARQUIVO TEXTO DE ENTRADA COM OS NOVOS CLIENTES
+           SELECT IMPORTA-CLIENTES ASSIGN TO 'IMPCLI.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS IMPORTA-STATUS.
+      *ARQUIVO DE CHECKPOINT, GUARDA QUANTOS REGISTROS DO LOTE JA
+      *FORAM PROCESSADOS PARA PERMITIR RETOMAR O IMPORTA-CLIENTES
+      *DO PONTO CERTO SE O JOB CAIR NO MEIO DO CAMINHO
+           SELECT CHECKPOINT ASSIGN TO 'IMPCLI.CHK'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CLIENTES.
+       01 CLIENTES-REG.
+           05 CLIENTES-CHAVE.
+               10 CLIENTES-FONE PIC 9(09).
+           05 CLIENTES-NOME PIC X(30).
+           05 CLIENTES-EMAIL PIC X(40).
+           05 CLIENTES-FONE-CEL PIC 9(11).
+           05 CLIENTES-DATA-NASC PIC 9(08).
+           05 CLIENTES-PREF-CONTATO PIC X(01).
+           05 CLIENTES-ENDERECO.
+               10 CLIENTES-END-LOGRADOURO PIC X(40).
+               10 CLIENTES-END-NUMERO PIC X(06).
+               10 CLIENTES-END-BAIRRO PIC X(20).
+               10 CLIENTES-END-CIDADE PIC X(25).
+               10 CLIENTES-END-UF PIC X(02).
+               10 CLIENTES-END-CEP PIC 9(08).
+           05 CLIENTES-DOC.
+               10 CLIENTES-DOC-TIPO PIC X(01).
+                   88 CLI-DOC-CPF VALUE 'F'.
+                   88 CLI-DOC-CNPJ VALUE 'J'.
+               10 CLIENTES-DOC-NUM PIC 9(14).
+           05 CLIENTES-STATUS-REG PIC X(01) VALUE 'A'.
+               88 CLI-ATIVO VALUE 'A'.
+               88 CLI-INATIVO VALUE 'I'.
+           05 CLIENTES-OBSERVACOES PIC X(60)
+                       OCCURS 5 TIMES VALUE SPACES.
+           05 CLIENTES-ULT-ALTERACAO.
+               10 CLIENTES-ULT-OPERADOR PIC X(09).
+               10 CLIENTES-ULT-DATA PIC 9(08).
+               10 CLIENTES-ULT-HORA PIC 9(08).
+           05 CLIENTES-DATA-INCLUSAO PIC 9(08).
+
+      *MESMA LARGURA DE CAMPOS DO CADASTRO, SEM O STATUS, QUE E
+      *SEMPRE ATIVO PARA UM CLIENTE RECEM IMPORTADO
+       FD IMPORTA-CLIENTES.
+       01 IMPORTA-REG.
+           05 IMPORTA-FONE PIC 9(09).
+           05 IMPORTA-NOME PIC X(30).
+           05 IMPORTA-EMAIL PIC X(40).
+           05 IMPORTA-LOGRADOURO PIC X(40).
+           05 IMPORTA-NUMERO PIC X(06).
+           05 IMPORTA-BAIRRO PIC X(20).
+           05 IMPORTA-CIDADE PIC X(25).
+           05 IMPORTA-UF PIC X(02).
+           05 IMPORTA-CEP PIC 9(08).
+           05 IMPORTA-DOC-TIPO PIC X(01).
+           05 IMPORTA-DOC-NUM PIC 9(14).
+
+      *CHECKPOINT GUARDA SO A QUANTIDADE DE REGISTROS JA CONSUMIDOS
+      *DO ARQUIVO DE ENTRADA DESDE O INICIO DESTE LOTE
+       FD CHECKPOINT.
+       01 CHECKPOINT-REG PIC 9(06).
+
+       WORKING-STORAGE SECTION.
+       77 CLIENTES-STATUS PIC 9(02) VALUE ZEROS.
+       77 IMPORTA-STATUS PIC 9(02) VALUE ZEROS.
+       77 CHECKPOINT-STATUS PIC 9(02) VALUE ZEROS.
+      *TOTAIS DE CONTROLE DO LOTE
+       77 WRK-TOTAL-LIDOS PIC 9(06) VALUE ZEROS.
+       77 WRK-TOTAL-GRAVADOS PIC 9(06) VALUE ZEROS.
+       77 WRK-TOTAL-REJEITADOS PIC 9(06) VALUE ZEROS.
+      *CONTROLE DO CHECKPOINT/RESTART
+       77 WRK-CHECKPOINT-LIDO PIC 9(06) VALUE ZEROS.
+       77 WRK-INTERVALO-CHECKPOINT PIC 9(06) VALUE 50.
+       77 WRK-CKPT-QUOCIENTE PIC 9(06) VALUE ZEROS.
+       77 WRK-CKPT-RESTO PIC 9(06) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+       0000-PRINCIPAL SECTION.
+           PERFORM 1000-ABRIR-ARQUIVOS.
+           PERFORM 1500-RETOMAR-CHECKPOINT.
+           PERFORM 2000-PROCESSAR UNTIL IMPORTA-STATUS = 10.
+           PERFORM 3000-FINALIZAR.
+           STOP RUN.
+
+       1000-ABRIR-ARQUIVOS.
+           OPEN INPUT IMPORTA-CLIENTES.
+           OPEN I-O CLIENTES.
+           IF CLIENTES-STATUS = 35 THEN
+               OPEN OUTPUT CLIENTES
+               CLOSE CLIENTES
+               OPEN I-O CLIENTES
+           END-IF.
+
+      *SE HOUVER CHECKPOINT DE UM LOTE ANTERIOR INTERROMPIDO, PULA
+      *OS REGISTROS JA PROCESSADOS ANTES DE COMECAR A LER DE VERDADE
+       1500-RETOMAR-CHECKPOINT.
+           OPEN INPUT CHECKPOINT.
+           IF CHECKPOINT-STATUS = ZEROS
+               READ CHECKPOINT
+                   NOT AT END
+                       MOVE CHECKPOINT-REG TO WRK-CHECKPOINT-LIDO
+               END-READ
+               CLOSE CHECKPOINT
+           END-IF.
+           IF WRK-CHECKPOINT-LIDO > ZEROS
+               DISPLAY 'IMPCLI: RETOMANDO LOTE, PULANDO '
+                       WRK-CHECKPOINT-LIDO ' REGISTROS JA '
+                       'PROCESSADOS'
+               PERFORM 1600-PULAR-REGISTRO
+                   WRK-CHECKPOINT-LIDO TIMES
+           END-IF.
+           READ IMPORTA-CLIENTES
+               AT END
+                   MOVE 10 TO IMPORTA-STATUS
+           END-READ.
+
+       1600-PULAR-REGISTRO.
+           READ IMPORTA-CLIENTES
+               AT END
+                   MOVE 10 TO IMPORTA-STATUS
+           END-READ.
+
+       2000-PROCESSAR.
+           ADD 1 TO WRK-TOTAL-LIDOS.
+           MOVE IMPORTA-FONE TO CLIENTES-FONE.
+           MOVE IMPORTA-NOME TO CLIENTES-NOME.
+           MOVE IMPORTA-EMAIL TO CLIENTES-EMAIL.
+           MOVE IMPORTA-LOGRADOURO TO CLIENTES-END-LOGRADOURO.
+           MOVE IMPORTA-NUMERO TO CLIENTES-END-NUMERO.
+           MOVE IMPORTA-BAIRRO TO CLIENTES-END-BAIRRO.
+           MOVE IMPORTA-CIDADE TO CLIENTES-END-CIDADE.
+           MOVE IMPORTA-UF TO CLIENTES-END-UF.
+           MOVE IMPORTA-CEP TO CLIENTES-END-CEP.
+           MOVE IMPORTA-DOC-TIPO TO CLIENTES-DOC-TIPO.
+           MOVE IMPORTA-DOC-NUM TO CLIENTES-DOC-NUM.
+           SET CLI-ATIVO TO TRUE.
+      *CLIENTE IMPORTADO EM LOTE NAO TEM CELULAR/NASCIMENTO/
+      *PREFERENCIA/ANOTACOES NO ARQUIVO TEXTO DE ENTRADA
+           MOVE ZEROS TO CLIENTES-FONE-CEL.
+           MOVE ZEROS TO CLIENTES-DATA-NASC.
+           MOVE 'E' TO CLIENTES-PREF-CONTATO.
+           MOVE SPACES TO CLIENTES-OBSERVACOES (1).
+           MOVE SPACES TO CLIENTES-OBSERVACOES (2).
+           MOVE SPACES TO CLIENTES-OBSERVACOES (3).
+           MOVE SPACES TO CLIENTES-OBSERVACOES (4).
+           MOVE SPACES TO CLIENTES-OBSERVACOES (5).
+           MOVE 'IMPCLI' TO CLIENTES-ULT-OPERADOR.
+           ACCEPT CLIENTES-ULT-DATA FROM DATE YYYYMMDD.
+           ACCEPT CLIENTES-ULT-HORA FROM TIME.
+           ACCEPT CLIENTES-DATA-INCLUSAO FROM DATE YYYYMMDD.
+           IF CLIENTES-FONE = ZEROS OR CLIENTES-NOME = SPACES
+               ADD 1 TO WRK-TOTAL-REJEITADOS
+               DISPLAY 'REGISTRO REJEITADO (TELEFONE/NOME EM '
+                       'BRANCO): ' IMPORTA-FONE
+           ELSE
+               WRITE CLIENTES-REG
+                   INVALID KEY
+                       ADD 1 TO WRK-TOTAL-REJEITADOS
+                       DISPLAY 'REGISTRO REJEITADO (CHAVE '
+                               'DUPLICADA): ' CLIENTES-FONE
+                   NOT INVALID KEY
+                       ADD 1 TO WRK-TOTAL-GRAVADOS
+               END-WRITE
+           END-IF.
+      *A CADA WRK-INTERVALO-CHECKPOINT REGISTROS, ATUALIZA O
+      *CHECKPOINT PARA QUE UM RESTART NAO PRECISE VOLTAR AO INICIO
+           DIVIDE WRK-TOTAL-LIDOS BY WRK-INTERVALO-CHECKPOINT
+               GIVING WRK-CKPT-QUOCIENTE
+               REMAINDER WRK-CKPT-RESTO.
+           IF WRK-CKPT-RESTO = ZEROS
+               PERFORM 2900-GRAVAR-CHECKPOINT
+           END-IF.
+           READ IMPORTA-CLIENTES
+               AT END
+                   MOVE 10 TO IMPORTA-STATUS
+           END-READ.
+
+      *GRAVA NO ARQUIVO DE CHECKPOINT QUANTOS REGISTROS DO LOTE,
+      *CONTANDO OS JA PULADOS DE UM RESTART ANTERIOR, FORAM LIDOS
+       2900-GRAVAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT.
+           COMPUTE CHECKPOINT-REG =
+                   WRK-CHECKPOINT-LIDO + WRK-TOTAL-LIDOS.
+           WRITE CHECKPOINT-REG.
+           CLOSE CHECKPOINT.
+
+       3000-FINALIZAR.
+           DISPLAY '---------------------------------------'.
+           DISPLAY 'IMPORTACAO DE CLIENTES - TOTAIS DE LOTE'.
+           DISPLAY 'LIDOS......: ' WRK-TOTAL-LIDOS.
+           DISPLAY 'GRAVADOS...: ' WRK-TOTAL-GRAVADOS.
+           DISPLAY 'REJEITADOS.: ' WRK-TOTAL-REJEITADOS.
+           DISPLAY '---------------------------------------'.
+      *LOTE TERMINOU DO INICIO AO FIM, ENTAO O CHECKPOINT E ZERADO
+      *PARA QUE O PROXIMO LOTE COMECE DO ZERO E NAO PULE REGISTROS
+           MOVE ZEROS TO CHECKPOINT-REG.
+           OPEN OUTPUT CHECKPOINT.
+           WRITE CHECKPOINT-REG.
+           CLOSE CHECKPOINT.
+           CLOSE IMPORTA-CLIENTES.
+           CLOSE CLIENTES.
+
+       END PROGRAM IMPCLI.
