@@ -4,15 +4,21 @@
       ***********************
       *AUTHOR GUILHERMETI
       *OBJ: GESTAO DE CLIENTES
+      *HISTORICO
+      *  - VERSAO RANDOM, NASCEU A PARTIR DO PROJETO ORIGINAL
+      *  - COMPLETADAS AS OPCOES 2 A 5 PARA FICAR EM PARIDADE
+      *    COM Projeto/clientes.cbl ANTES DO CUTOVER
       ***********************
        ENVIRONMENT DIVISION.
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CLIENTES ASSIGN TO 'CLIENTES.DAT'
-               ORGANIZATION IN INDEXED
-      *        LEITURA DIRETA DOS VALORES EM ARQUIVO
-               ACCESS MODE IS RANDOM
+               ORGANIZATION IS INDEXED
+      *        DYNAMIC PERMITE LEITURA POR CHAVE (RANDOM) E
+      *        LEITURA SEQUENCIAL (START + READ NEXT) PARA O
+      *        RELATORIO, O QUE ACCESS RANDOM SOZINHO NAO PERMITE
+               ACCESS MODE IS DYNAMIC
       *        TRATAMENTO DO ARQUIVO
                FILE STATUS IS CLIENTES-STATUS
       *        PROCURAR POR ESSE VALOR
@@ -33,7 +39,9 @@
 
        77 WRK-OPCAO     PIC X(1).
        77 WRK-MODULO    PIC X(20).
-       77 WRK-TECLA     PIC X(1).
+       77 WRK-TECLA     PIC X(20).
+       77 WRK-MSG-ERRO  PIC X(30) VALUE SPACES.
+       77 CLIENTES-STATUS PIC 9(02) VALUE ZEROS.
 
        SCREEN SECTION.
        01 TELA.
@@ -52,24 +60,44 @@
                10 LINE 02 COLUMN 01 PIC X(20) ERASE EOL
                    BACKGROUND-COLOR 1 FROM WRK-MODULO.
 
-       01 MENU.
+       01 TELA-MENU.
            05 LINE 07 COLUMN 15 VALUE '1 - INCLUIR'.
            05 LINE 08 COLUMN 15 VALUE '2 - CONSULTA'.
            05 LINE 09 COLUMN 15 VALUE '3 - ALTERAR'.
            05 LINE 10 COLUMN 15 VALUE '4 - EXCLUIR'.
            05 LINE 11 COLUMN 15 VALUE '5 - RELATORIO'.
-           05 LINE 12 COLUMN 15 VALUE '6 - SAIR'.
+           05 LINE 12 COLUMN 15 VALUE 'X - SAIDA'.
            05 LINE 14 COLUMN 15 VALUE 'OPCAO: .....'.
            05 LINE 14 COLUMN 28 USING WRK-OPCAO.
 
+       01 TELA-REGISTRO.
+           05 CHAVE FOREGROUND-COLOR 2.
+               10 LINE 10 COLUMN 10 VALUE 'TELEFONE: '.
+               10 COLUMN PLUS 2 PIC 9(09) USING CLIENTES-FONE
+                   BLANK WHEN ZEROS.
+           05 SS-DADOS.
+               10 LINE 11 COLUMN 10 VALUE 'NOME: '.
+               10 COLUMN PLUS 2 PIC X(30) USING CLIENTES-NOME.
+               10 LINE 12 COLUMN 10 VALUE 'EMAIL: '.
+               10 COLUMN PLUS 2 PIC X(40) USING CLIENTES-EMAIL.
+
+       01 MOSTRA-ERRO.
+           02 MSG-ERRO.
+               10 LINE 16 COLUMN 01 ERASE EOL
+                           BACKGROUND-COLOR 3.
+               10 LINE 16 COLUMN 10 PIC X(30)
+                           FOREGROUND-COLOR 0
+                           BACKGROUND-COLOR 3
+                           FROM WRK-MSG-ERRO.
+               10 COLUMN PLUS 2 PIC X(01)
+                           USING WRK-TECLA.
+
        PROCEDURE DIVISION.
       *TRABALHA ENTRE AS COLUNAS 8 A 72
 
-
-      *MAIN-PROCEDURE.
        0001-PRINCIPAL SECTION.
-           PERFORM 1000-INICIAR.
-           PERFORM 2000-PROCESSAR.
+           PERFORM 1000-INICIAR THRU 1100-MONTATELA.
+           PERFORM 2000-PROCESSAR UNTIL WRK-OPCAO = 'X'.
            PERFORM 3000-FINALIZAR.
            STOP RUN.
 
@@ -78,39 +106,147 @@
       *    DE CARREGAR A TELA, POIS É UMA LINGUAGEM PROCEDURAL
            MOVE 'MODULO - INCLUSAO' TO WRK-MODULO.
 
+           OPEN I-O CLIENTES.
+           IF CLIENTES-STATUS = 35 THEN
+               OPEN OUTPUT CLIENTES
+               CLOSE CLIENTES
+               OPEN I-O CLIENTES
+           END-IF.
+
            DISPLAY TELA.
+           ACCEPT TELA-MENU.
 
-           ACCEPT MENU.
+       1100-MONTATELA.
+           DISPLAY TELA.
+           ACCEPT TELA-MENU.
 
       *    AT 1610 É LINHA 16 COLUNA 10
       *    ACCEPT WRK-OPCAO AT 1610.
 
        2000-PROCESSAR.
+           MOVE SPACES TO WRK-MSG-ERRO
+           MOVE SPACES TO CLIENTES-NOME
+           MOVE SPACES TO CLIENTES-EMAIL
+           MOVE SPACES TO CLIENTES-CHAVE
            EVALUATE WRK-OPCAO
                WHEN 1
       *            PROCESSA O LOCAL CHAMADO E DEVOLVE ONDE PAROU
       *            CHAMA O 5000, USA ELE E DEPOIS CONTINUA DAQUI
                    PERFORM 5000-INCLUIR
                WHEN 2
-                   CONTINUE
+                   PERFORM 6000-CONSULTAR
                WHEN 3
-                   CONTINUE
+                   PERFORM 7000-ALTERAR
                WHEN 4
-                   CONTINUE
+                   PERFORM 8000-EXCLUSAO
                WHEN 5
-                   CONTINUE
+                   PERFORM 9000-RELATORIOTELA
                WHEN OTHER
                    IF WRK-OPCAO NOT EQUAL 'X'
                        DISPLAY 'ENTRE COM UMA OPCAO VALIDA'
                    END-IF
            END-EVALUATE.
+               PERFORM 1100-MONTATELA.
 
        3000-FINALIZAR.
-           CONTINUE.
+           CLOSE CLIENTES.
 
        5000-INCLUIR.
            MOVE 'MODULO - INCLUSAO' TO WRK-MODULO.
            DISPLAY TELA.
-           ACCEPT WRK-TECLA AT 1620.
+           ACCEPT TELA-REGISTRO.
+               WRITE CLIENTES-REG
+                   INVALID KEY
+                       MOVE 'JA EXISTE A CHAVE' TO WRK-MSG-ERRO
+                       ACCEPT MOSTRA-ERRO
+               END-WRITE.
+
+       6000-CONSULTAR.
+           MOVE 'MODULO - CONSULTA' TO WRK-MODULO.
+           DISPLAY TELA.
+               DISPLAY TELA-REGISTRO.
+               ACCEPT CHAVE.
+                   READ CLIENTES
+                       INVALID KEY
+                           MOVE 'NAO ENCOTRADO' TO WRK-MSG-ERRO
+                       NOT INVALID KEY
+                           MOVE '-- ENCONTRADO --' TO WRK-MSG-ERRO
+                           DISPLAY SS-DADOS
+                    END-READ.
+                        ACCEPT MOSTRA-ERRO.
+
+       7000-ALTERAR.
+           MOVE 'MODULO - ALTERAR' TO WRK-MODULO.
+           DISPLAY TELA.
+               DISPLAY TELA-REGISTRO.
+               ACCEPT CHAVE.
+                   READ CLIENTES
+                       IF CLIENTES-STATUS = 0
+                           ACCEPT SS-DADOS
+      *                    REESCREVER POR CIMA OS DADOS DA CHAVE
+                               REWRITE CLIENTES-REG
+                               IF CLIENTES-STATUS = 0
+                                   MOVE 'REGISTRO ALTERADO' TO
+                                                  WRK-MSG-ERRO
+                                   ACCEPT MOSTRA-ERRO
+                               ELSE
+                                   MOVE 'REGISTRO NAO ALTERADO' TO
+                                                  WRK-MSG-ERRO
+                                   ACCEPT MOSTRA-ERRO
+                               END-IF
+                       ELSE
+                           MOVE 'REGISTRO NAO ENCONTRADO' TO
+                                                  WRK-MSG-ERRO
+                           ACCEPT MOSTRA-ERRO
+                       END-IF.
+
+       8000-EXCLUSAO.
+           MOVE 'MODULO - EXCLUSAO' TO WRK-MODULO.
+           DISPLAY TELA.
+               DISPLAY TELA-REGISTRO.
+               ACCEPT CHAVE.
+                   READ CLIENTES
+                       INVALID KEY
+                           MOVE 'NAO ENCOTRADO' TO WRK-MSG-ERRO
+                       NOT INVALID KEY
+                           MOVE 'DESEJA EXCLUIR(S-N)' TO WRK-MSG-ERRO
+                           DISPLAY SS-DADOS
+                    END-READ.
+                        ACCEPT MOSTRA-ERRO.
+                        IF WRK-TECLA = 'S' AND CLIENTES-STATUS = 0
+                               DELETE CLIENTES
+                               INVALID KEY
+                                   MOVE 'NAO ESCLUIDO' TO WRK-MSG-ERRO
+                                   ACCEPT MOSTRA-ERRO
+                               END-DELETE
+                         END-IF.
+
+       9000-RELATORIOTELA.
+           MOVE 'MODULO - RELATORIO' TO WRK-MODULO.
+           DISPLAY TELA.
+           MOVE LOW-VALUES TO CLIENTES-CHAVE.
+           START CLIENTES KEY IS NOT LESS THAN CLIENTES-CHAVE
+               INVALID KEY
+                   MOVE 'NENHUM REGISTRO ENCONTRADO' TO WRK-MSG-ERRO
+           END-START.
+           IF CLIENTES-STATUS = 0
+               READ CLIENTES NEXT
+                   AT END
+                       MOVE 'NENHUM REGISTRO ENCONTRADO' TO
+                                                   WRK-MSG-ERRO
+               END-READ
+           END-IF.
+           IF CLIENTES-STATUS = 0
+               DISPLAY '------------------'
+               DISPLAY 'RELATORIO CLIENTES'
+               DISPLAY '------------------'
+               PERFORM UNTIL CLIENTES-STATUS = 10
+                   DISPLAY CLIENTES-FONE ' '
+                           CLIENTES-NOME ' '
+                           CLIENTES-EMAIL
+                   READ CLIENTES NEXT
+               END-PERFORM
+           END-IF.
+           ACCEPT MOSTRA-ERRO.
 
        END PROGRAM CLIENTES.
