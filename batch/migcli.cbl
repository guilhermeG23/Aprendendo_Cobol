@@ -0,0 +1,157 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MIGCLI.
+      **********************************
+      *OBJ: MIGRACAO/RECONCILIACAO ENTRE O CADASTRO PRINCIPAL
+      *(CLIENTE.DAT, Projeto/clientes.cbl) E O ARQUIVO DA VERSAO
+      *RANDOM EM PREPARACAO PARA O CUTOVER (CLIENTES.DAT,
+      *projeto_2/clientes_reformado.cbl)
+      *ROTINA BATCH, SEM INTERACAO COM O OPERADOR
+      *PARA CADA CLIENTE DO CADASTRO PRINCIPAL: SE NAO EXISTIR NO
+      *ARQUIVO DA VERSAO RANDOM, INCLUI; SE EXISTIR COM NOME OU
+      *EMAIL DIFERENTE, ATUALIZA; SE JA ESTIVER IGUAL, SO CONTA
+      **********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *CADASTRO PRINCIPAL, FONTE DA VERDADE ATE O CUTOVER
+           SELECT CLIENTE-PRINCIPAL ASSIGN TO 'CLIENTE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CLIPR-CHAVE
+               ALTERNATE RECORD KEY IS CLIPR-NOME WITH DUPLICATES
+               FILE STATUS IS CLIPR-STATUS.
+      *ARQUIVO DA VERSAO RANDOM, DESTINO DA MIGRACAO
+           SELECT CLIENTE-RANDOM ASSIGN TO 'CLIENTES.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLIRA-CHAVE
+               FILE STATUS IS CLIRA-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+      *LAYOUT COMPLETO DO CADASTRO PRINCIPAL
+       FD CLIENTE-PRINCIPAL.
+       01 CLIPR-REG.
+           05 CLIPR-CHAVE.
+               10 CLIPR-FONE PIC 9(09).
+           05 CLIPR-NOME PIC X(30).
+           05 CLIPR-EMAIL PIC X(40).
+           05 CLIPR-FONE-CEL PIC 9(11).
+           05 CLIPR-DATA-NASC PIC 9(08).
+           05 CLIPR-PREF-CONTATO PIC X(01).
+           05 CLIPR-ENDERECO.
+               10 CLIPR-END-LOGRADOURO PIC X(40).
+               10 CLIPR-END-NUMERO PIC X(06).
+               10 CLIPR-END-BAIRRO PIC X(20).
+               10 CLIPR-END-CIDADE PIC X(25).
+               10 CLIPR-END-UF PIC X(02).
+               10 CLIPR-END-CEP PIC 9(08).
+           05 CLIPR-DOC.
+               10 CLIPR-DOC-TIPO PIC X(01).
+               10 CLIPR-DOC-NUM PIC 9(14).
+           05 CLIPR-STATUS-REG PIC X(01).
+               88 CLIPR-ATIVO VALUE 'A'.
+               88 CLIPR-INATIVO VALUE 'I'.
+           05 CLIPR-OBSERVACOES PIC X(60)
+                       OCCURS 5 TIMES.
+           05 CLIPR-ULT-ALTERACAO.
+               10 CLIPR-ULT-OPERADOR PIC X(09).
+               10 CLIPR-ULT-DATA PIC 9(08).
+               10 CLIPR-ULT-HORA PIC 9(08).
+           05 CLIPR-DATA-INCLUSAO PIC 9(08).
+
+      *LAYOUT REDUZIDO DA VERSAO RANDOM (AINDA SEM OS CAMPOS NOVOS)
+       FD CLIENTE-RANDOM.
+       01 CLIRA-REG.
+           05 CLIRA-CHAVE.
+               10 CLIRA-FONE PIC 9(09).
+           05 CLIRA-NOME PIC X(30).
+           05 CLIRA-EMAIL PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       77 CLIPR-STATUS PIC 9(02) VALUE ZEROS.
+       77 CLIRA-STATUS PIC 9(02) VALUE ZEROS.
+      *TOTAIS DE CONTROLE DA RECONCILIACAO
+       77 WRK-TOTAL-LIDOS PIC 9(06) VALUE ZEROS.
+       77 WRK-TOTAL-INCLUIDOS PIC 9(06) VALUE ZEROS.
+       77 WRK-TOTAL-ATUALIZADOS PIC 9(06) VALUE ZEROS.
+       77 WRK-TOTAL-INALTERADOS PIC 9(06) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+       0000-PRINCIPAL SECTION.
+           PERFORM 1000-ABRIR-ARQUIVOS.
+           PERFORM 2000-PROCESSAR UNTIL CLIPR-STATUS = 10.
+           PERFORM 3000-FINALIZAR.
+           STOP RUN.
+
+       1000-ABRIR-ARQUIVOS.
+           OPEN INPUT CLIENTE-PRINCIPAL.
+           OPEN I-O CLIENTE-RANDOM.
+           IF CLIRA-STATUS = 35 THEN
+               OPEN OUTPUT CLIENTE-RANDOM
+               CLOSE CLIENTE-RANDOM
+               OPEN I-O CLIENTE-RANDOM
+           END-IF.
+           READ CLIENTE-PRINCIPAL NEXT
+               AT END
+                   MOVE 10 TO CLIPR-STATUS
+           END-READ.
+
+       2000-PROCESSAR.
+           ADD 1 TO WRK-TOTAL-LIDOS.
+           MOVE CLIPR-FONE TO CLIRA-FONE.
+           READ CLIENTE-RANDOM
+               INVALID KEY
+                   PERFORM 2100-INCLUIR-RANDOM
+               NOT INVALID KEY
+                   PERFORM 2200-RECONCILIAR-RANDOM
+           END-READ.
+           READ CLIENTE-PRINCIPAL NEXT
+               AT END
+                   MOVE 10 TO CLIPR-STATUS
+           END-READ.
+
+      *CLIENTE AINDA NAO EXISTE NO ARQUIVO DA VERSAO RANDOM
+       2100-INCLUIR-RANDOM.
+           MOVE CLIPR-NOME TO CLIRA-NOME.
+           MOVE CLIPR-EMAIL TO CLIRA-EMAIL.
+           WRITE CLIRA-REG
+               INVALID KEY
+                   DISPLAY 'MIGCLI: FALHA AO INCLUIR CHAVE '
+                           CLIPR-FONE
+               NOT INVALID KEY
+                   ADD 1 TO WRK-TOTAL-INCLUIDOS
+           END-WRITE.
+
+      *CLIENTE JA EXISTE, SO ATUALIZA SE NOME OU EMAIL DIVERGIREM
+       2200-RECONCILIAR-RANDOM.
+           IF CLIRA-NOME NOT = CLIPR-NOME OR
+              CLIRA-EMAIL NOT = CLIPR-EMAIL
+               MOVE CLIPR-NOME TO CLIRA-NOME
+               MOVE CLIPR-EMAIL TO CLIRA-EMAIL
+               REWRITE CLIRA-REG
+                   INVALID KEY
+                       DISPLAY 'MIGCLI: FALHA AO ATUALIZAR CHAVE '
+                               CLIPR-FONE
+                   NOT INVALID KEY
+                       ADD 1 TO WRK-TOTAL-ATUALIZADOS
+               END-REWRITE
+           ELSE
+               ADD 1 TO WRK-TOTAL-INALTERADOS
+           END-IF.
+
+       3000-FINALIZAR.
+           DISPLAY '---------------------------------------'.
+           DISPLAY 'MIGRACAO/RECONCILIACAO CLIENTE.DAT -> '
+                   'CLIENTES.DAT'.
+           DISPLAY 'LIDOS........: ' WRK-TOTAL-LIDOS.
+           DISPLAY 'INCLUIDOS....: ' WRK-TOTAL-INCLUIDOS.
+           DISPLAY 'ATUALIZADOS..: ' WRK-TOTAL-ATUALIZADOS.
+           DISPLAY 'INALTERADOS..: ' WRK-TOTAL-INALTERADOS.
+           DISPLAY '---------------------------------------'.
+           CLOSE CLIENTE-PRINCIPAL.
+           CLOSE CLIENTE-RANDOM.
+
+       END PROGRAM MIGCLI.
