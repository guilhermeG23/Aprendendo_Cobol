@@ -13,7 +13,44 @@
                ORGANIZATION IS INDEXED
                ACCESS MODE IS SEQUENTIAL
                RECORD KEY IS CLIENTES-CHAVE
+      *        CHAVE ALTERNATIVA PARA BUSCA PELO NOME DO CLIENTE
+      *        (PERMITE HOMONIMOS NO CADASTRO)
+               ALTERNATE RECORD KEY IS CLIENTES-NOME WITH DUPLICATES
+      *        TRAVA MANUAL: QUEM ABRE O REGISTRO PARA ALTERAR OU
+      *        EXCLUIR SEGURA A TRAVA ATE TERMINAR, PARA QUE OUTRO
+      *        OPERADOR NAO SOBRESCREVA A MESMA ALTERACAO
+               LOCK MODE IS MANUAL
                FILE STATUS IS CLIENTES-STATUS.
+      *COPIA DE SEGURANCA DO CADASTRO, GRAVADA NO INICIO DA SESSAO,
+      *ANTES DE QUALQUER INCLUSAO/ALTERACAO/EXCLUSAO
+           SELECT CLIENTE-BACKUP ASSIGN TO 'CLIENTE.BAK'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS BACKUP-STATUS.
+      *TRILHA DE AUDITORIA: UMA LINHA POR INCLUSAO/ALTERACAO/EXCLUSAO
+           SELECT AUDITORIA ASSIGN TO 'AUDITORIA.DAT'
+               ORGANIZATION IS SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
+      *ARQUIVO DE CONFIGURACAO: TITULO E CORES DO TELA-MENU, PARA QUE
+      *CADA INSTALACAO POSSA PERSONALIZAR A TELA SEM RECOMPILAR
+           SELECT CONFIGURACAO ASSIGN TO 'CLICFG.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CONFIG-STATUS.
+      *CADASTRO DE OPERADORES AUTORIZADOS A USAR O SISTEMA, UM POR
+      *LINHA; SE NAO EXISTIR, USA A TABELA DE FABRICA EM WORKING-
+      *STORAGE (VIDE 0060-CARREGAR-CREDENCIAIS)
+           SELECT CREDENCIAIS ASSIGN TO 'CLICRED.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CRED-STATUS.
+      *HISTORICO DE PEDIDOS/TRANSACOES, UM REGISTRO POR PEDIDO,
+      *LIGADO AO CLIENTE PELO TELEFONE (CLIENTES-FONE); A CHAVE E
+      *COMPOSTA TELEFONE+NUMERO DO PEDIDO PARA QUE OS PEDIDOS DE UM
+      *MESMO CLIENTE FIQUEM AGRUPADOS E EM ORDEM NO ARQUIVO INDEXADO
+           SELECT PEDIDOS ASSIGN TO 'PEDIDOS.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS PEDIDOS-CHAVE
+               FILE STATUS IS PEDIDOS-STATUS.
 
        DATA DIVISION.
 
@@ -26,12 +63,104 @@
                10 CLIENTES-FONE PIC 9(09).
            05 CLIENTES-NOME PIC X(30).
            05 CLIENTES-EMAIL PIC X(40).
+      *TELEFONE CELULAR, SECUNDARIO AO TELEFONE FIXO DA CHAVE
+           05 CLIENTES-FONE-CEL PIC 9(11).
+      *DATA DE NASCIMENTO, USADA NO RELATORIO DE FAIXA ETARIA
+           05 CLIENTES-DATA-NASC PIC 9(08) VALUE ZEROS.
+      *CANAL DE CONTATO PREFERIDO PELO CLIENTE
+           05 CLIENTES-PREF-CONTATO PIC X(01) VALUE 'E'.
+               88 PREF-EMAIL VALUE 'E'.
+               88 PREF-SMS VALUE 'S'.
+               88 PREF-TELEFONE VALUE 'T'.
+      *ENDERECO PARA CORRESPONDENCIA (AVISOS DE RENOVACAO)
+           05 CLIENTES-ENDERECO.
+               10 CLIENTES-END-LOGRADOURO PIC X(40).
+               10 CLIENTES-END-NUMERO PIC X(06).
+               10 CLIENTES-END-BAIRRO PIC X(20).
+               10 CLIENTES-END-CIDADE PIC X(25).
+               10 CLIENTES-END-UF PIC X(02).
+               10 CLIENTES-END-CEP PIC 9(08).
+      *DOCUMENTO DE IDENTIFICACAO FISCAL (CPF OU CNPJ)
+           05 CLIENTES-DOC.
+               10 CLIENTES-DOC-TIPO PIC X(01).
+                   88 CLI-DOC-CPF VALUE 'F'.
+                   88 CLI-DOC-CNPJ VALUE 'J'.
+               10 CLIENTES-DOC-NUM PIC 9(14).
+      *SITUACAO DO CADASTRO: A=ATIVO, S=SUSPENSO, C=CANCELADO SAO
+      *ESTADOS DE NEGOCIO, EDITAVEIS PELO OPERADOR NA ALTERACAO;
+      *I=INATIVO CONTINUA SENDO SO A EXCLUSAO LOGICA (E A FUSAO DE
+      *DUPLICATAS), NUNCA DIGITADO DIRETO PELO OPERADOR
+           05 CLIENTES-STATUS-REG PIC X(01) VALUE 'A'.
+               88 CLI-ATIVO VALUE 'A'.
+               88 CLI-SUSPENSO VALUE 'S'.
+               88 CLI-CANCELADO VALUE 'C'.
+               88 CLI-INATIVO VALUE 'I'.
+      *ANOTACOES LIVRES SOBRE O CLIENTE, ATE 5 LINHAS; LINHA EM
+      *BRANCO SO QUER DIZER QUE AQUELA LINHA NAO FOI USADA
+           05 CLIENTES-OBSERVACOES PIC X(60)
+                       OCCURS 5 TIMES VALUE SPACES.
+      *QUEM FOI E QUANDO FOI A ULTIMA INCLUSAO/ALTERACAO DO CLIENTE
+           05 CLIENTES-ULT-ALTERACAO.
+               10 CLIENTES-ULT-OPERADOR PIC X(09).
+               10 CLIENTES-ULT-DATA PIC 9(08).
+               10 CLIENTES-ULT-HORA PIC 9(08).
+      *DATA EM QUE O CLIENTE ENTROU NO CADASTRO, NUNCA MUDA DEPOIS
+      *DA INCLUSAO; USADA NO RELATORIO DE NOVOS CLIENTES POR ANO
+           05 CLIENTES-DATA-INCLUSAO PIC 9(08).
+
+      *LINHA DA COPIA DE SEGURANCA: MESMA LARGURA TOTAL DA
+      *CLIENTES-REG (9+30+40+11+8+1+101+15+1+300+25+8 = 549), PARA
+      *QUE UM MOVE DE GRUPO COPIE O REGISTRO INTEIRO, BYTE A BYTE
+       FD CLIENTE-BACKUP.
+       01 BACKUP-LINHA PIC X(549).
+
+      *REGISTRO DA TRILHA DE AUDITORIA
+       FD AUDITORIA.
+       01 AUDIT-REG.
+           05 AUDIT-DATA PIC 9(08).
+           05 AUDIT-HORA PIC 9(08).
+           05 AUDIT-ACAO PIC X(10).
+           05 AUDIT-OPERADOR PIC X(09).
+           05 AUDIT-CHAVE PIC 9(09).
+           05 AUDIT-NOME PIC X(30).
+      *VALOR DO EMAIL ANTES E DEPOIS DA OPERACAO, PARA RESPONDER
+      *"QUEM MUDOU O EMAIL DESTE CLIENTE E PARA QUE VALOR"; EM
+      *INCLUSOES OS DOIS FICAM IGUAIS (NAO HAVIA EMAIL ANTERIOR)
+           05 AUDIT-EMAIL-ANTES PIC X(40).
+           05 AUDIT-EMAIL-DEPOIS PIC X(40).
+
+      *REGISTRO UNICO DE CONFIGURACAO: TITULO DO TELA-MENU E AS CORES
+      *DE FUNDO/LETRA USADAS NO CABECALHO (MESMOS CODIGOS DE COR DO
+      *GNUCOBOL: 0=PRETO 1=AZUL 2=VERDE 3=CIANO 4=VERMELHO ...)
+       FD CONFIGURACAO.
+       01 CONFIG-REG.
+           05 CONFIG-TITULO PIC X(40).
+           05 CONFIG-COR-FUNDO-TITULO PIC 9(01).
+           05 CONFIG-COR-FUNDO-MODULO PIC 9(01).
+           05 CONFIG-COR-LETRA-TITULO PIC 9(01).
+
+      *REGISTRO DE CREDENCIAIS DE UM OPERADOR: USUARIO+SENHA EM
+      *TEXTO, UMA LINHA POR OPERADOR AUTORIZADO
+       FD CREDENCIAIS.
+       01 CRED-REG.
+           05 CRED-USUARIO PIC X(09).
+           05 CRED-SENHA PIC X(11).
+
+      *REGISTRO DE PEDIDO/TRANSACAO, UM POR PEDIDO DO CLIENTE
+       FD PEDIDOS.
+       01 PEDIDOS-REG.
+           05 PEDIDOS-CHAVE.
+               10 PEDIDOS-FONE PIC 9(09).
+               10 PEDIDOS-NUMERO PIC 9(06).
+           05 PEDIDOS-DATA PIC 9(08).
+           05 PEDIDOS-VALOR PIC 9(07)V99.
+           05 PEDIDOS-DESCRICAO PIC X(40).
 
        WORKING-STORAGE SECTION.
       *POSCIONAMENTO DE PIC POR CONVESSAO � COLUNA 44 OU 48
       *DEPENDE MAIS DA EMPRESA
       *VARIALVE DE INTERACAO
-       77 WRK-OPCAO PIC X(1).
+       77 WRK-OPCAO PIC X(02).
       *TITULO PAGINA
        77 WRK-TITULO PIC X(40) VALUE SPACES.
       *MODULO
@@ -40,8 +169,266 @@
        77 WRK-TECLA PIC X(20) VALUE SPACES.
       *STATUS
        77 CLIENTES-STATUS PIC 9(02) VALUE ZEROS.
+      *STATUS DO ARQUIVO DE COPIA DE SEGURANCA
+       77 BACKUP-STATUS PIC 9(02) VALUE ZEROS.
+      *STATUS DO ARQUIVO DE AUDITORIA
+       77 AUDIT-STATUS PIC 9(02) VALUE ZEROS.
+      *STATUS DO ARQUIVO DE CONFIGURACAO
+       77 CONFIG-STATUS PIC 9(02) VALUE ZEROS.
+      *STATUS DO ARQUIVO DE CREDENCIAIS
+       77 CRED-STATUS PIC 9(02) VALUE ZEROS.
+      *STATUS DO ARQUIVO DE PEDIDOS
+       77 PEDIDOS-STATUS PIC 9(02) VALUE ZEROS.
+      *NUMERO DO ULTIMO PEDIDO LISTADO, PARA NUMERAR O PROXIMO PEDIDO
+      *DESTE CLIENTE SEM PRECISAR DE UM ARQUIVO DE CONTROLE A PARTE
+       77 WRK-ULT-PEDIDO-NUM PIC 9(06) VALUE ZEROS.
+      *JANELA DO LOTE NOTURNO (VIDE batch/noturno.sh), EM QUE AS
+      *ALTERACOES PELA TELA FICAM BLOQUEADAS PARA NAO DISPUTAR O
+      *CLIENTE.DAT COM OS JOBS DE RELATORIO/EXPORTACAO/VALIDACAO
+       01 WRK-HORA-ATUAL PIC 9(08) VALUE ZEROS.
+       01 WRK-HORA-ATUAL-R REDEFINES WRK-HORA-ATUAL.
+           05 WRK-HORA-HH PIC 9(02).
+           05 FILLER PIC 9(06).
+       77 WRK-JANELA-LOTE PIC X(01) VALUE 'N'.
+           88 JANELA-LOTE-ATIVA VALUE 'S'.
+           88 JANELA-LOTE-INATIVA VALUE 'N'.
+      *TITULO E CORES DO TELA-MENU; VALORES PADRAO USADOS QUANDO NAO
+      *HA CLICFG.DAT, SOBRESCRITOS POR 0050-CARREGAR-CONFIG SE HOUVER
+       01 WRK-CONFIGURACAO.
+           05 WRK-CFG-TITULO PIC X(40) VALUE 'SISTEMA DE CLIENTES'.
+           05 WRK-CFG-COR-FUNDO-TITULO PIC 9(01) VALUE 2.
+           05 WRK-CFG-COR-FUNDO-MODULO PIC 9(01) VALUE 1.
+           05 WRK-CFG-COR-LETRA-TITULO PIC 9(01) VALUE 0.
       *MENSAGEM DE ERROR
        77 WRK-MSG-ERRO PIC X(30) VALUE SPACES.
+      *NOME PROCURADO NA BUSCA POR NOME (GUARDA O VALOR DIGITADO
+      *POIS CLIENTES-NOME E SOBRESCRITO A CADA LEITURA)
+       77 WRK-BUSCA-NOME PIC X(30) VALUE SPACES.
+
+      *VALIDACAO DE CPF/CNPJ
+       77 WRK-DOC-NUM PIC 9(14) VALUE ZEROS.
+       77 WRK-DOC-TBL REDEFINES WRK-DOC-NUM
+               PIC 9 OCCURS 14 TIMES.
+       77 WRK-DOC-SITUACAO PIC X(01) VALUE 'S'.
+           88 DOC-VALIDO VALUE 'S'.
+           88 DOC-INVALIDO VALUE 'N'.
+       77 WRK-DOC-SOMA PIC 9(04) VALUE ZEROS.
+       77 WRK-DOC-SOMA10 PIC 9(05) VALUE ZEROS.
+       77 WRK-DOC-QUOC PIC 9(04) VALUE ZEROS.
+       77 WRK-DOC-PESO PIC 9(02) VALUE ZEROS.
+       77 WRK-DOC-RESTO PIC 9(04) VALUE ZEROS.
+       77 WRK-DOC-DV PIC 9(01) VALUE ZEROS.
+       77 WRK-DOC-IDX PIC 9(02) VALUE ZEROS.
+      *VALIDACAO DOS CAMPOS OBRIGATORIOS DA TELA DE CADASTRO
+       77 WRK-CAMPO-SITUACAO PIC X(01) VALUE 'S'.
+           88 CAMPO-VALIDO VALUE 'S'.
+           88 CAMPO-INVALIDO VALUE 'N'.
+       77 WRK-EMAIL-ARROBA PIC 9(02) VALUE ZEROS.
+      *VALIDACAO DO DDD DO TELEFONE/CELULAR CONTRA A TABELA DA ANATEL
+       77 WRK-DDD-VERIFICA PIC 9(02) VALUE ZEROS.
+       77 WRK-DDD-RESTO PIC 9(07) VALUE ZEROS.
+       77 WRK-DDD-IDX PIC 9(02) VALUE ZEROS.
+       77 WRK-DDD-SITUACAO PIC X(01) VALUE 'N'.
+           88 DDD-ACHADO VALUE 'S'.
+           88 DDD-NAO-ACHADO VALUE 'N'.
+      *MENSAGEM TRADUZIDA DO CODIGO DE FILE STATUS DA CLIENTES
+       77 WRK-STATUS-MSG PIC X(30) VALUE SPACES.
+      *GUARDA O STATUS DA LEITURA COM TRAVA EM 8000-EXCLUSAO, PARA
+      *SABER DEPOIS DO REWRITE SE A TRAVA PRECISA SER LIBERADA
+       77 WRK-LEITURA-STATUS PIC 9(02) VALUE ZEROS.
+      *COPIA DO REGISTRO COMO ESTAVA ANTES DA ULTIMA ALTERACAO, PARA
+      *PERMITIR DESFAZER; MESMA ORDEM E LARGURA DE CAMPOS DA CLIENTES-
+      *REG PARA QUE O REGISTRO INTEIRO POSSA SER COPIADO DE UMA VEZ
+       01 WRK-ULTIMA-ALTERACAO.
+           05 WRK-UA-FONE PIC 9(09).
+           05 WRK-UA-NOME PIC X(30).
+           05 WRK-UA-EMAIL PIC X(40).
+           05 WRK-UA-FONE-CEL PIC 9(11).
+           05 WRK-UA-DATA-NASC PIC 9(08).
+           05 WRK-UA-PREF-CONTATO PIC X(01).
+           05 WRK-UA-END-LOGRADOURO PIC X(40).
+           05 WRK-UA-END-NUMERO PIC X(06).
+           05 WRK-UA-END-BAIRRO PIC X(20).
+           05 WRK-UA-END-CIDADE PIC X(25).
+           05 WRK-UA-END-UF PIC X(02).
+           05 WRK-UA-END-CEP PIC 9(08).
+           05 WRK-UA-DOC-TIPO PIC X(01).
+           05 WRK-UA-DOC-NUM PIC 9(14).
+           05 WRK-UA-STATUS-REG PIC X(01).
+           05 WRK-UA-OBSERVACOES PIC X(60) OCCURS 5 TIMES.
+           05 WRK-UA-ULT-OPERADOR PIC X(09).
+           05 WRK-UA-ULT-DATA PIC 9(08).
+           05 WRK-UA-ULT-HORA PIC 9(08).
+           05 WRK-UA-DATA-INCLUSAO PIC 9(08).
+       77 WRK-UA-SITUACAO PIC X(01) VALUE 'N'.
+           88 UA-DISPONIVEL VALUE 'S'.
+           88 UA-INDISPONIVEL VALUE 'N'.
+      *PAGINACAO DO RELATORIO NA TELA
+       77 WRK-RELATORIO-LINHA PIC 9(02) VALUE ZEROS.
+       77 WRK-RELATORIO-PAGINA PIC 9(02) VALUE 15.
+      *FILTROS DO RELATORIO POR PREFIXO DO NOME E DOMINIO DO EMAIL
+       77 WRK-FILTRO-NOME PIC X(30) VALUE SPACES.
+       77 WRK-FILTRO-DOMINIO PIC X(30) VALUE SPACES.
+       77 WRK-FILTRO-LEN PIC 9(02) VALUE ZEROS.
+       77 WRK-FILTRO-LEN2 PIC 9(02) VALUE ZEROS.
+       77 WRK-EMAIL-LOCAL PIC X(40) VALUE SPACES.
+       77 WRK-EMAIL-DOMINIO PIC X(40) VALUE SPACES.
+       77 WRK-RELATORIO-SITUACAO PIC X(01) VALUE 'S'.
+           88 RELATORIO-MOSTRA VALUE 'S'.
+           88 RELATORIO-OCULTA VALUE 'N'.
+      *BUSCA POR TRECHO DO NOME, EM QUALQUER POSICAO, NAO SO PREFIXO
+       77 WRK-BUSCA-PARCIAL PIC X(30) VALUE SPACES.
+       77 WRK-BUSCA-PARCIAL-LEN PIC 9(02) VALUE ZEROS.
+       77 WRK-BUSCA-POS PIC 9(02) VALUE ZEROS.
+       77 WRK-BUSCA-SITUACAO PIC X(01) VALUE 'N'.
+           88 BUSCA-ACHOU VALUE 'S'.
+           88 BUSCA-NAO-ACHOU VALUE 'N'.
+      *INDICE DAS LINHAS DE ANOTACOES DO CLIENTE
+       77 WRK-OBS-IDX PIC 9(02) VALUE ZEROS.
+      *PESOS OFICIAIS DO CALCULO DO DIGITO VERIFICADOR DO CNPJ
+       01 WRK-CNPJ-PESO1-TBL.
+           05 FILLER PIC 9(02) VALUE 05.
+           05 FILLER PIC 9(02) VALUE 04.
+           05 FILLER PIC 9(02) VALUE 03.
+           05 FILLER PIC 9(02) VALUE 02.
+           05 FILLER PIC 9(02) VALUE 09.
+           05 FILLER PIC 9(02) VALUE 08.
+           05 FILLER PIC 9(02) VALUE 07.
+           05 FILLER PIC 9(02) VALUE 06.
+           05 FILLER PIC 9(02) VALUE 05.
+           05 FILLER PIC 9(02) VALUE 04.
+           05 FILLER PIC 9(02) VALUE 03.
+           05 FILLER PIC 9(02) VALUE 02.
+       01 WRK-CNPJ-PESO1 REDEFINES WRK-CNPJ-PESO1-TBL.
+           05 WRK-CNPJ-PESO1-VAL PIC 9(02) OCCURS 12 TIMES.
+       01 WRK-CNPJ-PESO2-TBL.
+           05 FILLER PIC 9(02) VALUE 06.
+           05 FILLER PIC 9(02) VALUE 05.
+           05 FILLER PIC 9(02) VALUE 04.
+           05 FILLER PIC 9(02) VALUE 03.
+           05 FILLER PIC 9(02) VALUE 02.
+           05 FILLER PIC 9(02) VALUE 09.
+           05 FILLER PIC 9(02) VALUE 08.
+           05 FILLER PIC 9(02) VALUE 07.
+           05 FILLER PIC 9(02) VALUE 06.
+           05 FILLER PIC 9(02) VALUE 05.
+           05 FILLER PIC 9(02) VALUE 04.
+           05 FILLER PIC 9(02) VALUE 03.
+           05 FILLER PIC 9(02) VALUE 02.
+       01 WRK-CNPJ-PESO2 REDEFINES WRK-CNPJ-PESO2-TBL.
+           05 WRK-CNPJ-PESO2-VAL PIC 9(02) OCCURS 13 TIMES.
+
+      *CODIGOS DE DDD VALIDOS NO PLANO DE NUMERACAO BRASILEIRO (ANATEL)
+       01 WRK-TABELA-DDD.
+           05 FILLER PIC 9(02) VALUE 11.
+           05 FILLER PIC 9(02) VALUE 12.
+           05 FILLER PIC 9(02) VALUE 13.
+           05 FILLER PIC 9(02) VALUE 14.
+           05 FILLER PIC 9(02) VALUE 15.
+           05 FILLER PIC 9(02) VALUE 16.
+           05 FILLER PIC 9(02) VALUE 17.
+           05 FILLER PIC 9(02) VALUE 18.
+           05 FILLER PIC 9(02) VALUE 19.
+           05 FILLER PIC 9(02) VALUE 21.
+           05 FILLER PIC 9(02) VALUE 22.
+           05 FILLER PIC 9(02) VALUE 24.
+           05 FILLER PIC 9(02) VALUE 27.
+           05 FILLER PIC 9(02) VALUE 28.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 32.
+           05 FILLER PIC 9(02) VALUE 33.
+           05 FILLER PIC 9(02) VALUE 34.
+           05 FILLER PIC 9(02) VALUE 35.
+           05 FILLER PIC 9(02) VALUE 37.
+           05 FILLER PIC 9(02) VALUE 38.
+           05 FILLER PIC 9(02) VALUE 41.
+           05 FILLER PIC 9(02) VALUE 42.
+           05 FILLER PIC 9(02) VALUE 43.
+           05 FILLER PIC 9(02) VALUE 44.
+           05 FILLER PIC 9(02) VALUE 45.
+           05 FILLER PIC 9(02) VALUE 46.
+           05 FILLER PIC 9(02) VALUE 47.
+           05 FILLER PIC 9(02) VALUE 48.
+           05 FILLER PIC 9(02) VALUE 49.
+           05 FILLER PIC 9(02) VALUE 51.
+           05 FILLER PIC 9(02) VALUE 53.
+           05 FILLER PIC 9(02) VALUE 54.
+           05 FILLER PIC 9(02) VALUE 55.
+           05 FILLER PIC 9(02) VALUE 61.
+           05 FILLER PIC 9(02) VALUE 62.
+           05 FILLER PIC 9(02) VALUE 63.
+           05 FILLER PIC 9(02) VALUE 64.
+           05 FILLER PIC 9(02) VALUE 65.
+           05 FILLER PIC 9(02) VALUE 66.
+           05 FILLER PIC 9(02) VALUE 67.
+           05 FILLER PIC 9(02) VALUE 68.
+           05 FILLER PIC 9(02) VALUE 69.
+           05 FILLER PIC 9(02) VALUE 71.
+           05 FILLER PIC 9(02) VALUE 73.
+           05 FILLER PIC 9(02) VALUE 74.
+           05 FILLER PIC 9(02) VALUE 75.
+           05 FILLER PIC 9(02) VALUE 77.
+           05 FILLER PIC 9(02) VALUE 79.
+           05 FILLER PIC 9(02) VALUE 81.
+           05 FILLER PIC 9(02) VALUE 82.
+           05 FILLER PIC 9(02) VALUE 83.
+           05 FILLER PIC 9(02) VALUE 84.
+           05 FILLER PIC 9(02) VALUE 85.
+           05 FILLER PIC 9(02) VALUE 86.
+           05 FILLER PIC 9(02) VALUE 87.
+           05 FILLER PIC 9(02) VALUE 88.
+           05 FILLER PIC 9(02) VALUE 89.
+           05 FILLER PIC 9(02) VALUE 91.
+           05 FILLER PIC 9(02) VALUE 92.
+           05 FILLER PIC 9(02) VALUE 93.
+           05 FILLER PIC 9(02) VALUE 94.
+           05 FILLER PIC 9(02) VALUE 95.
+           05 FILLER PIC 9(02) VALUE 96.
+           05 FILLER PIC 9(02) VALUE 97.
+           05 FILLER PIC 9(02) VALUE 98.
+           05 FILLER PIC 9(02) VALUE 99.
+       01 WRK-DDD-VALIDOS REDEFINES WRK-TABELA-DDD.
+           05 WRK-DDD-VALIDO PIC 9(02) OCCURS 67 TIMES.
+
+      *TABELA DE OPERADORES DE FABRICA, USADA SO COMO PADRAO QUANDO
+      *NAO HA CLICRED.DAT (VIDE 0060-CARREGAR-CREDENCIAIS)
+       01 TB-OPERADORES-TBL.
+           05 FILLER PIC X(20) VALUE 'GUILHERMESENHA123   '.
+           05 FILLER PIC X(20) VALUE 'OPERADOR SENHA456   '.
+           05 FILLER PIC X(20) VALUE 'ADMIN    ADMIN123   '.
+       01 TB-OPERADORES REDEFINES TB-OPERADORES-TBL.
+           05 TB-OPERADOR OCCURS 3 TIMES.
+               10 TB-OPERADOR-USUARIO PIC X(09).
+               10 TB-OPERADOR-SENHA PIC X(11).
+
+      *TABELA DE OPERADORES REALMENTE USADA NO LOGIN; MONTADA POR
+      *0060-CARREGAR-CREDENCIAIS A PARTIR DE CLICRED.DAT, OU DA
+      *TABELA DE FABRICA ACIMA SE O ARQUIVO NAO EXISTIR
+       77 WRK-TOTAL-OPERADORES PIC 9(02) VALUE ZEROS.
+       01 WRK-TABELA-CREDENCIAIS.
+           05 WRK-CRED-ENTRADA OCCURS 20 TIMES
+                   INDEXED BY WRK-CRED-IDX.
+               10 WRK-CRED-USUARIO PIC X(09).
+               10 WRK-CRED-SENHA PIC X(11).
+
+      *VARIAVEIS DE CONTROLE DO LOGIN
+       77 WRK-USUARIO PIC X(09) VALUE SPACES.
+       77 WRK-SENHA PIC X(11) VALUE SPACES.
+       77 WRK-OPERADOR PIC X(09) VALUE SPACES.
+       77 WRK-LOGIN-TENTATIVA PIC 9(01) VALUE ZEROS.
+       77 WRK-LOGIN-IDX PIC 9(02) VALUE ZEROS.
+       77 WRK-LOGIN-SITUACAO PIC X(01) VALUE 'N'.
+           88 LOGIN-OK VALUE 'S'.
+           88 LOGIN-NEGADO VALUE 'N'.
+
+      *ENCERRA A SESSAO SOZINHO SE O TERMINAL FICAR PARADO NO MENU
+      *POR MAIS DE 3 MINUTOS (180 SEGUNDOS, A UNIDADE PADRAO DO
+      *TIME-OUT QUANDO COB_TIMEOUT_SCALE NAO ESTA CONFIGURADO),
+      *PARA NAO DEIXAR UM CADASTRO LOGADO ABERTO NUMA MESA VAZIA
+       77 WRK-TIMEOUT-MENU PIC 9(07) VALUE 180.
+       77 WRK-SESSAO-SITUACAO PIC X(01) VALUE 'A'.
+           88 SESSAO-ATIVA VALUE 'A'.
+           88 SESSAO-EXPIRADA VALUE 'E'.
 
       *POSICIONAMENTO DE TELA -> CONFIG SCREEN
        SCREEN SECTION.
@@ -53,45 +440,174 @@
       *DEFINE POSICIONAMENTO
       *CRIA LINHA
                10 LINE 01 COLUMN 01 PIC X(20) ERASE EOL
-                   BACKGROUND-COLOR 2.
-      *CRIE O TITULO DO MENU
+                   BACKGROUND-COLOR WRK-CFG-COR-FUNDO-TITULO.
+      *CRIE O TITULO DO TELA-MENU
                10 LINE 01 COLUMN 32 PIC X(20) ERASE EOL
       *COLOCA A COR DE FUNDO E A COR DE FUNDO NA LETRA
-                   BACKGROUND-COLOR 2 FOREGROUND-COLOR 0
+                   BACKGROUND-COLOR WRK-CFG-COR-FUNDO-TITULO
+                       FOREGROUND-COLOR WRK-CFG-COR-LETRA-TITULO
                        FROM WRK-TITULO.
                10 LINE 02 COLUMN 01 PIC X(20) ERASE EOL
-                   BACKGROUND-COLOR 1 FROM WRK-MODULO.
-
-      *OPCOES DO MENU
-       01 MENU.
-      *VALORES DO MENU
-           05 LINE 07 COLUMN 15 VALUE '1 - INCLUIR'.
-           05 LINE 08 COLUMN 15 VALUE '2 - CONSULTA'.
-           05 LINE 09 COLUMN 15 VALUE '3 - ALTERAR'.
-           05 LINE 10 COLUMN 15 VALUE '4 - EXCLUIR'.
-           05 LINE 11 COLUMN 15 VALUE '5 - RELATORIO'.
-           05 LINE 12 COLUMN 15 VALUE 'X - SAIDA'.
-      *ENTRADA DO MENU
-           05 LINE 13 COLUMN 15 VALUE 'OPCAO.....: '.
-           05 LINE 13 COLUMN 27 USING WRK-OPCAO.
+                   BACKGROUND-COLOR WRK-CFG-COR-FUNDO-MODULO
+                       FROM WRK-MODULO.
+
+      *TELA DE IDENTIFICACAO DO OPERADOR, EXIBIDA ANTES DO TELA-MENU
+       01 TELA-LOGIN.
+           05 LINE 07 COLUMN 15 VALUE 'USUARIO...: '.
+           05 COLUMN PLUS 2 PIC X(09) USING WRK-USUARIO.
+           05 LINE 08 COLUMN 15 VALUE 'SENHA.....: '.
+           05 COLUMN PLUS 2 PIC X(11) USING WRK-SENHA SECURE.
+
+      *OPCOES DO TELA-MENU
+      *CODIGOS DE DUAS LETRAS, MAIS FACEIS DE LEMBRAR QUE UM NUMERO
+       01 TELA-MENU.
+      *VALORES DO TELA-MENU
+           05 LINE 07 COLUMN 15 VALUE 'IN - INCLUIR'.
+           05 LINE 08 COLUMN 15 VALUE 'CO - CONSULTA'.
+           05 LINE 09 COLUMN 15 VALUE 'AL - ALTERAR'.
+           05 LINE 10 COLUMN 15 VALUE 'EX - EXCLUIR'.
+           05 LINE 11 COLUMN 15 VALUE 'RE - RELATORIO'.
+           05 LINE 12 COLUMN 15 VALUE 'BN - BUSCAR POR NOME'.
+           05 LINE 13 COLUMN 15 VALUE 'SA - SAIDA'.
+           05 LINE 07 COLUMN 45 VALUE 'DF - DESFAZER ALTERACAO'.
+           05 LINE 08 COLUMN 45 VALUE 'HP - HISTORICO DE PEDIDOS'.
+           05 LINE 09 COLUMN 45 VALUE 'BP - BUSCA PARCIAL DO NOME'.
+           05 LINE 10 COLUMN 45 VALUE 'NT - NOTAS DO CLIENTE'.
+           05 LINE 11 COLUMN 45 VALUE 'AJ - AJUDA'.
+      *ENTRADA DO TELA-MENU
+           05 LINE 14 COLUMN 15 VALUE 'OPCAO.....: '.
+           05 LINE 14 COLUMN 27 PIC X(02) USING WRK-OPCAO.
 
        01 TELA-REGISTRO.
            05 CHAVE FOREGROUND-COLOR 2.
                10 LINE 10 COLUMN 10 VALUE 'TELEFONE: '.
-               10 COLUMN PLUS 2 PIC 9(09) USING CLIENTES-FONE
+      *MASCARA DDD/NUMERO NA TELA; O VALOR CONTINUA GRAVADO SEM
+      *PONTUACAO EM CLIENTES-FONE, SO A EDICAO NA TELA MUDA
+               10 COLUMN PLUS 2 PIC 99/9999999 USING CLIENTES-FONE
       *SE FICAR SEM VALORES, PREENCHE DE ZEROS
                    BLANK WHEN ZEROS.
            05 SS-DADOS.
-               10 LINE 11 COLUMN 10 VALUES 'NOME: '.
+               10 LINE 11 COLUMN 10 VALUE 'NOME: '.
                10 COLUMN PLUS 2 PIC X(30) USING CLIENTES-NOME.
-               10 LINE 12 COLUMN 10 VALUES 'EMAIL: '.
+               10 LINE 11 COLUMN 45 VALUE 'CELULAR: '.
+      *MESMA MASCARA DDD/NUMERO DO TELEFONE FIXO, ACIMA
+               10 COLUMN PLUS 2 PIC 99/999999999 USING
+                           CLIENTES-FONE-CEL
+                   BLANK WHEN ZEROS.
+               10 LINE 12 COLUMN 10 VALUE 'EMAIL: '.
                10 COLUMN PLUS 2 PIC X(40) USING CLIENTES-EMAIL.
+               10 LINE 13 COLUMN 10 VALUE 'ENDERECO: '.
+               10 COLUMN PLUS 2 PIC X(40)
+                           USING CLIENTES-END-LOGRADOURO.
+               10 LINE 14 COLUMN 10 VALUE 'NUMERO: '.
+               10 COLUMN PLUS 2 PIC X(06) USING CLIENTES-END-NUMERO.
+               10 LINE 14 COLUMN 30 VALUE 'BAIRRO: '.
+               10 COLUMN PLUS 2 PIC X(20) USING CLIENTES-END-BAIRRO.
+               10 LINE 15 COLUMN 10 VALUE 'CIDADE: '.
+               10 COLUMN PLUS 2 PIC X(25) USING CLIENTES-END-CIDADE.
+               10 LINE 15 COLUMN 45 VALUE 'UF: '.
+               10 COLUMN PLUS 2 PIC X(02) USING CLIENTES-END-UF.
+               10 LINE 15 COLUMN 55 VALUE 'CEP: '.
+      *MASCARA DO CEP; O VALOR CONTINUA GRAVADO SEM PONTUACAO
+               10 COLUMN PLUS 2 PIC 99999/999 USING CLIENTES-END-CEP
+                   BLANK WHEN ZEROS.
+               10 LINE 16 COLUMN 10 VALUE 'TIPO DOC(F=CPF/J=CNPJ): '.
+               10 COLUMN PLUS 2 PIC X(01) USING CLIENTES-DOC-TIPO.
+               10 LINE 16 COLUMN 45 VALUE 'CPF/CNPJ: '.
+               10 COLUMN PLUS 2 PIC 9(14) USING CLIENTES-DOC-NUM
+                   BLANK WHEN ZEROS.
+               10 LINE 17 COLUMN 10
+                   VALUE 'DATA NASCIMENTO (AAAAMMDD): '.
+               10 COLUMN PLUS 2 PIC 9(08) USING CLIENTES-DATA-NASC
+                   BLANK WHEN ZEROS.
+               10 LINE 17 COLUMN 45 VALUE 'CONTATO(E/S/T): '.
+               10 COLUMN PLUS 2 PIC X(01)
+                           USING CLIENTES-PREF-CONTATO.
+               10 LINE 18 COLUMN 10 VALUE 'STATUS(A/S/C): '.
+               10 COLUMN PLUS 2 PIC X(01)
+                           USING CLIENTES-STATUS-REG.
+
+      *INCLUSAO DE UM NOVO PEDIDO NO HISTORICO DO CLIENTE; TELEFONE
+      *E NUMERO DO PEDIDO SAO PREENCHIDOS PELO PROGRAMA, NAO DIGITADOS
+       01 TELA-PEDIDO.
+           05 LINE 10 COLUMN 10 VALUE 'DATA DO PEDIDO (AAAAMMDD): '.
+           05 COLUMN PLUS 2 PIC 9(08) USING PEDIDOS-DATA.
+           05 LINE 11 COLUMN 10 VALUE 'VALOR: '.
+           05 COLUMN PLUS 2 PIC 9(07)V99 USING PEDIDOS-VALOR.
+           05 LINE 12 COLUMN 10 VALUE 'DESCRICAO: '.
+           05 COLUMN PLUS 2 PIC X(40) USING PEDIDOS-DESCRICAO.
+
+       01 TELA-BUSCA-NOME.
+           05 LINE 10 COLUMN 10 VALUE 'NOME PARA BUSCA: '.
+           05 COLUMN PLUS 2 PIC X(30) USING CLIENTES-NOME.
+
+      *BUSCA POR TRECHO DO NOME, SEM PRECISAR SABER O NOME COMPLETO
+       01 TELA-BUSCA-PARCIAL.
+           05 LINE 10 COLUMN 10 VALUE 'TRECHO DO NOME: '.
+           05 COLUMN PLUS 2 PIC X(30) USING WRK-BUSCA-PARCIAL.
+
+      *ATE 5 LINHAS DE ANOTACOES LIVRES SOBRE O CLIENTE
+       01 TELA-OBSERVACOES.
+           05 LINE 10 COLUMN 10 VALUE 'NOTAS DO CLIENTE (5 LINHAS):'.
+           05 LINE 11 COLUMN 10 PIC X(60)
+                       USING CLIENTES-OBSERVACOES(1).
+           05 LINE 12 COLUMN 10 PIC X(60)
+                       USING CLIENTES-OBSERVACOES(2).
+           05 LINE 13 COLUMN 10 PIC X(60)
+                       USING CLIENTES-OBSERVACOES(3).
+           05 LINE 14 COLUMN 10 PIC X(60)
+                       USING CLIENTES-OBSERVACOES(4).
+           05 LINE 15 COLUMN 10 PIC X(60)
+                       USING CLIENTES-OBSERVACOES(5).
+
+      *TELA DE AJUDA, UMA LINHA EXPLICANDO CADA OPCAO DO TELA-MENU;
+      *SO EXIBICAO, NENHUM CAMPO USING PARA DIGITAR
+       01 TELA-AJUDA.
+           05 LINE 05 COLUMN 10 VALUE 'AJUDA - O QUE CADA OPCAO FAZ'.
+           05 LINE 07 COLUMN 10 VALUE
+               'IN - INCLUIR.............: CADASTRA UM CLIENTE NOVO'.
+           05 LINE 08 COLUMN 10 VALUE
+               'CO - CONSULTA............: MOSTRA UM CLIENTE PELO '.
+           05 COLUMN PLUS 0 VALUE 'TELEFONE'.
+           05 LINE 09 COLUMN 10 VALUE
+               'AL - ALTERAR.............: EDITA OS DADOS DE UM '.
+           05 COLUMN PLUS 0 VALUE 'CLIENTE'.
+           05 LINE 10 COLUMN 10 VALUE
+               'EX - EXCLUIR.............: REMOVE UM CLIENTE DO '.
+           05 COLUMN PLUS 0 VALUE 'CADASTRO'.
+           05 LINE 11 COLUMN 10 VALUE
+               'RE - RELATORIO...........: LISTA OS CLIENTES EM '.
+           05 COLUMN PLUS 0 VALUE 'ORDEM ALFABETICA'.
+           05 LINE 12 COLUMN 10 VALUE
+               'BN - BUSCAR POR NOME.....: LISTA TODOS OS CLIENTES '.
+           05 COLUMN PLUS 0 VALUE 'COM UM NOME EXATO'.
+           05 LINE 13 COLUMN 10 VALUE
+               'BP - BUSCA PARCIAL.......: LISTA CLIENTES POR UM '.
+           05 COLUMN PLUS 0 VALUE 'TRECHO DO NOME'.
+           05 LINE 14 COLUMN 10 VALUE
+               'DF - DESFAZER ALTERACAO..: REVERTE A ULTIMA '.
+           05 COLUMN PLUS 0 VALUE 'ALTERACAO DA SESSAO'.
+           05 LINE 15 COLUMN 10 VALUE
+               'HP - HISTORICO DE PEDIDOS: LISTA OS PEDIDOS DE UM '.
+           05 COLUMN PLUS 0 VALUE 'CLIENTE'.
+           05 LINE 16 COLUMN 10 VALUE
+               'NT - NOTAS DO CLIENTE....: EDITA ATE 5 LINHAS DE '.
+           05 COLUMN PLUS 0 VALUE 'ANOTACOES LIVRES'.
+           05 LINE 17 COLUMN 10 VALUE
+               'SA - SAIDA...............: ENCERRA O PROGRAMA'.
+
+      *FILTROS OPCIONAIS DO RELATORIO DE CLIENTES
+       01 TELA-FILTRO-RELATORIO.
+           05 LINE 10 COLUMN 10 VALUE 'PREFIXO DO NOME: '.
+           05 COLUMN PLUS 2 PIC X(30) USING WRK-FILTRO-NOME.
+           05 LINE 11 COLUMN 10 VALUE 'DOMINIO DO EMAIL: '.
+           05 COLUMN PLUS 2 PIC X(30) USING WRK-FILTRO-DOMINIO.
 
        01 MOSTRA-ERRO.
            02 MSG-ERRO.
-               10 LINE 16 COLUMN 01 ERASE EOL
+               10 LINE 21 COLUMN 01 ERASE EOL
                            BACKGROUND-COLOR 3.
-               10 LINE 16 COLUMN 10 PIC X(30)
+               10 LINE 21 COLUMN 10 PIC X(30)
                            FOREGROUND-COLOR 0
                            BACKGROUND-COLOR 3
                            FROM WRK-MSG-ERRO.
@@ -100,19 +616,135 @@
 
       *AREA DE PROCESSAMENTO
        PROCEDURE DIVISION.
-      *ADICIONANDO UMA TITULO
-       MOVE 'SISTEMA DE CLIENTES' TO WRK-TITULO.
 
        0000-PRINCIPAL SECTION.
 
+      *CARREGA TITULO E CORES DO TELA-MENU DE CLICFG.DAT, SE EXISTIR
+           PERFORM 0050-CARREGAR-CONFIG.
+      *CARREGA OS OPERADORES AUTORIZADOS DE CLICRED.DAT, SE EXISTIR
+           PERFORM 0060-CARREGAR-CREDENCIAIS.
+      *EXIGE IDENTIFICACAO DO OPERADOR ANTES DE LIBERAR O TELA-MENU
+           PERFORM 0100-LOGIN.
+           IF LOGIN-OK
+      *GRAVA A COPIA DE SEGURANCA ANTES DE QUALQUER ESCRITA NO
+      *CADASTRO NESTA SESSAO
+               PERFORM 0900-BACKUP-CADASTRO
       *CARREGAR PERFORME
-           PERFORM 1000-INICIAR THRU 1100-MONTATELA.
+               PERFORM 1000-INICIAR THRU 1100-MONTATELA
       *ATE QUE RECEBA X PARA SAIR DESSE PROCESSAMENTO
-           PERFORM 2000-PROCESSAR UNTIL WRK-OPCAO = 'X'.
-           PERFORM 3000-FINALIZAR.
+               PERFORM 2000-PROCESSAR UNTIL WRK-OPCAO = 'SA'
+               PERFORM 3000-FINALIZAR
+           END-IF.
       *PARA PROCESSO
            STOP RUN.
 
+      *LE CLICFG.DAT, SE EXISTIR, E SOBRESCREVE OS VALORES PADRAO DE
+      *TITULO/CORES; SE NAO EXISTIR, FICAM OS VALORES DA VALUE CLAUSE
+       0050-CARREGAR-CONFIG.
+           OPEN INPUT CONFIGURACAO.
+           IF CONFIG-STATUS = ZEROS
+               READ CONFIGURACAO
+                   NOT AT END
+                       MOVE CONFIG-TITULO TO WRK-CFG-TITULO
+                       MOVE CONFIG-COR-FUNDO-TITULO TO
+                                       WRK-CFG-COR-FUNDO-TITULO
+                       MOVE CONFIG-COR-FUNDO-MODULO TO
+                                       WRK-CFG-COR-FUNDO-MODULO
+                       MOVE CONFIG-COR-LETRA-TITULO TO
+                                       WRK-CFG-COR-LETRA-TITULO
+               END-READ
+               CLOSE CONFIGURACAO
+           END-IF.
+           MOVE WRK-CFG-TITULO TO WRK-TITULO.
+
+      *LE CLICRED.DAT, SE EXISTIR, E MONTA A TABELA DE OPERADORES
+      *REALMENTE USADA NO LOGIN; SE NAO EXISTIR, COPIA A TABELA DE
+      *FABRICA DO PROGRAMA PARA A MESMA TABELA DE TRABALHO
+       0060-CARREGAR-CREDENCIAIS.
+           MOVE ZEROS TO WRK-TOTAL-OPERADORES.
+           OPEN INPUT CREDENCIAIS.
+           IF CRED-STATUS = ZEROS
+               PERFORM 0061-LER-CREDENCIAL
+                   UNTIL CRED-STATUS = 10
+                       OR WRK-TOTAL-OPERADORES = 20
+               CLOSE CREDENCIAIS
+           ELSE
+               MOVE 3 TO WRK-TOTAL-OPERADORES
+               PERFORM VARYING WRK-CRED-IDX FROM 1 BY 1
+                       UNTIL WRK-CRED-IDX > 3
+                   MOVE TB-OPERADOR-USUARIO (WRK-CRED-IDX) TO
+                               WRK-CRED-USUARIO (WRK-CRED-IDX)
+                   MOVE TB-OPERADOR-SENHA (WRK-CRED-IDX) TO
+                               WRK-CRED-SENHA (WRK-CRED-IDX)
+               END-PERFORM
+           END-IF.
+
+      *LE UMA LINHA DE CLICRED.DAT E ACRESCENTA NA TABELA DE TRABALHO
+       0061-LER-CREDENCIAL.
+           READ CREDENCIAIS
+               AT END
+                   MOVE 10 TO CRED-STATUS
+               NOT AT END
+                   ADD 1 TO WRK-TOTAL-OPERADORES
+                   MOVE CRED-USUARIO TO
+                          WRK-CRED-USUARIO (WRK-TOTAL-OPERADORES)
+                   MOVE CRED-SENHA TO
+                          WRK-CRED-SENHA (WRK-TOTAL-OPERADORES)
+           END-READ.
+
+      *PERMITE ATE 3 TENTATIVAS DE USUARIO/SENHA ANTES DE DESISTIR
+       0100-LOGIN.
+           MOVE 'MODULO - LOGIN' TO WRK-MODULO.
+           PERFORM UNTIL LOGIN-OK OR WRK-LOGIN-TENTATIVA = 3
+               DISPLAY TELA
+               ACCEPT TELA-LOGIN
+               ADD 1 TO WRK-LOGIN-TENTATIVA
+               SET LOGIN-NEGADO TO TRUE
+               PERFORM VARYING WRK-LOGIN-IDX FROM 1 BY 1
+                       UNTIL WRK-LOGIN-IDX > WRK-TOTAL-OPERADORES
+                   IF WRK-CRED-USUARIO(WRK-LOGIN-IDX) = WRK-USUARIO
+                       AND WRK-CRED-SENHA(WRK-LOGIN-IDX) = WRK-SENHA
+                       MOVE WRK-USUARIO TO WRK-OPERADOR
+                       SET LOGIN-OK TO TRUE
+                   END-IF
+               END-PERFORM
+               IF LOGIN-NEGADO
+                   MOVE 'USUARIO OU SENHA INVALIDOS' TO WRK-MSG-ERRO
+                   ACCEPT MOSTRA-ERRO
+               END-IF
+           END-PERFORM.
+
+      *VARRE O CADASTRO INTEIRO E GRAVA EM CLIENTE.BAK ANTES DE ABRIR
+      *O ARQUIVO PARA ESCRITA; SE O CADASTRO AINDA NAO EXISTIR (LOTE
+      *ZERO), NAO HA NADA PARA FAZER BACKUP E 1000-INICIAR CRIA O
+      *ARQUIVO NORMALMENTE
+       0900-BACKUP-CADASTRO.
+           OPEN INPUT CLIENTES.
+           IF CLIENTES-STATUS = ZEROS
+               OPEN OUTPUT CLIENTE-BACKUP
+               MOVE LOW-VALUES TO CLIENTES-CHAVE
+               START CLIENTES KEY IS NOT LESS THAN CLIENTES-CHAVE
+                   INVALID KEY
+                       MOVE 10 TO CLIENTES-STATUS
+               END-START
+               IF CLIENTES-STATUS NOT = 10
+                   READ CLIENTES NEXT
+                       AT END
+                           MOVE 10 TO CLIENTES-STATUS
+                   END-READ
+               END-IF
+               PERFORM UNTIL CLIENTES-STATUS = 10
+                   MOVE CLIENTES-REG TO BACKUP-LINHA
+                   WRITE BACKUP-LINHA
+                   READ CLIENTES NEXT
+                       AT END
+                           MOVE 10 TO CLIENTES-STATUS
+                   END-READ
+               END-PERFORM
+               CLOSE CLIENTE-BACKUP
+               CLOSE CLIENTES
+           END-IF.
+
        1000-INICIAR.
 
       *ABRIR O ARQUIVO
@@ -125,15 +757,51 @@
                    OPEN I-O CLIENTES
                END-IF.
 
+      *ABRIR O ARQUIVO DE AUDITORIA PARA ACRESCENTAR NO FINAL
+           OPEN EXTEND AUDITORIA.
+               IF AUDIT-STATUS = 35 THEN
+                   OPEN OUTPUT AUDITORIA
+                   CLOSE AUDITORIA
+                   OPEN EXTEND AUDITORIA
+               END-IF.
+
+      *ABRIR O ARQUIVO DE HISTORICO DE PEDIDOS
+           OPEN I-O PEDIDOS.
+               IF PEDIDOS-STATUS = 35 THEN
+                   OPEN OUTPUT PEDIDOS
+                   CLOSE PEDIDOS
+                   OPEN I-O PEDIDOS
+               END-IF.
+
       *CHAMANDO O NIVEL
            DISPLAY TELA.
-      *ADICIONANDO MENU
-      *    DISPLAY MENU.
-           ACCEPT MENU.
+      *ADICIONANDO TELA-MENU
+      *    DISPLAY TELA-MENU.
+           ACCEPT TELA-MENU
+               WITH TIME-OUT WRK-TIMEOUT-MENU
+               ON EXCEPTION
+                   PERFORM 1150-EXPIRAR-SESSAO
+           END-ACCEPT.
 
        1100-MONTATELA.
            DISPLAY TELA.
-           ACCEPT MENU.
+           ACCEPT TELA-MENU
+               WITH TIME-OUT WRK-TIMEOUT-MENU
+               ON EXCEPTION
+                   PERFORM 1150-EXPIRAR-SESSAO
+           END-ACCEPT.
+
+      *O TERMINAL FICOU PARADO NO MENU ALEM DO TEMPO LIMITE; FORCA A
+      *SAIDA COMO SE O OPERADOR TIVESSE DIGITADO SA, SEM PRECISAR
+      *MEXER NOS LACOS QUE JA CONTROLAM O FIM DE SESSAO POR SA
+       1150-EXPIRAR-SESSAO.
+           SET SESSAO-EXPIRADA TO TRUE.
+           MOVE 'SA' TO WRK-OPCAO.
+           MOVE 'SESSAO ENCERRADA POR INATIVIDADE' TO WRK-MSG-ERRO.
+      *SO DISPLAY, NUNCA ACCEPT: O OPERADOR QUE ESTA AUSENTE E O
+      *MOTIVO DO TIME-OUT, ENTAO NAO DA PARA ESPERAR UM TOQUE DE
+      *TECLA AQUI SEM TRAVAR A SESSAO QUE SE QUER ENCERRAR
+           DISPLAY MOSTRA-ERRO.
 
 
        2000-PROCESSAR.
@@ -141,28 +809,93 @@
            MOVE SPACES TO WRK-MSG-ERRO
            MOVE SPACES TO CLIENTES-NOME
            MOVE SPACES TO CLIENTES-EMAIL
+           MOVE ZEROS TO CLIENTES-FONE-CEL
+           MOVE ZEROS TO CLIENTES-DATA-NASC
+           SET PREF-EMAIL TO TRUE
+           MOVE SPACES TO CLIENTES-ENDERECO
+           MOVE SPACES TO CLIENTES-DOC-TIPO
+           MOVE ZEROS TO CLIENTES-DOC-NUM
+           SET CLI-ATIVO TO TRUE
            MOVE SPACES TO CLIENTES-CHAVE
+           PERFORM 2055-LIMPAR-OBSERVACAO
+               VARYING WRK-OBS-IDX FROM 1 BY 1
+               UNTIL WRK-OBS-IDX > 5
+           PERFORM 2050-VERIFICA-JANELA-LOTE.
       *LIMPAR O VALOR DA OPCAO
            EVALUATE WRK-OPCAO
       *OPCOES
-               WHEN 1
-                   PERFORM 5000-INCLUIR
-               WHEN 2
+               WHEN 'IN'
+                   IF JANELA-LOTE-ATIVA
+                       PERFORM 2060-BLOQUEAR-OPERACAO
+                   ELSE
+                       PERFORM 5000-INCLUIR
+                   END-IF
+               WHEN 'CO'
                    PERFORM 6000-CONSULTAR
-               WHEN 3
-                   PERFORM 7000-ALTERAR
-               WHEN 4
-                   PERFORM 8000-EXCLUSAO
-               WHEN 5
+               WHEN 'AL'
+                   IF JANELA-LOTE-ATIVA
+                       PERFORM 2060-BLOQUEAR-OPERACAO
+                   ELSE
+                       PERFORM 7000-ALTERAR
+                   END-IF
+               WHEN 'EX'
+                   IF JANELA-LOTE-ATIVA
+                       PERFORM 2060-BLOQUEAR-OPERACAO
+                   ELSE
+                       PERFORM 8000-EXCLUSAO
+                   END-IF
+               WHEN 'RE'
                    PERFORM 9000-RELATORIOTELA
+               WHEN 'BN'
+                   PERFORM 6500-CONSULTAR-NOME
+               WHEN 'DF'
+                   IF JANELA-LOTE-ATIVA
+                       PERFORM 2060-BLOQUEAR-OPERACAO
+                   ELSE
+                       PERFORM 7500-DESFAZER
+                   END-IF
+               WHEN 'HP'
+                   PERFORM 8500-HISTORICO-PEDIDOS
+               WHEN 'BP'
+                   PERFORM 6600-CONSULTAR-PARCIAL
+               WHEN 'NT'
+                   IF JANELA-LOTE-ATIVA
+                       PERFORM 2060-BLOQUEAR-OPERACAO
+                   ELSE
+                       PERFORM 8600-NOTAS-CLIENTE
+                   END-IF
+               WHEN 'AJ'
+                   PERFORM 8700-AJUDA
                WHEN OTHER
-      *QUALQUER COISA ALEM DE X � ERRO
-                   IF WRK-OPCAO NOT EQUAL 'X'
+      *QUALQUER COISA ALEM DE SA � ERRO
+                   IF WRK-OPCAO NOT EQUAL 'SA'
                        DISPLAY 'ENTRE COM UMA OPCAO VALIDA'
                    END-IF
            END-EVALUATE.
                PERFORM 1100-MONTATELA.
 
+      *VERIFICA SE O HORARIO ATUAL CAI NA JANELA DO LOTE NOTURNO
+      *(22H AS 06H), EM QUE AS GRAVACOES PELA TELA FICAM BLOQUEADAS
+       2050-VERIFICA-JANELA-LOTE.
+           ACCEPT WRK-HORA-ATUAL FROM TIME.
+           IF WRK-HORA-HH >= 22 OR WRK-HORA-HH < 06
+               SET JANELA-LOTE-ATIVA TO TRUE
+           ELSE
+               SET JANELA-LOTE-INATIVA TO TRUE
+           END-IF.
+
+      *AVISA O OPERADOR QUE A OPERACAO DE GRAVACAO ESTA BLOQUEADA
+      *ENQUANTO DURAR A JANELA DO LOTE NOTURNO
+       2060-BLOQUEAR-OPERACAO.
+           MOVE 'OPERACAO BLOQUEADA - LOTE NOTURNO' TO WRK-MSG-ERRO.
+           ACCEPT MOSTRA-ERRO.
+
+      *LIMPA UMA LINHA DA TABELA DE ANOTACOES, CHAMADA PARA AS 5
+      *LINHAS ANTES DE UMA INCLUSAO, PARA NAO HERDAR LIXO DO BUFFER
+      *DE UMA OPERACAO ANTERIOR
+       2055-LIMPAR-OBSERVACAO.
+           MOVE SPACES TO CLIENTES-OBSERVACOES(WRK-OBS-IDX).
+
       *POSICIONAMENTO EM LINHA E COLUNA COM AT 16 LINHA 10 COLUNA
       *RETIRADO POR FALTA DE UTILIZANDO
       *    ACCEPT WRK-OPCAO AT 1610.
@@ -171,6 +904,21 @@
       *    CONTINUE.
       * TEM QUE FORCAR O CLOSE DO ARQUIVO PARA NAO COROMPER
            CLOSE CLIENTES.
+           CLOSE AUDITORIA.
+           CLOSE PEDIDOS.
+
+      *GRAVA UMA LINHA NA TRILHA DE AUDITORIA; AUDIT-ACAO E
+      *AUDIT-EMAIL-ANTES JA DEVEM ESTAR PREENCHIDOS PELO PARAGRAFO
+      *CHAMADOR ANTES DO PERFORM (AUDIT-EMAIL-ANTES = O EMAIL COMO
+      *ESTAVA NO REGISTRO ANTES DA GRAVACAO QUE ESTA SENDO AUDITADA)
+       4000-GRAVA-AUDITORIA.
+           ACCEPT AUDIT-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUDIT-HORA FROM TIME.
+           MOVE WRK-OPERADOR TO AUDIT-OPERADOR.
+           MOVE CLIENTES-FONE TO AUDIT-CHAVE.
+           MOVE CLIENTES-NOME TO AUDIT-NOME.
+           MOVE CLIENTES-EMAIL TO AUDIT-EMAIL-DEPOIS.
+           WRITE AUDIT-REG.
 
       *� UM PARAGRAFO
       *� O PAI DE PARAGRAFO E N�O � UMA SESSAO POR QUE NAO TEM SECTION
@@ -180,12 +928,198 @@
            DISPLAY TELA.
       *ACESSANDO A TELA DE REGISTROS
                ACCEPT TELA-REGISTRO.
-                   WRITE CLIENTES-REG
-                       INVALID KEY
-                           MOVE 'JA EXISTE A CHAVE' TO WRK-MSG-ERRO
-                           ACCEPT MOSTRA-ERRO
-                   END-WRITE.
+               PERFORM 5060-VALIDA-CAMPOS.
+               IF CAMPO-INVALIDO
+                   ACCEPT MOSTRA-ERRO
+               ELSE
+                   PERFORM 5050-VALIDA-DOCUMENTO
+                   IF DOC-INVALIDO
+                       MOVE 'CPF/CNPJ INVALIDO' TO WRK-MSG-ERRO
+                       ACCEPT MOSTRA-ERRO
+                   ELSE
+                       SET CLI-ATIVO TO TRUE
+                       PERFORM 5070-CARIMBA-ALTERACAO
+                       ACCEPT CLIENTES-DATA-INCLUSAO FROM DATE YYYYMMDD
+                       WRITE CLIENTES-REG
+                           INVALID KEY
+                               MOVE 'JA EXISTE A CHAVE' TO
+                                              WRK-MSG-ERRO
+                               ACCEPT MOSTRA-ERRO
+                           NOT INVALID KEY
+                               MOVE 'INCLUSAO' TO AUDIT-ACAO
+                               MOVE SPACES TO AUDIT-EMAIL-ANTES
+                               PERFORM 4000-GRAVA-AUDITORIA
+                       END-WRITE
+                   END-IF
+               END-IF.
+
+      *VALIDA OS CAMPOS OBRIGATORIOS DIGITADOS NA TELA-REGISTRO
+       5060-VALIDA-CAMPOS.
+           SET CAMPO-VALIDO TO TRUE.
+           IF CLIENTES-FONE = ZEROS
+               SET CAMPO-INVALIDO TO TRUE
+               MOVE 'TELEFONE E OBRIGATORIO' TO WRK-MSG-ERRO
+           END-IF.
+           IF CAMPO-VALIDO AND CLIENTES-NOME = SPACES
+               SET CAMPO-INVALIDO TO TRUE
+               MOVE 'NOME E OBRIGATORIO' TO WRK-MSG-ERRO
+           END-IF.
+           IF CAMPO-VALIDO
+               MOVE ZEROS TO WRK-EMAIL-ARROBA
+               INSPECT CLIENTES-EMAIL TALLYING WRK-EMAIL-ARROBA
+                   FOR ALL '@'
+               IF CLIENTES-EMAIL = SPACES OR WRK-EMAIL-ARROBA = ZEROS
+                   SET CAMPO-INVALIDO TO TRUE
+                   MOVE 'EMAIL INVALIDO' TO WRK-MSG-ERRO
+               END-IF
+           END-IF.
+           IF CAMPO-VALIDO AND NOT PREF-EMAIL AND NOT PREF-SMS
+                   AND NOT PREF-TELEFONE
+               SET CAMPO-INVALIDO TO TRUE
+               MOVE 'CONTATO PREFERIDO INVALIDO (E/S/T)' TO
+                                              WRK-MSG-ERRO
+           END-IF.
+      *O STATUS I (INATIVO) E RESERVADO PARA A EXCLUSAO LOGICA E A
+      *FUSAO DE DUPLICATAS; O OPERADOR SO PODE DIGITAR A/S/C AQUI
+           IF CAMPO-VALIDO AND NOT CLI-ATIVO AND NOT CLI-SUSPENSO
+                   AND NOT CLI-CANCELADO
+               SET CAMPO-INVALIDO TO TRUE
+               MOVE 'STATUS INVALIDO (A/S/C)' TO WRK-MSG-ERRO
+           END-IF.
+           IF CAMPO-VALIDO
+               DIVIDE CLIENTES-FONE BY 10000000 GIVING
+                   WRK-DDD-VERIFICA REMAINDER WRK-DDD-RESTO
+               PERFORM 5061-VALIDA-DDD
+               IF DDD-NAO-ACHADO
+                   SET CAMPO-INVALIDO TO TRUE
+                   MOVE 'DDD DO TELEFONE INVALIDO' TO WRK-MSG-ERRO
+               END-IF
+           END-IF.
+           IF CAMPO-VALIDO AND CLIENTES-FONE-CEL NOT = ZEROS
+               DIVIDE CLIENTES-FONE-CEL BY 1000000000 GIVING
+                   WRK-DDD-VERIFICA REMAINDER WRK-DDD-RESTO
+               PERFORM 5061-VALIDA-DDD
+               IF DDD-NAO-ACHADO
+                   SET CAMPO-INVALIDO TO TRUE
+                   MOVE 'DDD DO CELULAR INVALIDO' TO WRK-MSG-ERRO
+               END-IF
+           END-IF.
+
+      *PROCURA WRK-DDD-VERIFICA NA TABELA DE DDDS VALIDOS DA ANATEL
+       5061-VALIDA-DDD.
+           SET DDD-NAO-ACHADO TO TRUE.
+           PERFORM VARYING WRK-DDD-IDX FROM 1 BY 1
+                   UNTIL WRK-DDD-IDX > 67 OR DDD-ACHADO
+               IF WRK-DDD-VALIDO (WRK-DDD-IDX) = WRK-DDD-VERIFICA
+                   SET DDD-ACHADO TO TRUE
+               END-IF
+           END-PERFORM.
 
+      *GRAVA NO PROPRIO REGISTRO QUEM FEZ E QUANDO FEZ A ULTIMA
+      *INCLUSAO OU ALTERACAO, PARA CONSULTA POSTERIOR
+       5070-CARIMBA-ALTERACAO.
+           MOVE WRK-OPERADOR TO CLIENTES-ULT-OPERADOR.
+           ACCEPT CLIENTES-ULT-DATA FROM DATE YYYYMMDD.
+           ACCEPT CLIENTES-ULT-HORA FROM TIME.
+
+      *VALIDA O DIGITO VERIFICADOR DO CPF OU CNPJ INFORMADO
+       5050-VALIDA-DOCUMENTO.
+           MOVE CLIENTES-DOC-NUM TO WRK-DOC-NUM.
+           SET DOC-VALIDO TO TRUE.
+           IF CLI-DOC-CPF
+               PERFORM 5051-VALIDA-CPF
+           END-IF.
+           IF CLI-DOC-CNPJ
+               PERFORM 5052-VALIDA-CNPJ
+           END-IF.
+
+       5051-VALIDA-CPF.
+      *    PRIMEIRO DIGITO: PESOS 10 A 2 SOBRE OS 9 PRIMEIROS
+      *    DIGITOS DO CPF (QUE OCUPAM AS POSICOES 4 A 12 DO CAMPO
+      *    DE 14 POSICOES, JA QUE O CPF TEM SOMENTE 11 DIGITOS)
+           MOVE ZEROS TO WRK-DOC-SOMA.
+           MOVE 10 TO WRK-DOC-PESO.
+           MOVE 4 TO WRK-DOC-IDX.
+           PERFORM 9 TIMES
+               COMPUTE WRK-DOC-SOMA = WRK-DOC-SOMA +
+                   (WRK-DOC-TBL(WRK-DOC-IDX) * WRK-DOC-PESO)
+               SUBTRACT 1 FROM WRK-DOC-PESO
+               ADD 1 TO WRK-DOC-IDX
+           END-PERFORM.
+           PERFORM 5053-CALCULA-DV-CPF.
+           IF WRK-DOC-DV NOT = WRK-DOC-TBL(13)
+               SET DOC-INVALIDO TO TRUE
+           END-IF.
+           IF DOC-VALIDO
+               MOVE ZEROS TO WRK-DOC-SOMA
+               MOVE 11 TO WRK-DOC-PESO
+               MOVE 4 TO WRK-DOC-IDX
+               PERFORM 10 TIMES
+                   COMPUTE WRK-DOC-SOMA = WRK-DOC-SOMA +
+                       (WRK-DOC-TBL(WRK-DOC-IDX) * WRK-DOC-PESO)
+                   SUBTRACT 1 FROM WRK-DOC-PESO
+                   ADD 1 TO WRK-DOC-IDX
+               END-PERFORM
+               PERFORM 5053-CALCULA-DV-CPF
+               IF WRK-DOC-DV NOT = WRK-DOC-TBL(14)
+                   SET DOC-INVALIDO TO TRUE
+               END-IF
+           END-IF.
+
+       5052-VALIDA-CNPJ.
+           MOVE ZEROS TO WRK-DOC-SOMA.
+           MOVE 1 TO WRK-DOC-IDX.
+           PERFORM 12 TIMES
+               COMPUTE WRK-DOC-SOMA = WRK-DOC-SOMA +
+                   (WRK-DOC-TBL(WRK-DOC-IDX) *
+                    WRK-CNPJ-PESO1-VAL(WRK-DOC-IDX))
+               ADD 1 TO WRK-DOC-IDX
+           END-PERFORM.
+           PERFORM 5054-CALCULA-DV-CNPJ.
+           IF WRK-DOC-DV NOT = WRK-DOC-TBL(13)
+               SET DOC-INVALIDO TO TRUE
+           END-IF.
+           IF DOC-VALIDO
+               MOVE ZEROS TO WRK-DOC-SOMA
+               MOVE 1 TO WRK-DOC-IDX
+               PERFORM 13 TIMES
+                   COMPUTE WRK-DOC-SOMA = WRK-DOC-SOMA +
+                       (WRK-DOC-TBL(WRK-DOC-IDX) *
+                        WRK-CNPJ-PESO2-VAL(WRK-DOC-IDX))
+                   ADD 1 TO WRK-DOC-IDX
+               END-PERFORM
+               PERFORM 5054-CALCULA-DV-CNPJ
+               IF WRK-DOC-DV NOT = WRK-DOC-TBL(14)
+                   SET DOC-INVALIDO TO TRUE
+               END-IF
+           END-IF.
+
+      *CPF: RESTO DA DIVISAO DA SOMA*10 POR 11; SE O RESTO FOR
+      *10 OU 11, O DIGITO VERIFICADOR E ZERO
+       5053-CALCULA-DV-CPF.
+           MULTIPLY WRK-DOC-SOMA BY 10 GIVING WRK-DOC-SOMA10.
+           DIVIDE WRK-DOC-SOMA10 BY 11 GIVING WRK-DOC-QUOC
+               REMAINDER WRK-DOC-RESTO.
+           IF WRK-DOC-RESTO >= 10
+               MOVE 0 TO WRK-DOC-DV
+           ELSE
+               MOVE WRK-DOC-RESTO TO WRK-DOC-DV
+           END-IF.
+
+      *CNPJ: RESTO DA DIVISAO DA SOMA POR 11; SE MENOR QUE 2,
+      *O DIGITO VERIFICADOR E ZERO, SENAO E 11 MENOS O RESTO
+       5054-CALCULA-DV-CNPJ.
+           DIVIDE WRK-DOC-SOMA BY 11 GIVING WRK-DOC-QUOC
+               REMAINDER WRK-DOC-RESTO.
+           IF WRK-DOC-RESTO < 2
+               MOVE 0 TO WRK-DOC-DV
+           ELSE
+               COMPUTE WRK-DOC-DV = 11 - WRK-DOC-RESTO
+           END-IF.
+
+      *MODULO DE CONSULTA: SEMPRE SO-LEITURA, NUNCA ACEITA SS-DADOS
+      *DE VOLTA NEM REESCREVE O REGISTRO; QUEM PRECISAR EDITAR TEM
+      *QUE PASSAR POR 7000-ALTERAR
        6000-CONSULTAR.
            MOVE 'MODULO - CONSULTA' TO WRK-MODULO.
            DISPLAY TELA.
@@ -195,78 +1129,534 @@
                        INVALID KEY
                            MOVE 'NAO ENCOTRADO' TO WRK-MSG-ERRO
                        NOT INVALID KEY
-                           MOVE '-- ENCONTRADO --' TO WRK-MSG-ERRO
+                           MOVE '-- ENCONTRADO (SO LEITURA) --' TO
+                                              WRK-MSG-ERRO
                            DISPLAY SS-DADOS
+                           DISPLAY 'ULTIMA ALTERACAO POR '
+                                   CLIENTES-ULT-OPERADOR ' EM '
+                                   CLIENTES-ULT-DATA ' '
+                                   CLIENTES-ULT-HORA
                     END-READ.
                         ACCEPT MOSTRA-ERRO.
 
+      *BUSCA PELO NOME, USANDO A CHAVE ALTERNATIVA CLIENTES-NOME.
+      *COMO A CHAVE PERMITE DUPLICATAS, LISTA TODOS OS HOMONIMOS
+       6500-CONSULTAR-NOME.
+           MOVE 'MODULO - BUSCA POR NOME' TO WRK-MODULO.
+           DISPLAY TELA.
+           DISPLAY TELA-BUSCA-NOME.
+           ACCEPT TELA-BUSCA-NOME.
+           MOVE CLIENTES-NOME TO WRK-BUSCA-NOME.
+           START CLIENTES KEY IS EQUAL CLIENTES-NOME
+               INVALID KEY
+                   MOVE 'NAO ENCONTRADO' TO WRK-MSG-ERRO
+           END-START.
+           IF CLIENTES-STATUS = 0
+               READ CLIENTES NEXT
+                   AT END
+                       MOVE 'NAO ENCONTRADO' TO WRK-MSG-ERRO
+               END-READ
+           END-IF.
+           IF CLIENTES-STATUS = 0
+               DISPLAY '------------------'
+               DISPLAY 'CLIENTES ENCONTRADOS'
+               DISPLAY '------------------'
+               PERFORM UNTIL CLIENTES-STATUS NOT = 0
+                       OR CLIENTES-NOME NOT = WRK-BUSCA-NOME
+                   DISPLAY CLIENTES-FONE ' '
+                           CLIENTES-NOME ' '
+                           CLIENTES-EMAIL
+                   READ CLIENTES NEXT
+               END-PERFORM
+           END-IF.
+           ACCEPT MOSTRA-ERRO.
+
+      *BUSCA POR TRECHO DO NOME EM QUALQUER POSICAO (NAO SO PREFIXO
+      *COMO NO FILTRO DO RELATORIO), VARRENDO O ARQUIVO INTEIRO JA
+      *QUE A CHAVE ALTERNATIVA CLIENTES-NOME SO AJUDA PARA IGUALDADE
+      *OU PREFIXO, NAO PARA UM TRECHO NO MEIO DO NOME
+       6600-CONSULTAR-PARCIAL.
+           MOVE 'MODULO - BUSCA PARCIAL DO NOME' TO WRK-MODULO.
+           DISPLAY TELA.
+           MOVE SPACES TO WRK-BUSCA-PARCIAL.
+           DISPLAY TELA-BUSCA-PARCIAL.
+           ACCEPT TELA-BUSCA-PARCIAL.
+           MOVE ZEROS TO WRK-BUSCA-PARCIAL-LEN.
+           IF WRK-BUSCA-PARCIAL NOT = SPACES
+               INSPECT WRK-BUSCA-PARCIAL TALLYING
+                   WRK-BUSCA-PARCIAL-LEN FOR CHARACTERS
+                   BEFORE INITIAL SPACE
+           END-IF.
+           IF WRK-BUSCA-PARCIAL-LEN = ZEROS
+               MOVE 'DIGITE AO MENOS UMA LETRA PARA BUSCAR' TO
+                                  WRK-MSG-ERRO
+               ACCEPT MOSTRA-ERRO
+           ELSE
+               MOVE LOW-VALUES TO CLIENTES-CHAVE
+               START CLIENTES KEY IS NOT LESS THAN CLIENTES-CHAVE
+                   INVALID KEY
+                       MOVE 'NENHUM REGISTRO ENCONTRADO' TO
+                                          WRK-MSG-ERRO
+               END-START
+               IF CLIENTES-STATUS = 0
+                   READ CLIENTES NEXT
+                       AT END
+                           MOVE 'NENHUM REGISTRO ENCONTRADO' TO
+                                              WRK-MSG-ERRO
+                   END-READ
+               END-IF
+               IF CLIENTES-STATUS = 0
+                   DISPLAY '------------------'
+                   DISPLAY 'CLIENTES ENCONTRADOS'
+                   DISPLAY '------------------'
+                   PERFORM UNTIL CLIENTES-STATUS = 10
+                       PERFORM 6610-PROCURA-TRECHO-NOME
+                       IF BUSCA-ACHOU
+                           DISPLAY CLIENTES-FONE ' '
+                                   CLIENTES-NOME ' '
+                                   CLIENTES-EMAIL
+                       END-IF
+                       READ CLIENTES NEXT
+                   END-PERFORM
+               END-IF
+               ACCEPT MOSTRA-ERRO
+           END-IF.
+
+      *PROCURA WRK-BUSCA-PARCIAL EM QUALQUER POSICAO DE CLIENTES-NOME,
+      *TESTANDO TODAS AS POSICOES INICIAIS POSSIVEIS POR REFERENCE
+      *MODIFICATION
+       6610-PROCURA-TRECHO-NOME.
+           SET BUSCA-NAO-ACHOU TO TRUE.
+           PERFORM VARYING WRK-BUSCA-POS FROM 1 BY 1
+                   UNTIL WRK-BUSCA-POS >
+                           (31 - WRK-BUSCA-PARCIAL-LEN)
+                       OR BUSCA-ACHOU
+               IF CLIENTES-NOME(WRK-BUSCA-POS:WRK-BUSCA-PARCIAL-LEN)
+                  = WRK-BUSCA-PARCIAL(1:WRK-BUSCA-PARCIAL-LEN)
+                   SET BUSCA-ACHOU TO TRUE
+               END-IF
+           END-PERFORM.
+
       *ALTERACAO
        7000-ALTERAR.
            MOVE 'MODULO - ALTERAR' TO WRK-MODULO.
            DISPLAY TELA.
                DISPLAY TELA-REGISTRO.
                ACCEPT CHAVE.
-                   READ CLIENTES
+      *TRAVA O REGISTRO PARA QUE NENHUM OUTRO OPERADOR ALTERE O
+      *MESMO CLIENTE ENQUANTO ESTA TELA ESTIVER ABERTA
+                   READ CLIENTES WITH LOCK
                        IF CLIENTES-STATUS = 0
-                           ACCEPT SS-DADOS
-      *REESCREVER POR CIMA OS DADOS PELA CHAVE DO USUARIO
-                               REWRITE CLIENTES-REG
-                               IF CLIENTES-STATUS = 0
-                                   MOVE 'REGISTRO ALTERADO' TO
-                                                  WRK-MSG-ERRO
+      *MOSTRA PRIMEIRO EM MODO SO-LEITURA; SO ENTRA EM MODO DE
+      *EDICAO SE O OPERADOR CONFIRMAR, PARA EVITAR ALTERACAO
+      *ACIDENTAL DE CAMPOS SO POR TER ENTRADO NA OPCAO ALTERAR
+      *GUARDA O REGISTRO COMO ESTA ANTES DE QUALQUER EDICAO, CASO O
+      *OPERADOR PRECISE DESFAZER A ALTERACAO DEPOIS
+                           MOVE CLIENTES-REG TO WRK-ULTIMA-ALTERACAO
+                           DISPLAY SS-DADOS
+                           MOVE 'EDITAR ESTE REGISTRO? (S/N)' TO
+                                              WRK-MSG-ERRO
+                           ACCEPT MOSTRA-ERRO
+                           IF WRK-TECLA = 'S'
+      *OS CAMPOS JA VEM PREENCHIDOS COM O VALOR ATUAL (LIDO ACIMA);
+      *TECLAR ENTER SEM DIGITAR NADA NUM CAMPO MANTEM O VALOR ATUAL,
+      *SO OS CAMPOS REALMENTE DIGITADOS DE NOVO SAO ALTERADOS
+                               MOVE 'TECLE ENTER EM CADA CAMPO PARA' &
+                                    ' MANTER O VALOR ATUAL' TO
+                                              WRK-MSG-ERRO
+                               ACCEPT MOSTRA-ERRO
+                               ACCEPT SS-DADOS
+                               PERFORM 5060-VALIDA-CAMPOS
+                               IF CAMPO-INVALIDO
                                    ACCEPT MOSTRA-ERRO
                                ELSE
-                                   MOVE 'REGISTRO NAO ALTERADO' TO
+                               PERFORM 5050-VALIDA-DOCUMENTO
+                               IF DOC-INVALIDO
+                                   MOVE 'CPF/CNPJ INVALIDO' TO
                                                   WRK-MSG-ERRO
                                    ACCEPT MOSTRA-ERRO
+                               ELSE
+      *REESCREVER POR CIMA OS DADOS PELA CHAVE DO USUARIO
+                                   PERFORM 5070-CARIMBA-ALTERACAO
+                                   REWRITE CLIENTES-REG
+                                   IF CLIENTES-STATUS = 0
+                                       MOVE 'REGISTRO ALTERADO' TO
+                                                  WRK-MSG-ERRO
+                                       ACCEPT MOSTRA-ERRO
+                                       MOVE 'ALTERACAO' TO AUDIT-ACAO
+                                       MOVE WRK-UA-EMAIL TO
+                                                  AUDIT-EMAIL-ANTES
+                                       PERFORM 4000-GRAVA-AUDITORIA
+                                       SET UA-DISPONIVEL TO TRUE
+                                   ELSE
+                                       PERFORM 9800-TRADUZ-STATUS
+                                       MOVE WRK-STATUS-MSG TO
+                                                  WRK-MSG-ERRO
+                                       ACCEPT MOSTRA-ERRO
+                                   END-IF
                                END-IF
-                       ELSE
-                           MOVE 'REGISTRO NAO ENCONTRADO' TO
+                               END-IF
+                           ELSE
+                               MOVE 'VISUALIZACAO, NADA ALTERADO' TO
                                                   WRK-MSG-ERRO
+                               ACCEPT MOSTRA-ERRO
+                           END-IF
+      *LIBERA A TRAVA, JA TENDO GRAVADO OU DESISTIDO DA ALTERACAO
+                           UNLOCK CLIENTES
+                       ELSE
+      *COBRE TANTO "NAO ENCONTRADO" (23) QUANTO "REGISTRO EM
+      *EDICAO POR OUTRO OPERADOR" (51), JA TRADUZIDO NA TABELA
+                           PERFORM 9800-TRADUZ-STATUS
+                           MOVE WRK-STATUS-MSG TO WRK-MSG-ERRO
                            ACCEPT MOSTRA-ERRO
                        END-IF.
 
 
+      *DESFAZ A ULTIMA ALTERACAO GRAVADA EM 7000-ALTERAR NESTA SESSAO,
+      *RESTAURANDO O REGISTRO PARA COMO ESTAVA ANTES DA EDICAO. SO
+      *GUARDA UM NIVEL DE UNDO (NAO UMA PILHA DE ALTERACOES)
+       7500-DESFAZER.
+           MOVE 'MODULO - DESFAZER ALTERACAO' TO WRK-MODULO.
+           DISPLAY TELA.
+           IF UA-INDISPONIVEL
+               MOVE 'NENHUMA ALTERACAO RECENTE PARA DESFAZER' TO
+                                          WRK-MSG-ERRO
+               ACCEPT MOSTRA-ERRO
+           ELSE
+               MOVE WRK-UA-FONE TO CLIENTES-FONE
+               READ CLIENTES WITH LOCK
+               IF CLIENTES-STATUS = 0
+                   MOVE CLIENTES-EMAIL TO AUDIT-EMAIL-ANTES
+                   MOVE WRK-ULTIMA-ALTERACAO TO CLIENTES-REG
+                   REWRITE CLIENTES-REG
+                   IF CLIENTES-STATUS = 0
+                       MOVE 'ALTERACAO DESFEITA' TO WRK-MSG-ERRO
+                       MOVE 'DESFAZER' TO AUDIT-ACAO
+                       PERFORM 4000-GRAVA-AUDITORIA
+                       SET UA-INDISPONIVEL TO TRUE
+                   ELSE
+                       PERFORM 9800-TRADUZ-STATUS
+                       MOVE WRK-STATUS-MSG TO WRK-MSG-ERRO
+                   END-IF
+                   UNLOCK CLIENTES
+               ELSE
+                   PERFORM 9800-TRADUZ-STATUS
+                   MOVE WRK-STATUS-MSG TO WRK-MSG-ERRO
+               END-IF
+               DISPLAY SS-DADOS
+               ACCEPT MOSTRA-ERRO
+           END-IF.
+
       *DELETANDO A CHAVE DO CLIENTE
        8000-EXCLUSAO.
            MOVE 'MODULO - EXCLUSAO' TO WRK-MODULO.
            DISPLAY TELA.
                DISPLAY TELA-REGISTRO.
                ACCEPT CHAVE.
-                   READ CLIENTES
+      *TRAVA O REGISTRO PARA QUE NENHUM OUTRO OPERADOR MEXA NO
+      *MESMO CLIENTE ENQUANTO A CONFIRMACAO DE EXCLUSAO ESTA ABERTA
+                   READ CLIENTES WITH LOCK
                        INVALID KEY
                            MOVE 'NAO ENCOTRADO' TO WRK-MSG-ERRO
                        NOT INVALID KEY
-                           MOVE 'DESEJA EXCLUIR(S-N)' TO WRK-MSG-ERRO
-                           DISPLAY SS-DADOS
+                           IF CLIENTES-STATUS = 51
+                               PERFORM 9800-TRADUZ-STATUS
+                               MOVE WRK-STATUS-MSG TO WRK-MSG-ERRO
+                           ELSE
+      *UMA PALAVRA INTEIRA EM VEZ DE UMA UNICA TECLA, PARA EVITAR
+      *EXCLUSAO POR TOQUE ACIDENTAL NA TECLA S
+                               MOVE 'DIGITE CONFIRMAR PARA EXCLUIR' TO
+                                                  WRK-MSG-ERRO
+                               DISPLAY SS-DADOS
+                           END-IF
                     END-READ.
+                        MOVE CLIENTES-STATUS TO WRK-LEITURA-STATUS.
                         ACCEPT MOSTRA-ERRO.
-      *ESTE IF � O SUFICIENTE PARA ATIVAR O DELETE DO CLIENTE
-                        IF WRK-TECLA = 'S' AND CLIENTES-STATUS = 0
-                               DELETE CLIENTES
+      *NAO EXCLUIMOS MAIS O REGISTRO FISICAMENTE: SO MARCAMOS COMO
+      *INATIVO, POIS JA TIVEMOS EXCLUSAO ACIDENTAL E PRECISAMOS
+      *CONTINUAR SABENDO QUE O CLIENTE UM DIA EXISTIU NO CADASTRO
+                        IF WRK-TECLA = 'CONFIRMAR' AND
+                           WRK-LEITURA-STATUS = 0
+                               SET CLI-INATIVO TO TRUE
+                               REWRITE CLIENTES-REG
                                INVALID KEY
-                                   MOVE 'NAO ESCLUIDO' TO WRK-MSG-ERRO
+                                   PERFORM 9800-TRADUZ-STATUS
+                                   MOVE WRK-STATUS-MSG TO WRK-MSG-ERRO
                                    ACCEPT MOSTRA-ERRO
-                               END-DELETE
+                               NOT INVALID KEY
+                                   MOVE 'EXCLUSAO' TO AUDIT-ACAO
+                                   MOVE CLIENTES-EMAIL TO
+                                              AUDIT-EMAIL-ANTES
+                                   PERFORM 4000-GRAVA-AUDITORIA
+                               END-REWRITE
                          END-IF.
+      *LIBERA A TRAVA SE TIVER SIDO OBTIDA PELO READ ACIMA
+                         IF WRK-LEITURA-STATUS = 0
+                             UNLOCK CLIENTES
+                         END-IF.
+
+      *LISTA OS PEDIDOS JA LANCADOS PARA O CLIENTE E PERMITE INCLUIR
+      *UM NOVO PEDIDO NO HISTORICO DELE
+       8500-HISTORICO-PEDIDOS.
+           MOVE 'MODULO - HISTORICO DE PEDIDOS' TO WRK-MODULO.
+           DISPLAY TELA.
+           DISPLAY TELA-REGISTRO.
+           ACCEPT CHAVE.
+           READ CLIENTES
+               INVALID KEY
+                   MOVE 'CLIENTE NAO ENCONTRADO' TO WRK-MSG-ERRO
+                   ACCEPT MOSTRA-ERRO
+               NOT INVALID KEY
+                   PERFORM 8510-LISTAR-PEDIDOS
+                   ACCEPT MOSTRA-ERRO
+                   MOVE 'INCLUIR NOVO PEDIDO PARA ESTE CLIENTE? (S/N)'
+                       TO WRK-MSG-ERRO
+                   ACCEPT MOSTRA-ERRO
+                   IF WRK-TECLA = 'S'
+                       IF JANELA-LOTE-ATIVA
+                           PERFORM 2060-BLOQUEAR-OPERACAO
+                       ELSE
+                           PERFORM 8520-INCLUIR-PEDIDO
+                           ACCEPT MOSTRA-ERRO
+                       END-IF
+                   END-IF
+           END-READ.
+
+      *PERCORRE OS PEDIDOS DO CLIENTE EM ORDEM, JA QUE A CHAVE DO
+      *ARQUIVO E TELEFONE+NUMERO, E VAI GUARDANDO O MAIOR NUMERO DE
+      *PEDIDO JA USADO PARA PODER NUMERAR O PROXIMO, SE FOR O CASO
+       8510-LISTAR-PEDIDOS.
+           MOVE ZEROS TO WRK-ULT-PEDIDO-NUM.
+           MOVE CLIENTES-FONE TO PEDIDOS-FONE.
+           MOVE ZEROS TO PEDIDOS-NUMERO.
+           START PEDIDOS KEY IS NOT LESS THAN PEDIDOS-CHAVE
+               INVALID KEY
+                   MOVE 'NENHUM PEDIDO ENCONTRADO PARA ESTE CLIENTE'
+                       TO WRK-MSG-ERRO
+           END-START.
+           IF PEDIDOS-STATUS = 0
+               READ PEDIDOS NEXT
+                   AT END
+                       MOVE 'NENHUM PEDIDO ENCONTRADO PARA ESTE' &
+                            ' CLIENTE' TO WRK-MSG-ERRO
+               END-READ
+           END-IF.
+           IF PEDIDOS-STATUS = 0 AND PEDIDOS-FONE = CLIENTES-FONE
+               DISPLAY '------------------'
+               DISPLAY 'PEDIDOS DO CLIENTE'
+               DISPLAY '------------------'
+               PERFORM UNTIL PEDIDOS-STATUS NOT = 0
+                       OR PEDIDOS-FONE NOT = CLIENTES-FONE
+                   DISPLAY PEDIDOS-NUMERO ' ' PEDIDOS-DATA ' '
+                           PEDIDOS-VALOR ' ' PEDIDOS-DESCRICAO
+                   MOVE PEDIDOS-NUMERO TO WRK-ULT-PEDIDO-NUM
+                   READ PEDIDOS NEXT
+                       AT END
+                           MOVE 10 TO PEDIDOS-STATUS
+                   END-READ
+               END-PERFORM
+               MOVE 'FIM DO HISTORICO' TO WRK-MSG-ERRO
+           ELSE
+               MOVE 'NENHUM PEDIDO ENCONTRADO PARA ESTE CLIENTE' TO
+                                  WRK-MSG-ERRO
+           END-IF.
+
+      *GRAVA UM NOVO PEDIDO PARA O CLIENTE CORRENTE, NUMERADO A
+      *PARTIR DO ULTIMO PEDIDO JA LANCADO PARA ELE
+       8520-INCLUIR-PEDIDO.
+           MOVE CLIENTES-FONE TO PEDIDOS-FONE.
+           COMPUTE PEDIDOS-NUMERO = WRK-ULT-PEDIDO-NUM + 1.
+           MOVE ZEROS TO PEDIDOS-DATA.
+           MOVE ZEROS TO PEDIDOS-VALOR.
+           MOVE SPACES TO PEDIDOS-DESCRICAO.
+           DISPLAY TELA-PEDIDO.
+           ACCEPT TELA-PEDIDO.
+           WRITE PEDIDOS-REG
+               INVALID KEY
+                   MOVE 'FALHA AO GRAVAR O PEDIDO' TO WRK-MSG-ERRO
+               NOT INVALID KEY
+                   MOVE 'PEDIDO INCLUIDO' TO WRK-MSG-ERRO
+           END-WRITE.
+
+      *MOSTRA E, SE O OPERADOR CONFIRMAR, EDITA AS ATE 5 LINHAS DE
+      *ANOTACOES LIVRES DO CLIENTE; MESMO ESQUEMA DE TRAVA/CARIMBO/
+      *AUDITORIA JA USADO EM 7000-ALTERAR
+       8600-NOTAS-CLIENTE.
+           MOVE 'MODULO - NOTAS DO CLIENTE' TO WRK-MODULO.
+           DISPLAY TELA.
+           DISPLAY TELA-REGISTRO.
+           ACCEPT CHAVE.
+           READ CLIENTES WITH LOCK
+               IF CLIENTES-STATUS = 0
+                   DISPLAY TELA-OBSERVACOES
+                   MOVE 'ALTERAR ESTAS NOTAS? (S/N)' TO WRK-MSG-ERRO
+                   ACCEPT MOSTRA-ERRO
+                   IF WRK-TECLA = 'S'
+                       ACCEPT TELA-OBSERVACOES
+                       PERFORM 5070-CARIMBA-ALTERACAO
+                       REWRITE CLIENTES-REG
+                       IF CLIENTES-STATUS = 0
+                           MOVE 'NOTAS ATUALIZADAS' TO WRK-MSG-ERRO
+                           ACCEPT MOSTRA-ERRO
+                           MOVE 'ALTERACAO' TO AUDIT-ACAO
+                           MOVE CLIENTES-EMAIL TO AUDIT-EMAIL-ANTES
+                           PERFORM 4000-GRAVA-AUDITORIA
+                       ELSE
+                           PERFORM 9800-TRADUZ-STATUS
+                           MOVE WRK-STATUS-MSG TO WRK-MSG-ERRO
+                           ACCEPT MOSTRA-ERRO
+                       END-IF
+                   END-IF
+                   UNLOCK CLIENTES
+               ELSE
+                   PERFORM 9800-TRADUZ-STATUS
+                   MOVE WRK-STATUS-MSG TO WRK-MSG-ERRO
+                   ACCEPT MOSTRA-ERRO
+               END-IF.
+
+      *TELA DE AJUDA, UMA LINHA POR OPCAO DO TELA-MENU
+       8700-AJUDA.
+           MOVE 'MODULO - AJUDA' TO WRK-MODULO.
+           DISPLAY TELA.
+           DISPLAY TELA-AJUDA.
+           ACCEPT MOSTRA-ERRO.
 
        9000-RELATORIOTELA.
            MOVE 'MODULO - RELATORIO' TO WRK-MODULO.
            DISPLAY TELA.
-           MOVE 123456789 TO CLIENTES-FONE.
-           START CLIENTES KEY EQUAL CLIENTES-FONE.
-           READ CLIENTES
+      *FILTRO OPCIONAL POR PREFIXO DO NOME E/OU DOMINIO DO EMAIL;
+      *DEIXAR EM BRANCO TRAZ TODOS OS CLIENTES
+           MOVE SPACES TO WRK-FILTRO-NOME.
+           MOVE SPACES TO WRK-FILTRO-DOMINIO.
+           DISPLAY TELA-FILTRO-RELATORIO.
+           ACCEPT TELA-FILTRO-RELATORIO.
+           MOVE ZEROS TO WRK-FILTRO-LEN.
+           MOVE ZEROS TO WRK-FILTRO-LEN2.
+           IF WRK-FILTRO-NOME NOT = SPACES
+               INSPECT WRK-FILTRO-NOME TALLYING WRK-FILTRO-LEN
+                   FOR CHARACTERS BEFORE INITIAL SPACE
+           END-IF.
+           IF WRK-FILTRO-DOMINIO NOT = SPACES
+               INSPECT WRK-FILTRO-DOMINIO TALLYING WRK-FILTRO-LEN2
+                   FOR CHARACTERS BEFORE INITIAL SPACE
+           END-IF.
+      *    POSICIONA NO MENOR VALOR DA CHAVE ALTERNATIVA DE NOME
+      *    POSSIVEL PARA QUE O RELATORIO SAIA EM ORDEM ALFABETICA,
+      *    NAO EM ORDEM DE TELEFONE
+           MOVE LOW-VALUES TO CLIENTES-NOME.
+           START CLIENTES KEY IS NOT LESS THAN CLIENTES-NOME
                INVALID KEY
                    MOVE 'NENHUM REGISTRO ENCONTRADO' TO WRK-MSG-ERRO
-               NOT INVALID KEY
+           END-START.
+           IF CLIENTES-STATUS = 0
+               READ CLIENTES NEXT
+                   AT END
+                       MOVE 'NENHUM REGISTRO ENCONTRADO' TO
+                                                   WRK-MSG-ERRO
+               END-READ
+           END-IF.
+           MOVE ZEROS TO WRK-RELATORIO-LINHA.
+           IF CLIENTES-STATUS = 0
                    DISPLAY '------------------'
                    DISPLAY 'RELATORIO CLIENTES'
                    DISPLAY '------------------'
                    PERFORM UNTIL CLIENTES-STATUS = 10
+                       PERFORM 9100-FILTRA-RELATORIO
+                       IF RELATORIO-MOSTRA
                        DISPLAY CLIENTES-FONE ' '
                                CLIENTES-NOME ' '
                                CLIENTES-EMAIL
+                       ADD 1 TO WRK-RELATORIO-LINHA
+                       END-IF
+      *A CADA PAGINA CHEIA, PARA E ESPERA O OPERADOR ANTES DE
+      *CONTINUAR, PARA NAO ROLAR UM CADASTRO GRANDE DE UMA VEZ
+                       IF WRK-RELATORIO-LINHA = WRK-RELATORIO-PAGINA
+                           DISPLAY '-- PRESSIONE ENTER PARA '
+                                   'CONTINUAR --'
+                           ACCEPT WRK-TECLA
+                           MOVE ZEROS TO WRK-RELATORIO-LINHA
+                       END-IF
                        READ CLIENTES NEXT
                    END-PERFORM
-               END-READ.
+           END-IF.
                    ACCEPT MOSTRA-ERRO.
+
+      *DECIDE SE O CLIENTE CORRENTE ENTRA NO RELATORIO, DE ACORDO
+      *COM OS FILTROS DE NOME E DOMINIO DE EMAIL INFORMADOS
+       9100-FILTRA-RELATORIO.
+           SET RELATORIO-MOSTRA TO TRUE.
+           IF WRK-FILTRO-LEN > ZEROS
+               IF CLIENTES-NOME(1:WRK-FILTRO-LEN) NOT =
+                  WRK-FILTRO-NOME(1:WRK-FILTRO-LEN)
+                   SET RELATORIO-OCULTA TO TRUE
+               END-IF
+           END-IF.
+           IF RELATORIO-MOSTRA AND WRK-FILTRO-LEN2 > ZEROS
+               MOVE SPACES TO WRK-EMAIL-LOCAL
+               MOVE SPACES TO WRK-EMAIL-DOMINIO
+               UNSTRING CLIENTES-EMAIL DELIMITED BY '@'
+                   INTO WRK-EMAIL-LOCAL WRK-EMAIL-DOMINIO
+               END-UNSTRING
+               IF WRK-EMAIL-DOMINIO(1:WRK-FILTRO-LEN2) NOT =
+                  WRK-FILTRO-DOMINIO(1:WRK-FILTRO-LEN2)
+                   SET RELATORIO-OCULTA TO TRUE
+               END-IF
+           END-IF.
+
+      *TRADUZ O CODIGO DE FILE STATUS DA CLIENTES PARA UMA MENSAGEM
+      *QUE FACA SENTIDO NA TELA, EM VEZ DE SO MOSTRAR O CODIGO
+       9800-TRADUZ-STATUS.
+           EVALUATE CLIENTES-STATUS
+               WHEN 00
+                   MOVE 'OPERACAO REALIZADA COM SUCESSO' TO
+                                                  WRK-STATUS-MSG
+               WHEN 02
+                   MOVE 'CHAVE ALTERNATIVA DUPLICADA' TO
+                                                  WRK-STATUS-MSG
+               WHEN 10
+                   MOVE 'FIM DE ARQUIVO' TO WRK-STATUS-MSG
+               WHEN 21
+                   MOVE 'CHAVE FORA DE SEQUENCIA' TO WRK-STATUS-MSG
+               WHEN 22
+                   MOVE 'CHAVE JA CADASTRADA' TO WRK-STATUS-MSG
+               WHEN 23
+                   MOVE 'REGISTRO NAO ENCONTRADO' TO WRK-STATUS-MSG
+               WHEN 24
+                   MOVE 'LIMITE DO ARQUIVO EXCEDIDO' TO
+                                                  WRK-STATUS-MSG
+               WHEN 30
+                   MOVE 'ERRO PERMANENTE DE E/S' TO WRK-STATUS-MSG
+               WHEN 35
+                   MOVE 'ARQUIVO NAO EXISTE' TO WRK-STATUS-MSG
+               WHEN 37
+                   MOVE 'MODO DE ABERTURA INVALIDO' TO
+                                                  WRK-STATUS-MSG
+               WHEN 41
+                   MOVE 'ARQUIVO JA ESTA ABERTO' TO WRK-STATUS-MSG
+               WHEN 42
+                   MOVE 'ARQUIVO NAO ESTA ABERTO' TO WRK-STATUS-MSG
+               WHEN 43
+                   MOVE 'REESCRITA SEM LEITURA ANTERIOR' TO
+                                                  WRK-STATUS-MSG
+               WHEN 44
+                   MOVE 'TAMANHO DE REGISTRO INVALIDO' TO
+                                                  WRK-STATUS-MSG
+               WHEN 46
+                   MOVE 'LEITURA SEQUENCIAL APOS FIM' TO
+                                                  WRK-STATUS-MSG
+               WHEN 47
+                   MOVE 'ARQUIVO NAO ABERTO PARA LEITURA' TO
+                                                  WRK-STATUS-MSG
+               WHEN 48
+                   MOVE 'ARQUIVO NAO ABERTO PARA GRAVACAO' TO
+                                                  WRK-STATUS-MSG
+               WHEN 49
+                   MOVE 'OPERACAO INVALIDA NO ARQUIVO' TO
+                                                  WRK-STATUS-MSG
+               WHEN 51
+                   MOVE 'REGISTRO BLOQUEADO POR OUTRO USUARIO' TO
+                                                  WRK-STATUS-MSG
+               WHEN OTHER
+                   STRING 'ERRO DE ARQUIVO - CODIGO ' CLIENTES-STATUS
+                       DELIMITED BY SIZE INTO WRK-STATUS-MSG
+           END-EVALUATE.
