@@ -0,0 +1,182 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FAIXAETA.
+      **********************************
+      *OBJ: RELATORIO DE CLIENTES POR FAIXA ETARIA
+      *ROTINA BATCH, SEM INTERACAO COM O OPERADOR
+      *CALCULA A IDADE DE CADA CLIENTE A PARTIR DE
+      *CLIENTES-DATA-NASC E DA DATA DE HOJE, E CLASSIFICA EM
+      *FAIXAS FIXAS DE IDADE
+      **********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO 'CLIENTE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CLIENTES-CHAVE
+               ALTERNATE RECORD KEY IS CLIENTES-NOME WITH DUPLICATES
+               FILE STATUS IS CLIENTES-STATUS.
+           SELECT FAIXA-REPORT ASSIGN TO 'FAIXAETA.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS FAIXA-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CLIENTES.
+       01 CLIENTES-REG.
+           05 CLIENTES-CHAVE.
+               10 CLIENTES-FONE PIC 9(09).
+           05 CLIENTES-NOME PIC X(30).
+           05 CLIENTES-EMAIL PIC X(40).
+           05 CLIENTES-FONE-CEL PIC 9(11).
+           05 CLIENTES-DATA-NASC PIC 9(08).
+           05 CLIENTES-PREF-CONTATO PIC X(01).
+           05 CLIENTES-ENDERECO.
+               10 CLIENTES-END-LOGRADOURO PIC X(40).
+               10 CLIENTES-END-NUMERO PIC X(06).
+               10 CLIENTES-END-BAIRRO PIC X(20).
+               10 CLIENTES-END-CIDADE PIC X(25).
+               10 CLIENTES-END-UF PIC X(02).
+               10 CLIENTES-END-CEP PIC 9(08).
+           05 CLIENTES-DOC.
+               10 CLIENTES-DOC-TIPO PIC X(01).
+                   88 CLI-DOC-CPF VALUE 'F'.
+                   88 CLI-DOC-CNPJ VALUE 'J'.
+               10 CLIENTES-DOC-NUM PIC 9(14).
+           05 CLIENTES-STATUS-REG PIC X(01) VALUE 'A'.
+               88 CLI-ATIVO VALUE 'A'.
+               88 CLI-INATIVO VALUE 'I'.
+      *ANOTACOES LIVRES SOBRE O CLIENTE, ATE 5 LINHAS; LINHA EM
+      *BRANCO SO QUER DIZER QUE AQUELA LINHA NAO FOI USADA
+           05 CLIENTES-OBSERVACOES PIC X(60)
+                       OCCURS 5 TIMES VALUE SPACES.
+           05 CLIENTES-ULT-ALTERACAO.
+               10 CLIENTES-ULT-OPERADOR PIC X(09).
+               10 CLIENTES-ULT-DATA PIC 9(08).
+               10 CLIENTES-ULT-HORA PIC 9(08).
+           05 CLIENTES-DATA-INCLUSAO PIC 9(08).
+
+       FD FAIXA-REPORT.
+       01 FAIXA-LINHA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 CLIENTES-STATUS PIC 9(02) VALUE ZEROS.
+       77 FAIXA-STATUS PIC 9(02) VALUE ZEROS.
+       77 WRK-HOJE PIC 9(08) VALUE ZEROS.
+       77 WRK-HOJE-ANO PIC 9(04) VALUE ZEROS.
+       77 WRK-HOJE-MES-DIA PIC 9(04) VALUE ZEROS.
+       77 WRK-NASC-ANO PIC 9(04) VALUE ZEROS.
+       77 WRK-NASC-MES-DIA PIC 9(04) VALUE ZEROS.
+       77 WRK-IDADE PIC 9(03) VALUE ZEROS.
+       77 WRK-TOTAL-SEM-DATA PIC 9(06) VALUE ZEROS.
+       77 WRK-TOTAL-CLIENTES PIC 9(06) VALUE ZEROS.
+
+      *FAIXAS FIXAS DE IDADE E SEUS CONTADORES
+       01 WRK-TABELA-FAIXAS.
+           05 FILLER PIC X(20) VALUE 'ATE 17 ANOS'.
+           05 FILLER PIC 9(06) VALUE ZEROS.
+           05 FILLER PIC X(20) VALUE '18 A 25 ANOS'.
+           05 FILLER PIC 9(06) VALUE ZEROS.
+           05 FILLER PIC X(20) VALUE '26 A 35 ANOS'.
+           05 FILLER PIC 9(06) VALUE ZEROS.
+           05 FILLER PIC X(20) VALUE '36 A 50 ANOS'.
+           05 FILLER PIC 9(06) VALUE ZEROS.
+           05 FILLER PIC X(20) VALUE '51 A 65 ANOS'.
+           05 FILLER PIC 9(06) VALUE ZEROS.
+           05 FILLER PIC X(20) VALUE '66 ANOS OU MAIS'.
+           05 FILLER PIC 9(06) VALUE ZEROS.
+       01 WRK-FAIXAS REDEFINES WRK-TABELA-FAIXAS.
+           05 WRK-FAIXA-ENTRADA OCCURS 6 TIMES
+                   INDEXED BY WRK-FAIXA-IDX.
+               10 WRK-FAIXA-DESCRICAO PIC X(20).
+               10 WRK-FAIXA-CONTADOR PIC 9(06).
+
+       PROCEDURE DIVISION.
+
+       0000-PRINCIPAL SECTION.
+           ACCEPT WRK-HOJE FROM DATE YYYYMMDD.
+           PERFORM 1000-ABRIR-ARQUIVOS.
+           PERFORM 2000-PROCESSAR UNTIL CLIENTES-STATUS = 10.
+           PERFORM 3000-FINALIZAR.
+           STOP RUN.
+
+       1000-ABRIR-ARQUIVOS.
+           OPEN INPUT CLIENTES.
+           OPEN OUTPUT FAIXA-REPORT.
+           MOVE 'CLIENTES POR FAIXA ETARIA' TO FAIXA-LINHA.
+           WRITE FAIXA-LINHA.
+           MOVE ALL '-' TO FAIXA-LINHA.
+           WRITE FAIXA-LINHA.
+           READ CLIENTES NEXT
+               AT END
+                   MOVE 10 TO CLIENTES-STATUS
+           END-READ.
+
+       2000-PROCESSAR.
+           ADD 1 TO WRK-TOTAL-CLIENTES.
+           IF CLIENTES-DATA-NASC = ZEROS
+               ADD 1 TO WRK-TOTAL-SEM-DATA
+           ELSE
+               PERFORM 2100-CALCULAR-IDADE
+               PERFORM 2200-CLASSIFICAR-IDADE
+           END-IF.
+           READ CLIENTES NEXT
+               AT END
+                   MOVE 10 TO CLIENTES-STATUS
+           END-READ.
+
+      *IDADE APROXIMADA EM ANOS COMPLETOS, COMPARANDO SO
+      *ANO X (MES*100 + DIA) PARA DECIDIR SE O ANIVERSARIO
+      *DESTE ANO JA PASSOU
+       2100-CALCULAR-IDADE.
+           DIVIDE WRK-HOJE BY 10000 GIVING WRK-HOJE-ANO
+               REMAINDER WRK-HOJE-MES-DIA.
+           DIVIDE CLIENTES-DATA-NASC BY 10000 GIVING WRK-NASC-ANO
+               REMAINDER WRK-NASC-MES-DIA.
+           COMPUTE WRK-IDADE = WRK-HOJE-ANO - WRK-NASC-ANO.
+           IF WRK-HOJE-MES-DIA < WRK-NASC-MES-DIA
+               SUBTRACT 1 FROM WRK-IDADE
+           END-IF.
+
+       2200-CLASSIFICAR-IDADE.
+           EVALUATE TRUE
+               WHEN WRK-IDADE < 18
+                   ADD 1 TO WRK-FAIXA-CONTADOR (1)
+               WHEN WRK-IDADE < 26
+                   ADD 1 TO WRK-FAIXA-CONTADOR (2)
+               WHEN WRK-IDADE < 36
+                   ADD 1 TO WRK-FAIXA-CONTADOR (3)
+               WHEN WRK-IDADE < 51
+                   ADD 1 TO WRK-FAIXA-CONTADOR (4)
+               WHEN WRK-IDADE < 66
+                   ADD 1 TO WRK-FAIXA-CONTADOR (5)
+               WHEN OTHER
+                   ADD 1 TO WRK-FAIXA-CONTADOR (6)
+           END-EVALUATE.
+
+       3000-FINALIZAR.
+           SET WRK-FAIXA-IDX TO 1.
+           PERFORM 3100-IMPRIMIR-FAIXA
+               VARYING WRK-FAIXA-IDX FROM 1 BY 1
+               UNTIL WRK-FAIXA-IDX > 6.
+           MOVE ALL '-' TO FAIXA-LINHA.
+           WRITE FAIXA-LINHA.
+           STRING 'SEM DATA DE NASCIMENTO CADASTRADA: '
+                   WRK-TOTAL-SEM-DATA
+               DELIMITED BY SIZE INTO FAIXA-LINHA.
+           WRITE FAIXA-LINHA.
+           STRING 'TOTAL DE CLIENTES NO CADASTRO....: '
+                   WRK-TOTAL-CLIENTES
+               DELIMITED BY SIZE INTO FAIXA-LINHA.
+           WRITE FAIXA-LINHA.
+           CLOSE CLIENTES.
+           CLOSE FAIXA-REPORT.
+
+       3100-IMPRIMIR-FAIXA.
+           STRING WRK-FAIXA-DESCRICAO (WRK-FAIXA-IDX) ': '
+                   WRK-FAIXA-CONTADOR (WRK-FAIXA-IDX)
+               DELIMITED BY SIZE INTO FAIXA-LINHA.
+           WRITE FAIXA-LINHA.
+
+       END PROGRAM FAIXAETA.
