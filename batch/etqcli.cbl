@@ -0,0 +1,158 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ETQCLI.
+      **********************************
+      *OBJ: GERA ARQUIVO DE ETIQUETAS DE ENDERECO PARA MALA DIRETA
+      *ROTINA BATCH, SEM INTERACAO COM O OPERADOR
+      *CADA CLIENTE ATIVO COM ENDERECO PREENCHIDO GERA UM BLOCO DE
+      *ETIQUETA DE 5 LINHAS (NOME, LOGRADOURO+NUMERO, BAIRRO,
+      *CIDADE-UF, CEP) SEPARADO POR UMA LINHA EM BRANCO, PRONTO PARA
+      *IMPRESSAO EM FOLHA DE ETIQUETAS; CLIENTES INATIVOS OU SEM
+      *ENDERECO CADASTRADO SAO PULADOS
+      **********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO 'CLIENTE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CLIENTES-CHAVE
+               ALTERNATE RECORD KEY IS CLIENTES-NOME WITH DUPLICATES
+               FILE STATUS IS CLIENTES-STATUS.
+      *ARQUIVO TEXTO DE ETIQUETAS, PRONTO PARA IMPRESSAO
+           SELECT ETIQUETAS ASSIGN TO 'ETQCLI.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ETIQUETAS-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CLIENTES.
+       01 CLIENTES-REG.
+           05 CLIENTES-CHAVE.
+               10 CLIENTES-FONE PIC 9(09).
+           05 CLIENTES-NOME PIC X(30).
+           05 CLIENTES-EMAIL PIC X(40).
+           05 CLIENTES-FONE-CEL PIC 9(11).
+           05 CLIENTES-DATA-NASC PIC 9(08).
+           05 CLIENTES-PREF-CONTATO PIC X(01).
+           05 CLIENTES-ENDERECO.
+               10 CLIENTES-END-LOGRADOURO PIC X(40).
+               10 CLIENTES-END-NUMERO PIC X(06).
+               10 CLIENTES-END-BAIRRO PIC X(20).
+               10 CLIENTES-END-CIDADE PIC X(25).
+               10 CLIENTES-END-UF PIC X(02).
+               10 CLIENTES-END-CEP PIC 9(08).
+           05 CLIENTES-DOC.
+               10 CLIENTES-DOC-TIPO PIC X(01).
+                   88 CLI-DOC-CPF VALUE 'F'.
+                   88 CLI-DOC-CNPJ VALUE 'J'.
+               10 CLIENTES-DOC-NUM PIC 9(14).
+           05 CLIENTES-STATUS-REG PIC X(01) VALUE 'A'.
+               88 CLI-ATIVO VALUE 'A'.
+               88 CLI-INATIVO VALUE 'I'.
+      *ANOTACOES LIVRES SOBRE O CLIENTE, ATE 5 LINHAS; LINHA EM
+      *BRANCO SO QUER DIZER QUE AQUELA LINHA NAO FOI USADA
+           05 CLIENTES-OBSERVACOES PIC X(60)
+                       OCCURS 5 TIMES VALUE SPACES.
+           05 CLIENTES-ULT-ALTERACAO.
+               10 CLIENTES-ULT-OPERADOR PIC X(09).
+               10 CLIENTES-ULT-DATA PIC 9(08).
+               10 CLIENTES-ULT-HORA PIC 9(08).
+           05 CLIENTES-DATA-INCLUSAO PIC 9(08).
+
+       FD ETIQUETAS.
+       01 ETIQUETA-LINHA PIC X(60).
+
+       WORKING-STORAGE SECTION.
+       77 CLIENTES-STATUS PIC 9(02) VALUE ZEROS.
+       77 ETIQUETAS-STATUS PIC 9(02) VALUE ZEROS.
+      *TOTAIS DE CONTROLE DO LOTE
+       77 WRK-TOTAL-LIDOS PIC 9(06) VALUE ZEROS.
+       77 WRK-TOTAL-ETIQUETAS PIC 9(06) VALUE ZEROS.
+       77 WRK-TOTAL-PULADOS PIC 9(06) VALUE ZEROS.
+
+      *CAMPOS DE EDICAO DA LINHA CIDADE-UF E DO CEP NO FORMATO
+      *DE CORREIO XXXXX-XXX
+       77 WRK-CIDADE-UF PIC X(29) VALUE SPACES.
+       01 WRK-CEP-OITO-DIG PIC 9(08) VALUE ZEROS.
+       01 WRK-CEP-OITO-REDEF REDEFINES WRK-CEP-OITO-DIG.
+           05 WRK-CEP-OITO-PARTE1 PIC X(05).
+           05 WRK-CEP-OITO-PARTE2 PIC X(03).
+       01 WRK-CEP-EDITADO PIC X(09) VALUE SPACES.
+       01 WRK-CEP-NUM REDEFINES WRK-CEP-EDITADO.
+           05 WRK-CEP-PARTE1 PIC X(05).
+           05 WRK-CEP-TRACO PIC X(01).
+           05 WRK-CEP-PARTE2 PIC X(03).
+
+       PROCEDURE DIVISION.
+
+       0000-PRINCIPAL SECTION.
+           PERFORM 1000-ABRIR-ARQUIVOS.
+           PERFORM 2000-PROCESSAR UNTIL CLIENTES-STATUS = 10.
+           PERFORM 3000-FINALIZAR.
+           STOP RUN.
+
+       1000-ABRIR-ARQUIVOS.
+           OPEN INPUT CLIENTES.
+           OPEN OUTPUT ETIQUETAS.
+           READ CLIENTES NEXT
+               AT END
+                   MOVE 10 TO CLIENTES-STATUS
+           END-READ.
+
+       2000-PROCESSAR.
+           ADD 1 TO WRK-TOTAL-LIDOS.
+           IF CLI-ATIVO AND CLIENTES-END-LOGRADOURO NOT = SPACES
+                   AND CLIENTES-END-CEP NOT = ZEROS
+               PERFORM 2100-IMPRIMIR-ETIQUETA
+           ELSE
+               ADD 1 TO WRK-TOTAL-PULADOS
+           END-IF.
+           READ CLIENTES NEXT
+               AT END
+                   MOVE 10 TO CLIENTES-STATUS
+           END-READ.
+
+      *MONTA O BLOCO DE 5 LINHAS DA ETIQUETA E GRAVA UMA LINHA EM
+      *BRANCO LOGO APOS PARA SEPARAR DA PROXIMA ETIQUETA
+       2100-IMPRIMIR-ETIQUETA.
+           MOVE CLIENTES-NOME TO ETIQUETA-LINHA.
+           WRITE ETIQUETA-LINHA.
+           STRING CLIENTES-END-LOGRADOURO ', ' CLIENTES-END-NUMERO
+               DELIMITED BY SIZE INTO ETIQUETA-LINHA.
+           WRITE ETIQUETA-LINHA.
+           MOVE CLIENTES-END-BAIRRO TO ETIQUETA-LINHA.
+           WRITE ETIQUETA-LINHA.
+           STRING CLIENTES-END-CIDADE ' - ' CLIENTES-END-UF
+               DELIMITED BY SIZE INTO WRK-CIDADE-UF.
+           MOVE WRK-CIDADE-UF TO ETIQUETA-LINHA.
+           WRITE ETIQUETA-LINHA.
+           PERFORM 2200-EDITAR-CEP.
+           STRING 'CEP ' WRK-CEP-EDITADO
+               DELIMITED BY SIZE INTO ETIQUETA-LINHA.
+           WRITE ETIQUETA-LINHA.
+           MOVE SPACES TO ETIQUETA-LINHA.
+           WRITE ETIQUETA-LINHA.
+           ADD 1 TO WRK-TOTAL-ETIQUETAS.
+
+      *FORMATA O CEP NUMERICO NO PADRAO DOS CORREIOS XXXXX-XXX
+       2200-EDITAR-CEP.
+           MOVE CLIENTES-END-CEP TO WRK-CEP-OITO-DIG.
+           MOVE WRK-CEP-OITO-PARTE1 TO WRK-CEP-PARTE1.
+           MOVE '-' TO WRK-CEP-TRACO.
+           MOVE WRK-CEP-OITO-PARTE2 TO WRK-CEP-PARTE2.
+
+       3000-FINALIZAR.
+           STRING 'TOTAL DE CLIENTES LIDOS....: ' WRK-TOTAL-LIDOS
+               DELIMITED BY SIZE INTO ETIQUETA-LINHA.
+           DISPLAY ETIQUETA-LINHA.
+           STRING 'TOTAL DE ETIQUETAS GERADAS.: ' WRK-TOTAL-ETIQUETAS
+               DELIMITED BY SIZE INTO ETIQUETA-LINHA.
+           DISPLAY ETIQUETA-LINHA.
+           STRING 'TOTAL DE CLIENTES PULADOS..: ' WRK-TOTAL-PULADOS
+               DELIMITED BY SIZE INTO ETIQUETA-LINHA.
+           DISPLAY ETIQUETA-LINHA.
+           CLOSE CLIENTES.
+           CLOSE ETIQUETAS.
+
+       END PROGRAM ETQCLI.
