@@ -0,0 +1,412 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALCLI.
+      **********************************
+      *OBJ: VARREDURA DE VALIDACAO/RECONCILIACAO DO CADASTRO INTEIRO
+      *ROTINA BATCH, SEM INTERACAO COM O OPERADOR
+      *CONFERE CADA CLIENTE COM AS MESMAS REGRAS JA APLICADAS NA
+      *INCLUSAO/ALTERACAO PELA TELA (CAMPOS OBRIGATORIOS, DDD DA
+      *ANATEL, DIGITO VERIFICADOR DO CPF/CNPJ) E LISTA AS DIVERGENCIAS
+      *ENCONTRADAS; NAO CORRIGE NADA SOZINHA, SO APONTA OS REGISTROS
+      *QUE PRECISAM DE CORRECAO MANUAL
+      **********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO 'CLIENTE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CLIENTES-CHAVE
+               ALTERNATE RECORD KEY IS CLIENTES-NOME WITH DUPLICATES
+               FILE STATUS IS CLIENTES-STATUS.
+           SELECT VALIDA-REPORT ASSIGN TO 'VALCLI.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REPORT-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CLIENTES.
+       01 CLIENTES-REG.
+           05 CLIENTES-CHAVE.
+               10 CLIENTES-FONE PIC 9(09).
+           05 CLIENTES-NOME PIC X(30).
+           05 CLIENTES-EMAIL PIC X(40).
+           05 CLIENTES-FONE-CEL PIC 9(11).
+           05 CLIENTES-DATA-NASC PIC 9(08).
+           05 CLIENTES-PREF-CONTATO PIC X(01).
+               88 CLI-PREF-EMAIL VALUE 'E'.
+               88 CLI-PREF-SMS VALUE 'S'.
+               88 CLI-PREF-TELEFONE VALUE 'T'.
+           05 CLIENTES-ENDERECO.
+               10 CLIENTES-END-LOGRADOURO PIC X(40).
+               10 CLIENTES-END-NUMERO PIC X(06).
+               10 CLIENTES-END-BAIRRO PIC X(20).
+               10 CLIENTES-END-CIDADE PIC X(25).
+               10 CLIENTES-END-UF PIC X(02).
+               10 CLIENTES-END-CEP PIC 9(08).
+           05 CLIENTES-DOC.
+               10 CLIENTES-DOC-TIPO PIC X(01).
+                   88 CLI-DOC-CPF VALUE 'F'.
+                   88 CLI-DOC-CNPJ VALUE 'J'.
+               10 CLIENTES-DOC-NUM PIC 9(14).
+           05 CLIENTES-STATUS-REG PIC X(01) VALUE 'A'.
+               88 CLI-ATIVO VALUE 'A'.
+               88 CLI-INATIVO VALUE 'I'.
+      *ANOTACOES LIVRES SOBRE O CLIENTE, ATE 5 LINHAS; LINHA EM
+      *BRANCO SO QUER DIZER QUE AQUELA LINHA NAO FOI USADA
+           05 CLIENTES-OBSERVACOES PIC X(60)
+                       OCCURS 5 TIMES VALUE SPACES.
+           05 CLIENTES-ULT-ALTERACAO.
+               10 CLIENTES-ULT-OPERADOR PIC X(09).
+               10 CLIENTES-ULT-DATA PIC 9(08).
+               10 CLIENTES-ULT-HORA PIC 9(08).
+           05 CLIENTES-DATA-INCLUSAO PIC 9(08).
+
+       FD VALIDA-REPORT.
+       01 REPORT-LINHA PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77 CLIENTES-STATUS PIC 9(02) VALUE ZEROS.
+       77 REPORT-STATUS PIC 9(02) VALUE ZEROS.
+      *TOTAIS DE CONTROLE DO LOTE
+       77 WRK-TOTAL-LIDOS PIC 9(06) VALUE ZEROS.
+       77 WRK-TOTAL-DIVERGENTES PIC 9(06) VALUE ZEROS.
+
+      *MENSAGEM DA DIVERGENCIA CORRENTE, PARA O RELATORIO
+       77 WRK-MSG-DIVERGENCIA PIC X(40) VALUE SPACES.
+       77 WRK-CAMPO-SITUACAO PIC X(01) VALUE 'S'.
+           88 CAMPO-VALIDO VALUE 'S'.
+           88 CAMPO-INVALIDO VALUE 'N'.
+       77 WRK-EMAIL-ARROBA PIC 9(02) VALUE ZEROS.
+
+      *VALIDACAO DO DDD DO TELEFONE/CELULAR CONTRA A TABELA DA
+      *ANATEL, MESMA REGRA DE Projeto/clientes.cbl
+       77 WRK-DDD-VERIFICA PIC 9(02) VALUE ZEROS.
+       77 WRK-DDD-RESTO PIC 9(07) VALUE ZEROS.
+       77 WRK-DDD-IDX PIC 9(02) VALUE ZEROS.
+       77 WRK-DDD-SITUACAO PIC X(01) VALUE 'N'.
+           88 DDD-ACHADO VALUE 'S'.
+           88 DDD-NAO-ACHADO VALUE 'N'.
+
+      *VALIDACAO DO DIGITO VERIFICADOR DO CPF/CNPJ, MESMA REGRA DE
+      *Projeto/clientes.cbl
+       77 WRK-DOC-NUM PIC 9(14) VALUE ZEROS.
+       77 WRK-DOC-TBL REDEFINES WRK-DOC-NUM
+               PIC 9 OCCURS 14 TIMES.
+       77 WRK-DOC-SITUACAO PIC X(01) VALUE 'S'.
+           88 DOC-VALIDO VALUE 'S'.
+           88 DOC-INVALIDO VALUE 'N'.
+       77 WRK-DOC-SOMA PIC 9(04) VALUE ZEROS.
+       77 WRK-DOC-SOMA10 PIC 9(05) VALUE ZEROS.
+       77 WRK-DOC-QUOC PIC 9(04) VALUE ZEROS.
+       77 WRK-DOC-PESO PIC 9(02) VALUE ZEROS.
+       77 WRK-DOC-RESTO PIC 9(04) VALUE ZEROS.
+       77 WRK-DOC-DV PIC 9(01) VALUE ZEROS.
+       77 WRK-DOC-IDX PIC 9(02) VALUE ZEROS.
+
+      *PESOS OFICIAIS DO CALCULO DO DIGITO VERIFICADOR DO CNPJ
+       01 WRK-CNPJ-PESO1-TBL.
+           05 FILLER PIC 9(02) VALUE 05.
+           05 FILLER PIC 9(02) VALUE 04.
+           05 FILLER PIC 9(02) VALUE 03.
+           05 FILLER PIC 9(02) VALUE 02.
+           05 FILLER PIC 9(02) VALUE 09.
+           05 FILLER PIC 9(02) VALUE 08.
+           05 FILLER PIC 9(02) VALUE 07.
+           05 FILLER PIC 9(02) VALUE 06.
+           05 FILLER PIC 9(02) VALUE 05.
+           05 FILLER PIC 9(02) VALUE 04.
+           05 FILLER PIC 9(02) VALUE 03.
+           05 FILLER PIC 9(02) VALUE 02.
+       01 WRK-CNPJ-PESO1 REDEFINES WRK-CNPJ-PESO1-TBL.
+           05 WRK-CNPJ-PESO1-VAL PIC 9(02) OCCURS 12 TIMES.
+       01 WRK-CNPJ-PESO2-TBL.
+           05 FILLER PIC 9(02) VALUE 06.
+           05 FILLER PIC 9(02) VALUE 05.
+           05 FILLER PIC 9(02) VALUE 04.
+           05 FILLER PIC 9(02) VALUE 03.
+           05 FILLER PIC 9(02) VALUE 02.
+           05 FILLER PIC 9(02) VALUE 09.
+           05 FILLER PIC 9(02) VALUE 08.
+           05 FILLER PIC 9(02) VALUE 07.
+           05 FILLER PIC 9(02) VALUE 06.
+           05 FILLER PIC 9(02) VALUE 05.
+           05 FILLER PIC 9(02) VALUE 04.
+           05 FILLER PIC 9(02) VALUE 03.
+           05 FILLER PIC 9(02) VALUE 02.
+       01 WRK-CNPJ-PESO2 REDEFINES WRK-CNPJ-PESO2-TBL.
+           05 WRK-CNPJ-PESO2-VAL PIC 9(02) OCCURS 13 TIMES.
+
+      *CODIGOS DE DDD VALIDOS NO PLANO DE NUMERACAO BRASILEIRO (ANATEL)
+       01 WRK-TABELA-DDD.
+           05 FILLER PIC 9(02) VALUE 11.
+           05 FILLER PIC 9(02) VALUE 12.
+           05 FILLER PIC 9(02) VALUE 13.
+           05 FILLER PIC 9(02) VALUE 14.
+           05 FILLER PIC 9(02) VALUE 15.
+           05 FILLER PIC 9(02) VALUE 16.
+           05 FILLER PIC 9(02) VALUE 17.
+           05 FILLER PIC 9(02) VALUE 18.
+           05 FILLER PIC 9(02) VALUE 19.
+           05 FILLER PIC 9(02) VALUE 21.
+           05 FILLER PIC 9(02) VALUE 22.
+           05 FILLER PIC 9(02) VALUE 24.
+           05 FILLER PIC 9(02) VALUE 27.
+           05 FILLER PIC 9(02) VALUE 28.
+           05 FILLER PIC 9(02) VALUE 31.
+           05 FILLER PIC 9(02) VALUE 32.
+           05 FILLER PIC 9(02) VALUE 33.
+           05 FILLER PIC 9(02) VALUE 34.
+           05 FILLER PIC 9(02) VALUE 35.
+           05 FILLER PIC 9(02) VALUE 37.
+           05 FILLER PIC 9(02) VALUE 38.
+           05 FILLER PIC 9(02) VALUE 41.
+           05 FILLER PIC 9(02) VALUE 42.
+           05 FILLER PIC 9(02) VALUE 43.
+           05 FILLER PIC 9(02) VALUE 44.
+           05 FILLER PIC 9(02) VALUE 45.
+           05 FILLER PIC 9(02) VALUE 46.
+           05 FILLER PIC 9(02) VALUE 47.
+           05 FILLER PIC 9(02) VALUE 48.
+           05 FILLER PIC 9(02) VALUE 49.
+           05 FILLER PIC 9(02) VALUE 51.
+           05 FILLER PIC 9(02) VALUE 53.
+           05 FILLER PIC 9(02) VALUE 54.
+           05 FILLER PIC 9(02) VALUE 55.
+           05 FILLER PIC 9(02) VALUE 61.
+           05 FILLER PIC 9(02) VALUE 62.
+           05 FILLER PIC 9(02) VALUE 63.
+           05 FILLER PIC 9(02) VALUE 64.
+           05 FILLER PIC 9(02) VALUE 65.
+           05 FILLER PIC 9(02) VALUE 66.
+           05 FILLER PIC 9(02) VALUE 67.
+           05 FILLER PIC 9(02) VALUE 68.
+           05 FILLER PIC 9(02) VALUE 69.
+           05 FILLER PIC 9(02) VALUE 71.
+           05 FILLER PIC 9(02) VALUE 73.
+           05 FILLER PIC 9(02) VALUE 74.
+           05 FILLER PIC 9(02) VALUE 75.
+           05 FILLER PIC 9(02) VALUE 77.
+           05 FILLER PIC 9(02) VALUE 79.
+           05 FILLER PIC 9(02) VALUE 81.
+           05 FILLER PIC 9(02) VALUE 82.
+           05 FILLER PIC 9(02) VALUE 83.
+           05 FILLER PIC 9(02) VALUE 84.
+           05 FILLER PIC 9(02) VALUE 85.
+           05 FILLER PIC 9(02) VALUE 86.
+           05 FILLER PIC 9(02) VALUE 87.
+           05 FILLER PIC 9(02) VALUE 88.
+           05 FILLER PIC 9(02) VALUE 89.
+           05 FILLER PIC 9(02) VALUE 91.
+           05 FILLER PIC 9(02) VALUE 92.
+           05 FILLER PIC 9(02) VALUE 93.
+           05 FILLER PIC 9(02) VALUE 94.
+           05 FILLER PIC 9(02) VALUE 95.
+           05 FILLER PIC 9(02) VALUE 96.
+           05 FILLER PIC 9(02) VALUE 97.
+           05 FILLER PIC 9(02) VALUE 98.
+           05 FILLER PIC 9(02) VALUE 99.
+       01 WRK-DDD-VALIDOS REDEFINES WRK-TABELA-DDD.
+           05 WRK-DDD-VALIDO PIC 9(02) OCCURS 67 TIMES.
+
+       PROCEDURE DIVISION.
+
+       0000-PRINCIPAL SECTION.
+           PERFORM 1000-ABRIR-ARQUIVOS.
+           PERFORM 2000-PROCESSAR UNTIL CLIENTES-STATUS = 10.
+           PERFORM 3000-FINALIZAR.
+           STOP RUN.
+
+       1000-ABRIR-ARQUIVOS.
+           OPEN INPUT CLIENTES.
+           OPEN OUTPUT VALIDA-REPORT.
+           MOVE 'VALIDACAO/RECONCILIACAO DO CADASTRO DE CLIENTES' TO
+                                  REPORT-LINHA.
+           WRITE REPORT-LINHA.
+           MOVE ALL '-' TO REPORT-LINHA.
+           WRITE REPORT-LINHA.
+           READ CLIENTES NEXT
+               AT END
+                   MOVE 10 TO CLIENTES-STATUS
+           END-READ.
+
+       2000-PROCESSAR.
+           ADD 1 TO WRK-TOTAL-LIDOS.
+           SET CAMPO-VALIDO TO TRUE.
+           MOVE SPACES TO WRK-MSG-DIVERGENCIA.
+           IF CLIENTES-NOME = SPACES
+               SET CAMPO-INVALIDO TO TRUE
+               MOVE 'NOME EM BRANCO' TO WRK-MSG-DIVERGENCIA
+           END-IF.
+           IF CAMPO-VALIDO
+               MOVE ZEROS TO WRK-EMAIL-ARROBA
+               INSPECT CLIENTES-EMAIL TALLYING WRK-EMAIL-ARROBA
+                   FOR ALL '@'
+               IF CLIENTES-EMAIL = SPACES OR WRK-EMAIL-ARROBA = ZEROS
+                   SET CAMPO-INVALIDO TO TRUE
+                   MOVE 'EMAIL INVALIDO' TO WRK-MSG-DIVERGENCIA
+               END-IF
+           END-IF.
+           IF CAMPO-VALIDO AND NOT CLI-PREF-EMAIL
+                   AND NOT CLI-PREF-SMS AND NOT CLI-PREF-TELEFONE
+               SET CAMPO-INVALIDO TO TRUE
+               MOVE 'CONTATO PREFERIDO INVALIDO (E/S/T)' TO
+                                  WRK-MSG-DIVERGENCIA
+           END-IF.
+           IF CAMPO-VALIDO
+               DIVIDE CLIENTES-FONE BY 10000000 GIVING
+                   WRK-DDD-VERIFICA REMAINDER WRK-DDD-RESTO
+               PERFORM 2500-VALIDA-DDD
+               IF DDD-NAO-ACHADO
+                   SET CAMPO-INVALIDO TO TRUE
+                   MOVE 'DDD DO TELEFONE INVALIDO' TO
+                                      WRK-MSG-DIVERGENCIA
+               END-IF
+           END-IF.
+           IF CAMPO-VALIDO AND CLIENTES-FONE-CEL NOT = ZEROS
+               DIVIDE CLIENTES-FONE-CEL BY 1000000000 GIVING
+                   WRK-DDD-VERIFICA REMAINDER WRK-DDD-RESTO
+               PERFORM 2500-VALIDA-DDD
+               IF DDD-NAO-ACHADO
+                   SET CAMPO-INVALIDO TO TRUE
+                   MOVE 'DDD DO CELULAR INVALIDO' TO
+                                      WRK-MSG-DIVERGENCIA
+               END-IF
+           END-IF.
+           IF CAMPO-VALIDO AND CLIENTES-DOC-NUM NOT = ZEROS
+               PERFORM 2600-VALIDA-DOCUMENTO
+               IF DOC-INVALIDO
+                   SET CAMPO-INVALIDO TO TRUE
+                   MOVE 'CPF/CNPJ INVALIDO' TO WRK-MSG-DIVERGENCIA
+               END-IF
+           END-IF.
+           IF CAMPO-INVALIDO
+               PERFORM 2900-REGISTRAR-DIVERGENCIA
+           END-IF.
+           READ CLIENTES NEXT
+               AT END
+                   MOVE 10 TO CLIENTES-STATUS
+           END-READ.
+
+      *PROCURA WRK-DDD-VERIFICA NA TABELA DE DDDS VALIDOS DA ANATEL
+       2500-VALIDA-DDD.
+           SET DDD-NAO-ACHADO TO TRUE.
+           PERFORM VARYING WRK-DDD-IDX FROM 1 BY 1
+                   UNTIL WRK-DDD-IDX > 67 OR DDD-ACHADO
+               IF WRK-DDD-VALIDO (WRK-DDD-IDX) = WRK-DDD-VERIFICA
+                   SET DDD-ACHADO TO TRUE
+               END-IF
+           END-PERFORM.
+
+      *VALIDA O DIGITO VERIFICADOR DO CPF OU CNPJ DO CLIENTE
+       2600-VALIDA-DOCUMENTO.
+           MOVE CLIENTES-DOC-NUM TO WRK-DOC-NUM.
+           SET DOC-VALIDO TO TRUE.
+           IF CLI-DOC-CPF
+               PERFORM 2610-VALIDA-CPF
+           END-IF.
+           IF CLI-DOC-CNPJ
+               PERFORM 2620-VALIDA-CNPJ
+           END-IF.
+
+       2610-VALIDA-CPF.
+           MOVE ZEROS TO WRK-DOC-SOMA.
+           MOVE 10 TO WRK-DOC-PESO.
+           MOVE 4 TO WRK-DOC-IDX.
+           PERFORM 9 TIMES
+               COMPUTE WRK-DOC-SOMA = WRK-DOC-SOMA +
+                   (WRK-DOC-TBL(WRK-DOC-IDX) * WRK-DOC-PESO)
+               SUBTRACT 1 FROM WRK-DOC-PESO
+               ADD 1 TO WRK-DOC-IDX
+           END-PERFORM.
+           PERFORM 2630-CALCULA-DV-CPF.
+           IF WRK-DOC-DV NOT = WRK-DOC-TBL(13)
+               SET DOC-INVALIDO TO TRUE
+           END-IF.
+           IF DOC-VALIDO
+               MOVE ZEROS TO WRK-DOC-SOMA
+               MOVE 11 TO WRK-DOC-PESO
+               MOVE 4 TO WRK-DOC-IDX
+               PERFORM 10 TIMES
+                   COMPUTE WRK-DOC-SOMA = WRK-DOC-SOMA +
+                       (WRK-DOC-TBL(WRK-DOC-IDX) * WRK-DOC-PESO)
+                   SUBTRACT 1 FROM WRK-DOC-PESO
+                   ADD 1 TO WRK-DOC-IDX
+               END-PERFORM
+               PERFORM 2630-CALCULA-DV-CPF
+               IF WRK-DOC-DV NOT = WRK-DOC-TBL(14)
+                   SET DOC-INVALIDO TO TRUE
+               END-IF
+           END-IF.
+
+       2620-VALIDA-CNPJ.
+           MOVE ZEROS TO WRK-DOC-SOMA.
+           MOVE 1 TO WRK-DOC-IDX.
+           PERFORM 12 TIMES
+               COMPUTE WRK-DOC-SOMA = WRK-DOC-SOMA +
+                   (WRK-DOC-TBL(WRK-DOC-IDX) *
+                    WRK-CNPJ-PESO1-VAL(WRK-DOC-IDX))
+               ADD 1 TO WRK-DOC-IDX
+           END-PERFORM.
+           PERFORM 2640-CALCULA-DV-CNPJ.
+           IF WRK-DOC-DV NOT = WRK-DOC-TBL(13)
+               SET DOC-INVALIDO TO TRUE
+           END-IF.
+           IF DOC-VALIDO
+               MOVE ZEROS TO WRK-DOC-SOMA
+               MOVE 1 TO WRK-DOC-IDX
+               PERFORM 13 TIMES
+                   COMPUTE WRK-DOC-SOMA = WRK-DOC-SOMA +
+                       (WRK-DOC-TBL(WRK-DOC-IDX) *
+                        WRK-CNPJ-PESO2-VAL(WRK-DOC-IDX))
+                   ADD 1 TO WRK-DOC-IDX
+               END-PERFORM
+               PERFORM 2640-CALCULA-DV-CNPJ
+               IF WRK-DOC-DV NOT = WRK-DOC-TBL(14)
+                   SET DOC-INVALIDO TO TRUE
+               END-IF
+           END-IF.
+
+      *CPF: RESTO DA DIVISAO DA SOMA*10 POR 11; SE O RESTO FOR
+      *10 OU 11, O DIGITO VERIFICADOR E ZERO
+       2630-CALCULA-DV-CPF.
+           MULTIPLY WRK-DOC-SOMA BY 10 GIVING WRK-DOC-SOMA10.
+           DIVIDE WRK-DOC-SOMA10 BY 11 GIVING WRK-DOC-QUOC
+               REMAINDER WRK-DOC-RESTO.
+           IF WRK-DOC-RESTO >= 10
+               MOVE 0 TO WRK-DOC-DV
+           ELSE
+               MOVE WRK-DOC-RESTO TO WRK-DOC-DV
+           END-IF.
+
+      *CNPJ: RESTO DA DIVISAO DA SOMA POR 11; SE MENOR QUE 2,
+      *O DIGITO VERIFICADOR E ZERO, SENAO E 11 MENOS O RESTO
+       2640-CALCULA-DV-CNPJ.
+           DIVIDE WRK-DOC-SOMA BY 11 GIVING WRK-DOC-QUOC
+               REMAINDER WRK-DOC-RESTO.
+           IF WRK-DOC-RESTO < 2
+               MOVE 0 TO WRK-DOC-DV
+           ELSE
+               COMPUTE WRK-DOC-DV = 11 - WRK-DOC-RESTO
+           END-IF.
+
+       2900-REGISTRAR-DIVERGENCIA.
+           ADD 1 TO WRK-TOTAL-DIVERGENTES.
+           STRING CLIENTES-FONE ' ' CLIENTES-NOME ' - '
+                   WRK-MSG-DIVERGENCIA
+               DELIMITED BY SIZE INTO REPORT-LINHA.
+           WRITE REPORT-LINHA.
+
+       3000-FINALIZAR.
+           MOVE ALL '-' TO REPORT-LINHA.
+           WRITE REPORT-LINHA.
+           STRING 'CLIENTES CONFERIDOS..: ' WRK-TOTAL-LIDOS
+               DELIMITED BY SIZE INTO REPORT-LINHA.
+           WRITE REPORT-LINHA.
+           STRING 'DIVERGENCIAS.........: ' WRK-TOTAL-DIVERGENTES
+               DELIMITED BY SIZE INTO REPORT-LINHA.
+           WRITE REPORT-LINHA.
+           CLOSE CLIENTES.
+           CLOSE VALIDA-REPORT.
+
+       END PROGRAM VALCLI.
