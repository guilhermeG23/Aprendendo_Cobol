@@ -0,0 +1,196 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RELCLI.
+      **********************************
+      *OBJ: GERA O RELATORIO DE CLIENTES EM ARQUIVO PARA IMPRESSAO
+      *ROTINA BATCH, SEM INTERACAO COM O OPERADOR
+      **********************************
+       ENVIRONMENT DIVISION.
+      *ARQUIVOS EXTERNOS DE ENTRADA E SAIDA
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *CADASTRO DE CLIENTES, O MESMO ARQUIVO DO CADASTRO ONLINE
+           SELECT CLIENTES ASSIGN TO 'CLIENTE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CLIENTES-CHAVE
+               ALTERNATE RECORD KEY IS CLIENTES-NOME WITH DUPLICATES
+               FILE STATUS IS CLIENTES-STATUS.
+      *ARQUIVO TEXTO PRONTO PARA IMPRESSAO OU VISUALIZACAO
+           SELECT REL-CLIENTES ASSIGN TO 'RELCLI.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS REL-STATUS.
+
+       DATA DIVISION.
+
+      *ARQUIVOS DE SESSAO
+       FILE SECTION.
+       FD CLIENTES.
+       01 CLIENTES-REG.
+           05 CLIENTES-CHAVE.
+               10 CLIENTES-FONE PIC 9(09).
+           05 CLIENTES-NOME PIC X(30).
+           05 CLIENTES-EMAIL PIC X(40).
+           05 CLIENTES-FONE-CEL PIC 9(11).
+           05 CLIENTES-DATA-NASC PIC 9(08).
+           05 CLIENTES-PREF-CONTATO PIC X(01).
+           05 CLIENTES-ENDERECO.
+               10 CLIENTES-END-LOGRADOURO PIC X(40).
+               10 CLIENTES-END-NUMERO PIC X(06).
+               10 CLIENTES-END-BAIRRO PIC X(20).
+               10 CLIENTES-END-CIDADE PIC X(25).
+               10 CLIENTES-END-UF PIC X(02).
+               10 CLIENTES-END-CEP PIC 9(08).
+           05 CLIENTES-DOC.
+               10 CLIENTES-DOC-TIPO PIC X(01).
+                   88 CLI-DOC-CPF VALUE 'F'.
+                   88 CLI-DOC-CNPJ VALUE 'J'.
+               10 CLIENTES-DOC-NUM PIC 9(14).
+           05 CLIENTES-STATUS-REG PIC X(01) VALUE 'A'.
+               88 CLI-ATIVO VALUE 'A'.
+               88 CLI-SUSPENSO VALUE 'S'.
+               88 CLI-CANCELADO VALUE 'C'.
+               88 CLI-INATIVO VALUE 'I'.
+      *ANOTACOES LIVRES SOBRE O CLIENTE, ATE 5 LINHAS; LINHA EM
+      *BRANCO SO QUER DIZER QUE AQUELA LINHA NAO FOI USADA
+           05 CLIENTES-OBSERVACOES PIC X(60)
+                       OCCURS 5 TIMES VALUE SPACES.
+           05 CLIENTES-ULT-ALTERACAO.
+               10 CLIENTES-ULT-OPERADOR PIC X(09).
+               10 CLIENTES-ULT-DATA PIC 9(08).
+               10 CLIENTES-ULT-HORA PIC 9(08).
+           05 CLIENTES-DATA-INCLUSAO PIC 9(08).
+
+       FD REL-CLIENTES.
+       01 REL-LINHA PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77 CLIENTES-STATUS PIC 9(02) VALUE ZEROS.
+       77 REL-STATUS PIC 9(02) VALUE ZEROS.
+      *CONTADOR DE LINHAS IMPRESSAS, PARA O RODAPE DO RELATORIO
+       77 WRK-TOTAL-CLIENTES PIC 9(06) VALUE ZEROS.
+
+       01 WRK-SITUACAO-EXIB PIC X(08) VALUE SPACES.
+
+      *RESUMO DE DOMINIOS DE EMAIL PARA O RODAPE DO RELATORIO
+       77 WRK-EMAIL-LOCAL PIC X(40) VALUE SPACES.
+       77 WRK-EMAIL-DOMINIO PIC X(40) VALUE SPACES.
+      *TABELA DE CONTADORES POR DOMINIO, MONTADA DINAMICAMENTE
+      *CONFORME OS DOMINIOS VAO APARECENDO NO CADASTRO
+       77 WRK-TOTAL-DOMINIOS PIC 9(03) VALUE ZEROS.
+       01 WRK-TABELA-DOMINIOS.
+           05 WRK-DOM-ENTRADA OCCURS 50 TIMES
+                   INDEXED BY WRK-DOM-IDX.
+               10 WRK-DOM-VALOR PIC X(40).
+               10 WRK-DOM-CONTADOR PIC 9(06).
+       77 WRK-DOM-ACHOU PIC X(01) VALUE 'N'.
+           88 DOM-ACHADO VALUE 'S'.
+           88 DOM-NAO-ACHADO VALUE 'N'.
+
+       PROCEDURE DIVISION.
+
+       0000-PRINCIPAL SECTION.
+           PERFORM 1000-ABRIR-ARQUIVOS.
+           PERFORM 2000-PROCESSAR UNTIL CLIENTES-STATUS = 10.
+           PERFORM 3000-FINALIZAR.
+           STOP RUN.
+
+       1000-ABRIR-ARQUIVOS.
+           OPEN INPUT CLIENTES.
+           OPEN OUTPUT REL-CLIENTES.
+           MOVE 'RELATORIO DE CLIENTES' TO REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE ALL '-' TO REL-LINHA.
+           WRITE REL-LINHA.
+      *    POSICIONA NO MENOR VALOR DA CHAVE ALTERNATIVA DE NOME
+      *    POSSIVEL PARA QUE O RELATORIO SAIA EM ORDEM ALFABETICA,
+      *    NAO EM ORDEM DE TELEFONE
+           MOVE LOW-VALUES TO CLIENTES-NOME.
+           START CLIENTES KEY IS NOT LESS THAN CLIENTES-NOME
+               INVALID KEY
+                   MOVE 10 TO CLIENTES-STATUS
+           END-START.
+           IF CLIENTES-STATUS NOT = 10
+               READ CLIENTES NEXT
+                   AT END
+                       MOVE 10 TO CLIENTES-STATUS
+               END-READ
+           END-IF.
+
+       2000-PROCESSAR.
+           EVALUATE TRUE
+               WHEN CLI-ATIVO
+                   MOVE 'ATIVO' TO WRK-SITUACAO-EXIB
+               WHEN CLI-SUSPENSO
+                   MOVE 'SUSPENSO' TO WRK-SITUACAO-EXIB
+               WHEN CLI-CANCELADO
+                   MOVE 'CANCELADO' TO WRK-SITUACAO-EXIB
+               WHEN OTHER
+                   MOVE 'INATIVO' TO WRK-SITUACAO-EXIB
+           END-EVALUATE.
+           STRING CLIENTES-FONE ' ' CLIENTES-NOME ' '
+                   CLIENTES-EMAIL ' ' WRK-SITUACAO-EXIB
+               DELIMITED BY SIZE INTO REL-LINHA.
+           WRITE REL-LINHA.
+           ADD 1 TO WRK-TOTAL-CLIENTES.
+           IF CLIENTES-EMAIL NOT = SPACES
+               PERFORM 2100-ACUMULAR-DOMINIO
+           END-IF.
+           READ CLIENTES NEXT
+               AT END
+                   MOVE 10 TO CLIENTES-STATUS
+           END-READ.
+
+      *SEPARA O DOMINIO DO EMAIL E ACUMULA NA TABELA DE RESUMO
+       2100-ACUMULAR-DOMINIO.
+           MOVE SPACES TO WRK-EMAIL-LOCAL.
+           MOVE SPACES TO WRK-EMAIL-DOMINIO.
+           UNSTRING CLIENTES-EMAIL DELIMITED BY '@'
+               INTO WRK-EMAIL-LOCAL WRK-EMAIL-DOMINIO
+           END-UNSTRING.
+           IF WRK-EMAIL-DOMINIO NOT = SPACES
+               SET DOM-NAO-ACHADO TO TRUE
+               SET WRK-DOM-IDX TO 1
+               PERFORM 2200-PROCURAR-DOMINIO
+                   VARYING WRK-DOM-IDX FROM 1 BY 1
+                   UNTIL WRK-DOM-IDX > WRK-TOTAL-DOMINIOS
+                       OR DOM-ACHADO
+               IF DOM-NAO-ACHADO
+                   ADD 1 TO WRK-TOTAL-DOMINIOS
+                   SET WRK-DOM-IDX TO WRK-TOTAL-DOMINIOS
+                   MOVE WRK-EMAIL-DOMINIO TO
+                                   WRK-DOM-VALOR (WRK-DOM-IDX)
+                   MOVE 1 TO WRK-DOM-CONTADOR (WRK-DOM-IDX)
+               ELSE
+                   ADD 1 TO WRK-DOM-CONTADOR (WRK-DOM-IDX)
+               END-IF
+           END-IF.
+
+       2200-PROCURAR-DOMINIO.
+           IF WRK-DOM-VALOR (WRK-DOM-IDX) = WRK-EMAIL-DOMINIO
+               SET DOM-ACHADO TO TRUE
+           END-IF.
+
+       3000-FINALIZAR.
+           MOVE ALL '-' TO REL-LINHA.
+           WRITE REL-LINHA.
+           STRING 'TOTAL DE CLIENTES: ' WRK-TOTAL-CLIENTES
+               DELIMITED BY SIZE INTO REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE ALL '-' TO REL-LINHA.
+           WRITE REL-LINHA.
+           MOVE 'RESUMO POR DOMINIO DE EMAIL' TO REL-LINHA.
+           WRITE REL-LINHA.
+           SET WRK-DOM-IDX TO 1.
+           PERFORM 3100-IMPRIMIR-DOMINIO
+               VARYING WRK-DOM-IDX FROM 1 BY 1
+               UNTIL WRK-DOM-IDX > WRK-TOTAL-DOMINIOS.
+           CLOSE CLIENTES.
+           CLOSE REL-CLIENTES.
+
+       3100-IMPRIMIR-DOMINIO.
+           STRING WRK-DOM-VALOR (WRK-DOM-IDX) ': '
+                   WRK-DOM-CONTADOR (WRK-DOM-IDX)
+               DELIMITED BY SIZE INTO REL-LINHA.
+           WRITE REL-LINHA.
+
+       END PROGRAM RELCLI.
