@@ -0,0 +1,161 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ANOCLI.
+      **********************************
+      *OBJ: RELATORIO DE CLIENTES NOVOS POR ANO DE INCLUSAO
+      *ROTINA BATCH, SEM INTERACAO COM O OPERADOR
+      *PERCORRE O CADASTRO E CONTA QUANTOS CLIENTES FORAM INCLUIDOS
+      *EM CADA ANO, USANDO CLIENTES-DATA-INCLUSAO
+      **********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO 'CLIENTE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CLIENTES-CHAVE
+               ALTERNATE RECORD KEY IS CLIENTES-NOME WITH DUPLICATES
+               FILE STATUS IS CLIENTES-STATUS.
+           SELECT ANO-REPORT ASSIGN TO 'ANOCLI.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ANO-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CLIENTES.
+       01 CLIENTES-REG.
+           05 CLIENTES-CHAVE.
+               10 CLIENTES-FONE PIC 9(09).
+           05 CLIENTES-NOME PIC X(30).
+           05 CLIENTES-EMAIL PIC X(40).
+           05 CLIENTES-FONE-CEL PIC 9(11).
+           05 CLIENTES-DATA-NASC PIC 9(08).
+           05 CLIENTES-PREF-CONTATO PIC X(01).
+           05 CLIENTES-ENDERECO.
+               10 CLIENTES-END-LOGRADOURO PIC X(40).
+               10 CLIENTES-END-NUMERO PIC X(06).
+               10 CLIENTES-END-BAIRRO PIC X(20).
+               10 CLIENTES-END-CIDADE PIC X(25).
+               10 CLIENTES-END-UF PIC X(02).
+               10 CLIENTES-END-CEP PIC 9(08).
+           05 CLIENTES-DOC.
+               10 CLIENTES-DOC-TIPO PIC X(01).
+                   88 CLI-DOC-CPF VALUE 'F'.
+                   88 CLI-DOC-CNPJ VALUE 'J'.
+               10 CLIENTES-DOC-NUM PIC 9(14).
+           05 CLIENTES-STATUS-REG PIC X(01) VALUE 'A'.
+               88 CLI-ATIVO VALUE 'A'.
+               88 CLI-INATIVO VALUE 'I'.
+      *ANOTACOES LIVRES SOBRE O CLIENTE, ATE 5 LINHAS; LINHA EM
+      *BRANCO SO QUER DIZER QUE AQUELA LINHA NAO FOI USADA
+           05 CLIENTES-OBSERVACOES PIC X(60)
+                       OCCURS 5 TIMES VALUE SPACES.
+           05 CLIENTES-ULT-ALTERACAO.
+               10 CLIENTES-ULT-OPERADOR PIC X(09).
+               10 CLIENTES-ULT-DATA PIC 9(08).
+               10 CLIENTES-ULT-HORA PIC 9(08).
+           05 CLIENTES-DATA-INCLUSAO PIC 9(08).
+
+       FD ANO-REPORT.
+       01 ANO-LINHA PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77 CLIENTES-STATUS PIC 9(02) VALUE ZEROS.
+       77 ANO-STATUS PIC 9(02) VALUE ZEROS.
+       77 WRK-ANO-ATUAL PIC 9(04) VALUE ZEROS.
+       77 WRK-TOTAL-SEM-DATA PIC 9(06) VALUE ZEROS.
+       77 WRK-TOTAL-CLIENTES PIC 9(06) VALUE ZEROS.
+      *TABELA DE CONTADORES POR ANO, MONTADA DINAMICAMENTE
+      *CONFORME OS ANOS VAO APARECENDO NO CADASTRO
+       77 WRK-TOTAL-ANOS PIC 9(03) VALUE ZEROS.
+       01 WRK-TABELA-ANOS.
+           05 WRK-ANO-ENTRADA OCCURS 100 TIMES
+                   INDEXED BY WRK-ANO-IDX.
+               10 WRK-ANO-VALOR PIC 9(04).
+               10 WRK-ANO-CONTADOR PIC 9(06).
+       77 WRK-ANO-ACHOU PIC X(01) VALUE 'N'.
+           88 ANO-ACHADO VALUE 'S'.
+           88 ANO-NAO-ACHADO VALUE 'N'.
+
+       PROCEDURE DIVISION.
+
+       0000-PRINCIPAL SECTION.
+           PERFORM 1000-ABRIR-ARQUIVOS.
+           PERFORM 2000-PROCESSAR UNTIL CLIENTES-STATUS = 10.
+           PERFORM 3000-FINALIZAR.
+           STOP RUN.
+
+       1000-ABRIR-ARQUIVOS.
+           OPEN INPUT CLIENTES.
+           OPEN OUTPUT ANO-REPORT.
+           MOVE 'CLIENTES NOVOS POR ANO DE INCLUSAO' TO ANO-LINHA.
+           WRITE ANO-LINHA.
+           MOVE ALL '-' TO ANO-LINHA.
+           WRITE ANO-LINHA.
+           READ CLIENTES NEXT
+               AT END
+                   MOVE 10 TO CLIENTES-STATUS
+           END-READ.
+
+       2000-PROCESSAR.
+           ADD 1 TO WRK-TOTAL-CLIENTES.
+           IF CLIENTES-DATA-INCLUSAO = ZEROS
+               ADD 1 TO WRK-TOTAL-SEM-DATA
+           ELSE
+               DIVIDE CLIENTES-DATA-INCLUSAO BY 10000
+                   GIVING WRK-ANO-ATUAL
+               PERFORM 2100-ACUMULAR-ANO
+           END-IF.
+           READ CLIENTES NEXT
+               AT END
+                   MOVE 10 TO CLIENTES-STATUS
+           END-READ.
+
+      *PROCURA O ANO NA TABELA; SE NAO ESTIVER, ABRE UMA ENTRADA NOVA
+       2100-ACUMULAR-ANO.
+           SET ANO-NAO-ACHADO TO TRUE.
+           SET WRK-ANO-IDX TO 1.
+           PERFORM 2200-PROCURAR-ANO
+               VARYING WRK-ANO-IDX FROM 1 BY 1
+               UNTIL WRK-ANO-IDX > WRK-TOTAL-ANOS
+                   OR ANO-ACHADO.
+           IF ANO-NAO-ACHADO
+               ADD 1 TO WRK-TOTAL-ANOS
+               SET WRK-ANO-IDX TO WRK-TOTAL-ANOS
+               MOVE WRK-ANO-ATUAL TO WRK-ANO-VALOR (WRK-ANO-IDX)
+               MOVE 1 TO WRK-ANO-CONTADOR (WRK-ANO-IDX)
+           ELSE
+               ADD 1 TO WRK-ANO-CONTADOR (WRK-ANO-IDX)
+           END-IF.
+
+       2200-PROCURAR-ANO.
+           IF WRK-ANO-VALOR (WRK-ANO-IDX) = WRK-ANO-ATUAL
+               SET ANO-ACHADO TO TRUE
+           END-IF.
+
+       3000-FINALIZAR.
+           SET WRK-ANO-IDX TO 1.
+           PERFORM 3100-IMPRIMIR-ANO
+               VARYING WRK-ANO-IDX FROM 1 BY 1
+               UNTIL WRK-ANO-IDX > WRK-TOTAL-ANOS.
+           MOVE ALL '-' TO ANO-LINHA.
+           WRITE ANO-LINHA.
+           STRING 'SEM DATA DE INCLUSAO CADASTRADA: '
+                   WRK-TOTAL-SEM-DATA
+               DELIMITED BY SIZE INTO ANO-LINHA.
+           WRITE ANO-LINHA.
+           STRING 'TOTAL DE CLIENTES NO CADASTRO...: '
+                   WRK-TOTAL-CLIENTES
+               DELIMITED BY SIZE INTO ANO-LINHA.
+           WRITE ANO-LINHA.
+           CLOSE CLIENTES.
+           CLOSE ANO-REPORT.
+
+       3100-IMPRIMIR-ANO.
+           STRING WRK-ANO-VALOR (WRK-ANO-IDX) ' - '
+                   WRK-ANO-CONTADOR (WRK-ANO-IDX)
+                   ' CLIENTE(S) NOVO(S)'
+               DELIMITED BY SIZE INTO ANO-LINHA.
+           WRITE ANO-LINHA.
+
+       END PROGRAM ANOCLI.
