@@ -0,0 +1,142 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXPCLI.
+      **********************************
+      *OBJ: EXPORTA O CADASTRO DE CLIENTES EM FORMATO CSV
+      *ROTINA BATCH, SEM INTERACAO COM O OPERADOR
+      **********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO 'CLIENTE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CLIENTES-CHAVE
+               ALTERNATE RECORD KEY IS CLIENTES-NOME WITH DUPLICATES
+               FILE STATUS IS CLIENTES-STATUS.
+      *ARQUIVO CSV DE SAIDA, UMA LINHA POR CLIENTE
+           SELECT CSV-CLIENTES ASSIGN TO 'CLIENTES.CSV'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CSV-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CLIENTES.
+       01 CLIENTES-REG.
+           05 CLIENTES-CHAVE.
+               10 CLIENTES-FONE PIC 9(09).
+           05 CLIENTES-NOME PIC X(30).
+           05 CLIENTES-EMAIL PIC X(40).
+           05 CLIENTES-FONE-CEL PIC 9(11).
+           05 CLIENTES-DATA-NASC PIC 9(08).
+           05 CLIENTES-PREF-CONTATO PIC X(01).
+           05 CLIENTES-ENDERECO.
+               10 CLIENTES-END-LOGRADOURO PIC X(40).
+               10 CLIENTES-END-NUMERO PIC X(06).
+               10 CLIENTES-END-BAIRRO PIC X(20).
+               10 CLIENTES-END-CIDADE PIC X(25).
+               10 CLIENTES-END-UF PIC X(02).
+               10 CLIENTES-END-CEP PIC 9(08).
+           05 CLIENTES-DOC.
+               10 CLIENTES-DOC-TIPO PIC X(01).
+                   88 CLI-DOC-CPF VALUE 'F'.
+                   88 CLI-DOC-CNPJ VALUE 'J'.
+               10 CLIENTES-DOC-NUM PIC 9(14).
+           05 CLIENTES-STATUS-REG PIC X(01) VALUE 'A'.
+               88 CLI-ATIVO VALUE 'A'.
+               88 CLI-SUSPENSO VALUE 'S'.
+               88 CLI-CANCELADO VALUE 'C'.
+               88 CLI-INATIVO VALUE 'I'.
+      *ANOTACOES LIVRES SOBRE O CLIENTE, ATE 5 LINHAS; LINHA EM
+      *BRANCO SO QUER DIZER QUE AQUELA LINHA NAO FOI USADA
+           05 CLIENTES-OBSERVACOES PIC X(60)
+                       OCCURS 5 TIMES VALUE SPACES.
+           05 CLIENTES-ULT-ALTERACAO.
+               10 CLIENTES-ULT-OPERADOR PIC X(09).
+               10 CLIENTES-ULT-DATA PIC 9(08).
+               10 CLIENTES-ULT-HORA PIC 9(08).
+           05 CLIENTES-DATA-INCLUSAO PIC 9(08).
+
+       FD CSV-CLIENTES.
+       01 CSV-LINHA PIC X(200).
+
+       WORKING-STORAGE SECTION.
+       77 CLIENTES-STATUS PIC 9(02) VALUE ZEROS.
+       77 CSV-STATUS PIC 9(02) VALUE ZEROS.
+      *TOTAIS DE CONTROLE DO LOTE
+       77 WRK-TOTAL-CLIENTES PIC 9(06) VALUE ZEROS.
+       77 WRK-TOTAL-ATIVOS PIC 9(06) VALUE ZEROS.
+       77 WRK-TOTAL-SUSPENSOS PIC 9(06) VALUE ZEROS.
+       77 WRK-TOTAL-CANCELADOS PIC 9(06) VALUE ZEROS.
+       77 WRK-TOTAL-INATIVOS PIC 9(06) VALUE ZEROS.
+       77 WRK-CEP-EDIT PIC 9(08) VALUE ZEROS.
+       77 WRK-DOC-EDIT PIC 9(14) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+       0000-PRINCIPAL SECTION.
+           PERFORM 1000-ABRIR-ARQUIVOS.
+           PERFORM 2000-PROCESSAR UNTIL CLIENTES-STATUS = 10.
+           PERFORM 3000-FINALIZAR.
+           STOP RUN.
+
+       1000-ABRIR-ARQUIVOS.
+           OPEN INPUT CLIENTES.
+           OPEN OUTPUT CSV-CLIENTES.
+      *CABECALHO COM OS NOMES DAS COLUNAS
+           MOVE 'TELEFONE,NOME,EMAIL,LOGRADOURO,NUMERO,BAIRRO,' &
+                'CIDADE,UF,CEP,DOC_TIPO,DOC_NUM,STATUS' TO CSV-LINHA.
+           WRITE CSV-LINHA.
+           READ CLIENTES NEXT
+               AT END
+                   MOVE 10 TO CLIENTES-STATUS
+           END-READ.
+
+       2000-PROCESSAR.
+           MOVE CLIENTES-END-CEP TO WRK-CEP-EDIT.
+           MOVE CLIENTES-DOC-NUM TO WRK-DOC-EDIT.
+           STRING
+               CLIENTES-FONE               DELIMITED BY SIZE
+               ',' CLIENTES-NOME           DELIMITED BY SIZE
+               ',' CLIENTES-EMAIL          DELIMITED BY SIZE
+               ',' CLIENTES-END-LOGRADOURO DELIMITED BY SIZE
+               ',' CLIENTES-END-NUMERO     DELIMITED BY SIZE
+               ',' CLIENTES-END-BAIRRO     DELIMITED BY SIZE
+               ',' CLIENTES-END-CIDADE     DELIMITED BY SIZE
+               ',' CLIENTES-END-UF         DELIMITED BY SIZE
+               ',' WRK-CEP-EDIT            DELIMITED BY SIZE
+               ',' CLIENTES-DOC-TIPO       DELIMITED BY SIZE
+               ',' WRK-DOC-EDIT            DELIMITED BY SIZE
+               ',' CLIENTES-STATUS-REG     DELIMITED BY SIZE
+               INTO CSV-LINHA
+           END-STRING.
+           WRITE CSV-LINHA.
+           ADD 1 TO WRK-TOTAL-CLIENTES.
+           EVALUATE TRUE
+               WHEN CLI-ATIVO
+                   ADD 1 TO WRK-TOTAL-ATIVOS
+               WHEN CLI-SUSPENSO
+                   ADD 1 TO WRK-TOTAL-SUSPENSOS
+               WHEN CLI-CANCELADO
+                   ADD 1 TO WRK-TOTAL-CANCELADOS
+               WHEN OTHER
+                   ADD 1 TO WRK-TOTAL-INATIVOS
+           END-EVALUATE.
+           READ CLIENTES NEXT
+               AT END
+                   MOVE 10 TO CLIENTES-STATUS
+           END-READ.
+
+       3000-FINALIZAR.
+           DISPLAY '---------------------------------------'.
+           DISPLAY 'EXPORTACAO PARA CLIENTES.CSV - TOTAIS'.
+           DISPLAY 'EXPORTADOS.: ' WRK-TOTAL-CLIENTES.
+           DISPLAY 'ATIVOS.....: ' WRK-TOTAL-ATIVOS.
+           DISPLAY 'SUSPENSOS..: ' WRK-TOTAL-SUSPENSOS.
+           DISPLAY 'CANCELADOS.: ' WRK-TOTAL-CANCELADOS.
+           DISPLAY 'INATIVOS...: ' WRK-TOTAL-INATIVOS.
+           DISPLAY '---------------------------------------'.
+           CLOSE CLIENTES.
+           CLOSE CSV-CLIENTES.
+
+       END PROGRAM EXPCLI.
