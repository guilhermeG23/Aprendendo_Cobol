@@ -0,0 +1,145 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INATICLI.
+      **********************************
+      *OBJ: VARREDURA DE CLIENTES INATIVOS E RELATORIO DE CANDIDATOS
+      *A EXPURGO
+      *ROTINA BATCH, SEM INTERACAO COM O OPERADOR
+      *UM CLIENTE INATIVO (CLI-INATIVO) HA MAIS DE 1 ANO SEM SER
+      *ALTERADO (CLIENTES-ULT-DATA) E CONSIDERADO CANDIDATO A EXPURGO
+      *DO CADASTRO; ESTA ROTINA SO LISTA OS CANDIDATOS, NAO APAGA NADA
+      **********************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES ASSIGN TO 'CLIENTE.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CLIENTES-CHAVE
+               ALTERNATE RECORD KEY IS CLIENTES-NOME WITH DUPLICATES
+               FILE STATUS IS CLIENTES-STATUS.
+           SELECT INATIVOS-REPORT ASSIGN TO 'INATICLI.TXT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INATIVOS-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD CLIENTES.
+       01 CLIENTES-REG.
+           05 CLIENTES-CHAVE.
+               10 CLIENTES-FONE PIC 9(09).
+           05 CLIENTES-NOME PIC X(30).
+           05 CLIENTES-EMAIL PIC X(40).
+           05 CLIENTES-FONE-CEL PIC 9(11).
+           05 CLIENTES-DATA-NASC PIC 9(08).
+           05 CLIENTES-PREF-CONTATO PIC X(01).
+           05 CLIENTES-ENDERECO.
+               10 CLIENTES-END-LOGRADOURO PIC X(40).
+               10 CLIENTES-END-NUMERO PIC X(06).
+               10 CLIENTES-END-BAIRRO PIC X(20).
+               10 CLIENTES-END-CIDADE PIC X(25).
+               10 CLIENTES-END-UF PIC X(02).
+               10 CLIENTES-END-CEP PIC 9(08).
+           05 CLIENTES-DOC.
+               10 CLIENTES-DOC-TIPO PIC X(01).
+                   88 CLI-DOC-CPF VALUE 'F'.
+                   88 CLI-DOC-CNPJ VALUE 'J'.
+               10 CLIENTES-DOC-NUM PIC 9(14).
+           05 CLIENTES-STATUS-REG PIC X(01) VALUE 'A'.
+               88 CLI-ATIVO VALUE 'A'.
+               88 CLI-INATIVO VALUE 'I'.
+      *ANOTACOES LIVRES SOBRE O CLIENTE, ATE 5 LINHAS; LINHA EM
+      *BRANCO SO QUER DIZER QUE AQUELA LINHA NAO FOI USADA
+           05 CLIENTES-OBSERVACOES PIC X(60)
+                       OCCURS 5 TIMES VALUE SPACES.
+           05 CLIENTES-ULT-ALTERACAO.
+               10 CLIENTES-ULT-OPERADOR PIC X(09).
+               10 CLIENTES-ULT-DATA PIC 9(08).
+               10 CLIENTES-ULT-HORA PIC 9(08).
+           05 CLIENTES-DATA-INCLUSAO PIC 9(08).
+
+       FD INATIVOS-REPORT.
+       01 INATIVOS-LINHA PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       77 CLIENTES-STATUS PIC 9(02) VALUE ZEROS.
+       77 INATIVOS-STATUS PIC 9(02) VALUE ZEROS.
+       77 WRK-TOTAL-CLIENTES PIC 9(06) VALUE ZEROS.
+       77 WRK-TOTAL-INATIVOS PIC 9(06) VALUE ZEROS.
+       77 WRK-TOTAL-CANDIDATOS PIC 9(06) VALUE ZEROS.
+
+      *DATA DE CORTE: HOJE MENOS 1 ANO. QUALQUER CLIENTE INATIVO COM
+      *A ULTIMA ALTERACAO ANTES DESTA DATA VIRA CANDIDATO A EXPURGO
+       77 WRK-HOJE PIC 9(08) VALUE ZEROS.
+       77 WRK-HOJE-ANO PIC 9(04) VALUE ZEROS.
+       77 WRK-HOJE-MES-DIA PIC 9(04) VALUE ZEROS.
+       77 WRK-CORTE-ANO PIC 9(04) VALUE ZEROS.
+       77 WRK-DATA-CORTE PIC 9(08) VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+
+       0000-PRINCIPAL SECTION.
+           ACCEPT WRK-HOJE FROM DATE YYYYMMDD.
+           PERFORM 1000-ABRIR-ARQUIVOS.
+           PERFORM 2000-PROCESSAR UNTIL CLIENTES-STATUS = 10.
+           PERFORM 3000-FINALIZAR.
+           STOP RUN.
+
+       1000-ABRIR-ARQUIVOS.
+      *CORTE = HOJE COM O ANO UM A MENOS, MESMO MES E DIA
+           DIVIDE WRK-HOJE BY 10000 GIVING WRK-HOJE-ANO
+               REMAINDER WRK-HOJE-MES-DIA.
+           COMPUTE WRK-CORTE-ANO = WRK-HOJE-ANO - 1.
+           COMPUTE WRK-DATA-CORTE =
+                   (WRK-CORTE-ANO * 10000) + WRK-HOJE-MES-DIA.
+           OPEN INPUT CLIENTES.
+           OPEN OUTPUT INATIVOS-REPORT.
+           MOVE 'CANDIDATOS A EXPURGO - CLIENTES INATIVOS HA MAIS' &
+                ' DE 1 ANO' TO INATIVOS-LINHA.
+           WRITE INATIVOS-LINHA.
+           MOVE ALL '-' TO INATIVOS-LINHA.
+           WRITE INATIVOS-LINHA.
+           READ CLIENTES NEXT
+               AT END
+                   MOVE 10 TO CLIENTES-STATUS
+           END-READ.
+
+       2000-PROCESSAR.
+           ADD 1 TO WRK-TOTAL-CLIENTES.
+           IF CLI-INATIVO
+               ADD 1 TO WRK-TOTAL-INATIVOS
+               IF CLIENTES-ULT-DATA < WRK-DATA-CORTE
+                   PERFORM 2100-IMPRIMIR-CANDIDATO
+               END-IF
+           END-IF.
+           READ CLIENTES NEXT
+               AT END
+                   MOVE 10 TO CLIENTES-STATUS
+           END-READ.
+
+       2100-IMPRIMIR-CANDIDATO.
+           ADD 1 TO WRK-TOTAL-CANDIDATOS.
+           STRING CLIENTES-FONE ' ' CLIENTES-NOME
+                   ' INATIVO DESDE ' CLIENTES-ULT-DATA
+               DELIMITED BY SIZE INTO INATIVOS-LINHA.
+           WRITE INATIVOS-LINHA.
+
+       3000-FINALIZAR.
+           MOVE ALL '-' TO INATIVOS-LINHA.
+           WRITE INATIVOS-LINHA.
+           STRING 'TOTAL DE CLIENTES NO CADASTRO.......: '
+                   WRK-TOTAL-CLIENTES
+               DELIMITED BY SIZE INTO INATIVOS-LINHA.
+           WRITE INATIVOS-LINHA.
+           STRING 'TOTAL DE CLIENTES INATIVOS..........: '
+                   WRK-TOTAL-INATIVOS
+               DELIMITED BY SIZE INTO INATIVOS-LINHA.
+           WRITE INATIVOS-LINHA.
+           STRING 'CANDIDATOS A EXPURGO (HA MAIS DE 1 ANO): '
+                   WRK-TOTAL-CANDIDATOS
+               DELIMITED BY SIZE INTO INATIVOS-LINHA.
+           WRITE INATIVOS-LINHA.
+           CLOSE CLIENTES.
+           CLOSE INATIVOS-REPORT.
+
+       END PROGRAM INATICLI.
